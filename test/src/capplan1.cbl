@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CAPPLAN1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+           COPY AUDITWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * daily capacity-planning report - tallies call volume and pacing
+      * per function code out of the EZASKAUD audit trail, the same way
+      * ERRCAT01 cross-references it against the ERROR0XX catalogue.
+      * AUDIT-FUNCTION only ever holds one of the four function codes
+      * EZA-AUDIT-WRITE is PERFORMed after (see AUDITFD.cpy) - INITAPI,
+      * TERMAPI, GIVESOCKET, TAKESOCKET - so those are the catalogue's
+      * only entries. "Latency" here is the elapsed time between one
+      * call of a given function and the next call of that same
+      * function, in hundredths of a second, averaged over the trail -
+      * a pacing figure, not a per-call response time, since the audit
+      * trail only ever records one timestamp per event, not a
+      * start/end pair.
+
+           COPY EZADATA.
+
+       01  EZA-CAPPLAN-VALUES.
+           05  FILLER.
+               10  FILLER PIC X(16) VALUE 'INITAPI'.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(08) COMPBINARY VALUE 0.
+               10  FILLER PIC X(01) VALUE 'N'.
+               10  FILLER PIC 9(09) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(16) VALUE 'TERMAPI'.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(08) COMPBINARY VALUE 0.
+               10  FILLER PIC X(01) VALUE 'N'.
+               10  FILLER PIC 9(09) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(16) VALUE 'GIVESOCKET'.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(08) COMPBINARY VALUE 0.
+               10  FILLER PIC X(01) VALUE 'N'.
+               10  FILLER PIC 9(09) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(16) VALUE 'TAKESOCKET'.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(08) COMPBINARY VALUE 0.
+               10  FILLER PIC X(01) VALUE 'N'.
+               10  FILLER PIC 9(09) COMPBINARY VALUE 0.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+
+       01  EZA-CAPPLAN-TABLE REDEFINES EZA-CAPPLAN-VALUES.
+           05  EZA-CAPPLAN-ENTRY OCCURS 4 TIMES.
+               10  EZA-CAPPLAN-FUNCTION        PIC X(16).
+               10  EZA-CAPPLAN-COUNT           PIC 9(06) COMPBINARY.
+               10  EZA-CAPPLAN-LAST-TS         PIC 9(08) COMPBINARY.
+               10  EZA-CAPPLAN-HAVE-LAST       PIC X(01).
+                   88  EZA-CAPPLAN-HAS-LAST         VALUE 'Y'.
+               10  EZA-CAPPLAN-TOTAL-INTERVAL  PIC 9(09) COMPBINARY.
+               10  EZA-CAPPLAN-INTERVAL-COUNT  PIC 9(06) COMPBINARY.
+
+       01  EZA-CAPPLAN-IX          PIC 9(04) COMPBINARY.
+       01  EZA-CAPPLAN-MAX-ENTRY   PIC 9(04) COMPBINARY VALUE 4.
+
+      *    calls whose AUDIT-FUNCTION does not match one of the four
+      *    entries above - not expected given what EZA-AUDIT-WRITE is
+      *    PERFORMed after today, but reported rather than dropped
+      *    silently, the same way ERRCAT01 reports uncatalogued errno.
+       01  EZA-CAPPLAN-UNCATALOGUED PIC 9(06) COMPBINARY VALUE 0.
+
+      *    AUDIT-TIMESTAMP is HHMMSSHH - broken out here to compute an
+      *    elapsed-hundredths-of-a-second interval between two of them.
+       01  EZA-CAPPLAN-TS-DECOMP.
+           05  EZA-CAPPLAN-TS-HH    PIC 9(02).
+           05  EZA-CAPPLAN-TS-MM    PIC 9(02).
+           05  EZA-CAPPLAN-TS-SS    PIC 9(02).
+           05  EZA-CAPPLAN-TS-CC    PIC 9(02).
+       01  EZA-CAPPLAN-TS-TOTAL     PIC 9(09) COMPBINARY.
+       01  EZA-CAPPLAN-INTERVAL     PIC S9(09) COMPBINARY.
+       01  EZA-CAPPLAN-AVG-INTERVAL PIC 9(09) COMPBINARY.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'CAPPLAN1' TO EZA-PROGRAM
+           PERFORM EZA-CAPPLAN-OPEN
+           IF AUDIT-FILE-STATUS EQUAL '00'
+              PERFORM EZA-CAPPLAN-READ-ONE
+                  UNTIL AUDIT-FILE-STATUS EQUAL '10'
+              PERFORM EZA-CAPPLAN-CLOSE
+              PERFORM EZA-CAPPLAN-REPORT
+           ELSE
+              DISPLAY 'CAPPLAN1: no audit trail (EZASKAUD) found yet'
+                      UPON CONSOLE
+           END-IF
+           GOBACK
+           .
+
+           COPY ABEND.
+
+       EZA-CAPPLAN-OPEN SECTION.
+       CAPPLAN-OPEN-START.
+           OPEN INPUT AUDIT-FILE
+           .
+       CAPPLAN-OPEN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPPLAN-READ-ONE SECTION.
+       CAPPLAN-READ-ONE-START.
+           READ AUDIT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM EZA-CAPPLAN-MATCH
+           END-READ
+           .
+       CAPPLAN-READ-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPPLAN-MATCH SECTION.
+       CAPPLAN-MATCH-START.
+           PERFORM VARYING EZA-CAPPLAN-IX FROM 1 BY 1
+               UNTIL EZA-CAPPLAN-IX > EZA-CAPPLAN-MAX-ENTRY
+               OR EZA-CAPPLAN-FUNCTION(EZA-CAPPLAN-IX) EQUAL
+                  AUDIT-FUNCTION
+           END-PERFORM
+           IF EZA-CAPPLAN-IX > EZA-CAPPLAN-MAX-ENTRY
+              ADD 1 TO EZA-CAPPLAN-UNCATALOGUED
+           ELSE
+              ADD 1 TO EZA-CAPPLAN-COUNT(EZA-CAPPLAN-IX)
+              PERFORM EZA-CAPPLAN-TRACK-INTERVAL
+           END-IF
+           .
+       CAPPLAN-MATCH-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    updates the running average-interval figures for whichever
+      *    entry EZA-CAPPLAN-MATCH just found - the first sighting of a
+      *    function only seeds EZA-CAPPLAN-LAST-TS, since there is no
+      *    prior call of that function yet to measure an interval from.
+       EZA-CAPPLAN-TRACK-INTERVAL SECTION.
+       CAPPLAN-TRACK-INTERVAL-START.
+           MOVE AUDIT-TIMESTAMP TO EZA-CAPPLAN-TS-DECOMP
+           COMPUTE EZA-CAPPLAN-TS-TOTAL =
+               EZA-CAPPLAN-TS-HH * 360000 + EZA-CAPPLAN-TS-MM * 6000
+               + EZA-CAPPLAN-TS-SS * 100 + EZA-CAPPLAN-TS-CC
+           IF EZA-CAPPLAN-HAS-LAST(EZA-CAPPLAN-IX)
+              COMPUTE EZA-CAPPLAN-INTERVAL =
+                  EZA-CAPPLAN-TS-TOTAL
+                  - EZA-CAPPLAN-LAST-TS(EZA-CAPPLAN-IX)
+      *          a negative interval means midnight rolled over between
+      *          the two calls - skip it rather than let it corrupt the
+      *          running average.
+              IF EZA-CAPPLAN-INTERVAL NOT LESS THAN 0
+                 ADD EZA-CAPPLAN-INTERVAL TO
+                     EZA-CAPPLAN-TOTAL-INTERVAL(EZA-CAPPLAN-IX)
+                 ADD 1 TO EZA-CAPPLAN-INTERVAL-COUNT(EZA-CAPPLAN-IX)
+              END-IF
+           END-IF
+           MOVE EZA-CAPPLAN-TS-TOTAL TO
+               EZA-CAPPLAN-LAST-TS(EZA-CAPPLAN-IX)
+           MOVE 'Y' TO EZA-CAPPLAN-HAVE-LAST(EZA-CAPPLAN-IX)
+           .
+       CAPPLAN-TRACK-INTERVAL-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPPLAN-CLOSE SECTION.
+       CAPPLAN-CLOSE-START.
+           CLOSE AUDIT-FILE
+           .
+       CAPPLAN-CLOSE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPPLAN-REPORT SECTION.
+       CAPPLAN-REPORT-START.
+           DISPLAY '-------- DAILY CAPACITY-PLANNING REPORT --------'
+           PERFORM EZA-CAPPLAN-REPORT-LINE
+               VARYING EZA-CAPPLAN-IX FROM 1 BY 1
+               UNTIL EZA-CAPPLAN-IX > EZA-CAPPLAN-MAX-ENTRY
+           IF EZA-CAPPLAN-UNCATALOGUED > 0
+              DISPLAY 'Other functions (not in this catalogue): '
+                      EZA-CAPPLAN-UNCATALOGUED
+           END-IF
+           DISPLAY 'COMPLETE: daily capacity-planning report finished.'
+           .
+       CAPPLAN-REPORT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPPLAN-REPORT-LINE SECTION.
+       CAPPLAN-REPORT-LINE-START.
+           DISPLAY EZA-CAPPLAN-FUNCTION(EZA-CAPPLAN-IX)
+                   ' calls: ' EZA-CAPPLAN-COUNT(EZA-CAPPLAN-IX)
+           IF EZA-CAPPLAN-INTERVAL-COUNT(EZA-CAPPLAN-IX) > 0
+              COMPUTE EZA-CAPPLAN-AVG-INTERVAL =
+                  EZA-CAPPLAN-TOTAL-INTERVAL(EZA-CAPPLAN-IX)
+                  / EZA-CAPPLAN-INTERVAL-COUNT(EZA-CAPPLAN-IX)
+              DISPLAY '   avg time between calls (hundredths of a '
+                      'second): ' EZA-CAPPLAN-AVG-INTERVAL
+           ELSE
+              DISPLAY '   avg time between calls: not enough data'
+           END-IF
+           .
+       CAPPLAN-REPORT-LINE-EXIT.
+           EXIT.
