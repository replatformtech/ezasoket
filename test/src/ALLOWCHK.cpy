@@ -0,0 +1,42 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    checks the peer address EZA-CONNLOG-WRITE (CONNLOG.cpy)
+      *    just resolved via GETPEERNAME/NTOP against ALLOWLIST-TABLE
+      *    (ALLOWCFG.cpy) - the caller must PERFORM EZA-CONNLOG-WRITE
+      *    first so CONNLOG-PEER-IP is current for the connection just
+      *    ACCEPTed.
+       EZA-ALLOWLIST-CHECK SECTION.
+       ALLOWLIST-CHECK-START.
+           SET ALLOWLIST-REJECTED TO TRUE
+           PERFORM VARYING ALLOWLIST-IX FROM 1 BY 1
+               UNTIL ALLOWLIST-IX > ALLOWLIST-MAX-ENTRY
+               IF ALLOWLIST-ADDRESS(ALLOWLIST-IX) EQUAL CONNLOG-PEER-IP
+                  SET ALLOWLIST-PERMITTED TO TRUE
+                  MOVE ALLOWLIST-MAX-ENTRY TO ALLOWLIST-IX
+               END-IF
+           END-PERFORM
+           IF ALLOWLIST-REJECTED
+              ADD 1 TO ALLOWLIST-REJECT-COUNT
+              DISPLAY 'REJECTED: ' CONNLOG-PEER-IP
+                      ' is not on the inbound allow-list'
+           END-IF
+           .
+       ALLOWLIST-CHECK-EXIT.
+           EXIT.
