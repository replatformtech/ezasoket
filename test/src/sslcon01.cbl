@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SSLCON01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * client-side smoke test for the EZASOKET SSL wrapper functions -
+      * a plain CONNECT followed by SSLCONNECT/SSLSEND/SSLRECV in
+      * place of the cleartext SEND/RECV a program like SEND0015 uses.
+           COPY EZADATA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5050        TO EZA-NAME-PORT
+           MOVE 'SSLCON01'  TO EZA-PROGRAM
+           MOVE 'TEST SEND FROM SSLCON01' TO EZA-BUFFER
+           MOVE 23          TO EZA-NBYTE
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-CONNECT
+           PERFORM EZA-SSLCONNECT
+           PERFORM EZA-SSLSEND
+           PERFORM EZA-SSLRECV
+           PERFORM EZA-SSLSHUTDOWN
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           GOBACK
+           .
+
+           COPY  INITAPI.
+           COPY  SOCKET.
+           COPY  CONNECT.
+           COPY  SSL.
+           COPY  CLOSE.
+           COPY  TERMAPI.
+           COPY  ABEND.
