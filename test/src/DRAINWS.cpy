@@ -0,0 +1,24 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  EZA-DRAIN-FILE-STATUS        PIC X(02) VALUE SPACES.
+       01  EZA-CHECKPOINT-FILE-STATUS   PIC X(02) VALUE SPACES.
+
+       01  EZA-DRAIN-SIGNAL             PIC X(01) VALUE 'N'.
+           88  EZA-DRAIN-REQUESTED               VALUE 'Y'.
