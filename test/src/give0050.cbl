@@ -4,8 +4,31 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITFC.
+           COPY DRAINFC.
+           COPY CONNLOGFC.
+           COPY CAPRPTFC.
+           COPY DLQFC.
+           COPY PCFGFC.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY DRAINFD.
+           COPY CONNLOGFD.
+           COPY CAPRPTFD.
+           COPY DLQFD.
+           COPY PCFGFD.
+
        WORKING-STORAGE SECTION.
+           COPY AUDITWS.
+           COPY DRAINWS.
+           COPY CONNLOGWS.
+           COPY CAPRPTWS.
+           COPY DLQWS.
+           COPY PCFGWS.
 
       **
       **  This file is part of OpenEZA aka "Open Source EZASOKET".
@@ -29,6 +52,8 @@
       * test for give socket
            COPY EZADATA.
            COPY SELDATA.
+           COPY PORTCFG.
+           COPY ALLOWCFG.
            01 EZA-CLIENTID. 
               05 EZA-CLIENTID-DOMAIN PIC 9(8) COMPBINARY. 
               05 EZA-CLIENTID-NAME PIC X(8). 
@@ -40,29 +65,109 @@
            01 EZA-CALLPROGRAM PIC X(08).
            01 EZA-CALLPRGPATH PIC X(100).
            01 EZA-SAVE PIC 9(4) COMPBINARY.
-           
+
+      *    EZA-CALLPROGRAM comes straight off the network (EZA-RECV
+      *    fills it before EZA-SPWANCHILD builds EZA-CALLPRGPATH from
+      *    it) and is then handed to CALLPROG, which ultimately reaches
+      *    system() - CALLPROG.cbl's own CP-SAFE-CHARS check is the
+      *    last line of defense, but EZA-CALLPROGRAM is validated here
+      *    too so a malformed program name is caught, logged, and the
+      *    spawn skipped before EZA-CALLPRGPATH is even built.
+           01 CALLPROGRAM-SAFE-CHARS
+               PIC X(37) VALUES
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789 '.
+           01 CALLPROGRAM-SAFE-CHARS-TAB REDEFINES
+               CALLPROGRAM-SAFE-CHARS PIC X OCCURS 37.
+           01 CALLPROGRAM-IX     PIC 9(4) COMPBINARY.
+           01 CALLPROGRAM-TAB-IX PIC 9(4) COMPBINARY.
+           01 CALLPROGRAM-REJECT PIC X(01) VALUE 'N'.
+               88 CALLPROGRAM-REJECTED       VALUE 'Y'.
+
            01 NULL-POINTER USAGE IS POINTER.
            
            01 PID PIC 9(8) COMPBINARY.
            01 OFFSET PIC 9 COMP.
 
+      *    EZA-WAITFORTAKESOCKET used to block forever on the
+      *    handshake SELECT - a spawned child that dies (or hangs)
+      *    before its own EZA-TAKESOCKET would leave the parent
+      *    waiting indefinitely with the handed-off socket never
+      *    reclaimed. Bounded via SEL-TIMEOUT-IS-OVERRIDDEN (SELDATA.
+      *    cpy/SELECT.cpy) the same way REAPER1 bounds its poll tick;
+      *    a SELECT that comes back with nothing ready inside that
+      *    window is treated as an orphaned child by EZA-HANDSHAKE-
+      *    ORPHAN below.
+           01 EZA-HANDSHAKE-TIMEOUT-SECONDS PIC 9(05) COMPBINARY
+                                             VALUE 30.
+
+      *    EZA-ACCEPTLOOP's own listening-socket SELECT used to block
+      *    forever (SEL-TIMEOUT-OVERRIDE left off), so an idle listener
+      *    that had never yet accepted a connection would not notice an
+      *    operator's EZA-DRAIN-CHECK request until a connection
+      *    finally arrived - REAPER1's poll-tick SELECT has the same
+      *    "wake up periodically regardless of activity" need, so this
+      *    borrows its idiom instead of relying on SEL-TIMEOUT-OVERRIDE
+      *    happening to still be off from some earlier SELECT call.
+           01 EZA-ACCEPTLOOP-POLL-SECONDS   PIC 9(05) COMPBINARY
+                                             VALUE 5.
+           01 EZA-HANDSHAKE-ORPHAN-COUNT    PIC 9(04) COMPBINARY
+                                             VALUE 0.
+           01 EZA-HANDSHAKE-SAVE-S          PIC S9(04) COMPBINARY.
+
+      *    EZA-LOADSHED-CHECK below compares CAPRPT-OUTSTANDING-COUNT
+      *    (CAPRPT.cpy - handoffs GIVEn but not yet TAKEn) against
+      *    this listener's own EZA-BACKLOG (looked up by
+      *    EZA-PORTCFG-LOOKUP at MAINLINE start) - once as many
+      *    handoffs are outstanding as the listener is configured to
+      *    queue, a freshly ACCEPTed connection is shed rather than
+      *    handed off on top of a backlog that is already full.
+           01 EZA-LOADSHED-COUNT           PIC 9(04) COMPBINARY
+                                             VALUE 0.
+           01 EZA-LOADSHED-FLAG            PIC X(01).
+               88 EZA-LOADSHED-REQUIRED               VALUE 'Y'.
+               88 EZA-LOADSHED-NOT-REQUIRED           VALUE 'N'.
+
+      *    set by EZA-RECV when the peer closed the connection without
+      *    ever sending a command (RETCODE EQUAL 0) - EZA-ACCEPTLOOP
+      *    checks this after EZA-RECV to skip handing that connection
+      *    off via EZA-GIVESOCKET/EZA-SPWANCHILD, since there is no
+      *    EZA-CALLPROGRAM for a spawned child to act on.
+           01 EZA-RECV-EMPTY-FLAG          PIC X(01) VALUE 'N'.
+               88 EZA-RECV-EMPTY                      VALUE 'Y'.
+               88 EZA-RECV-NOT-EMPTY                  VALUE 'N'.
+
        PROCEDURE DIVISION.
 
        MAINLINE.
 
            MOVE 'GIVE0050' TO EZA-PROGRAM
-           MOVE 5050       TO EZA-NAME-PORT
+           MOVE 'GIVE0050' TO PORTCFG-SERVICE
+           PERFORM EZA-PORTCFG-LOOKUP
+           PERFORM EZA-AUDIT-OPEN.
+           PERFORM EZA-CONNLOG-OPEN.
+           PERFORM EZA-DLQ-OPEN.
            PERFORM EZA-INITAPI.
+           MOVE EZA-S TO AUDIT-SOCKET-VALUE
+           PERFORM EZA-AUDIT-WRITE.
            PERFORM EZA-GETCLIENTID.
+           PERFORM EZA-CHECKPOINT-READ.
            PERFORM EZA-SOCKET.
            PERFORM EZA-BIND.
            PERFORM EZA-LISTEN.
-           PERFORM EZA-ACCEPTLOOP.
+           PERFORM EZA-ACCEPTLOOP UNTIL WS-STOP EQUAL 'Y'.
+           PERFORM EZA-CLOSE.
            PERFORM EZA-SHUTDOWN.
+           MOVE EZA-S TO AUDIT-SOCKET-VALUE
            PERFORM EZA-TERMAPI.
+           PERFORM EZA-AUDIT-WRITE.
+           PERFORM EZA-AUDIT-CLOSE.
+           PERFORM EZA-CONNLOG-CLOSE.
+           PERFORM EZA-DLQ-CLOSE.
+           PERFORM EZA-CAPRPT-READ.
+           PERFORM EZA-CAPRPT-REPORT.
            GOBACK
            .
-           
+
            COPY INITAPI.
            COPY SOCKET.
            COPY ABEND.
@@ -73,33 +178,94 @@
            COPY CLOSE.
            COPY TERMAPI.
            COPY SHUTDOWN.
-       
-           EZA-ACCEPTLOOP.
+           COPY AUDIT.
+           COPY PORTLKUP.
+           COPY DRAIN.
+           COPY CONNLOG.
+           COPY CAPRPT.
+           COPY DLQ.
+           COPY PCFG.
+           COPY ALLOWCHK.
+
+      *    one trip through the accept loop - PERFORMed by MAINLINE's
+      *    PERFORM EZA-ACCEPTLOOP UNTIL WS-STOP EQUAL 'Y' so control
+      *    returns to MAINLINE (and its SHUTDOWN/TERMAPI/close-the-
+      *    logs-and-report cleanup tail) once WS-STOP is set, instead
+      *    of GOBACKing out of the middle of the program.
+       EZA-ACCEPTLOOP SECTION.
+       ACCEPTLOOP-START.
+              PERFORM EZA-DRAIN-CHECK
+              IF EZA-DRAIN-REQUESTED
+                 MOVE 'Y' TO WS-STOP
+              END-IF
               IF WS-STOP NOT EQUAL 'Y'
                  PERFORM EZA-SELECT-FDZERO-ALL
                  MOVE EZA-S TO SEL-S
                  PERFORM EZA-SELECT-FDADD-R
+                 SET SEL-TIMEOUT-IS-OVERRIDDEN TO TRUE
+                 MOVE EZA-ACCEPTLOOP-POLL-SECONDS TO SEL-TIMEOUT-SECONDS
+                 MOVE 0 TO SEL-TIMEOUT-MICROSEC
                  PERFORM EZA-SELECT
-                 
+                 MOVE 'N' TO SEL-TIMEOUT-OVERRIDE
+
                  IF EZA-S NOT EQUAL 0 AND
                     SEL-R-RTN-ARY-ENTRY(SEL-MAX-SOC - EZA-S + 1)
                     EQUAL '1'
                     PERFORM EZA-ACCEPT
                     DISPLAY "ACCEPT SOCKET IS: ", EZA-S-ACCEPT
+                    PERFORM EZA-CONNLOG-WRITE
+                    PERFORM EZA-ALLOWLIST-CHECK
+                    IF ALLOWLIST-REJECTED
+                       MOVE 'DISALLOWED' TO EZA-DLQ-REASON-VALUE
+                       MOVE EZA-S-ACCEPT TO EZA-DLQ-SOCKET-VALUE
+                       MOVE CONNLOG-PEER-IP TO EZA-DLQ-PAYLOAD-VALUE
+                       PERFORM EZA-DLQ-WRITE
+                       MOVE EZA-S TO EZA-HANDSHAKE-SAVE-S
+                       MOVE EZA-S-ACCEPT TO EZA-S
+                       SET EZA-CLOSE-LENIENT TO TRUE
+                       PERFORM EZA-CLOSE
+                       MOVE 'N' TO EZA-CLOSE-LENIENT-SW
+                       MOVE EZA-HANDSHAKE-SAVE-S TO EZA-S
+                       GO TO ACCEPTLOOP-EXIT
+                    END-IF
+                    PERFORM EZA-LOADSHED-CHECK
+                    IF EZA-LOADSHED-REQUIRED
+                       MOVE 'LOADSHED' TO EZA-DLQ-REASON-VALUE
+                       MOVE EZA-S-ACCEPT TO EZA-DLQ-SOCKET-VALUE
+                       MOVE CONNLOG-PEER-IP TO EZA-DLQ-PAYLOAD-VALUE
+                       PERFORM EZA-DLQ-WRITE
+                       MOVE EZA-S TO EZA-HANDSHAKE-SAVE-S
+                       MOVE EZA-S-ACCEPT TO EZA-S
+                       SET EZA-CLOSE-LENIENT TO TRUE
+                       PERFORM EZA-CLOSE
+                       MOVE 'N' TO EZA-CLOSE-LENIENT-SW
+                       MOVE EZA-HANDSHAKE-SAVE-S TO EZA-S
+                       GO TO ACCEPTLOOP-EXIT
+                    END-IF
                     PERFORM EZA-RECV
+                    IF EZA-RECV-EMPTY
+                       MOVE EZA-S TO EZA-HANDSHAKE-SAVE-S
+                       MOVE EZA-S-ACCEPT TO EZA-S
+                       PERFORM EZA-CLOSE
+                       MOVE EZA-HANDSHAKE-SAVE-S TO EZA-S
+                       GO TO ACCEPTLOOP-EXIT
+                    END-IF
                     PERFORM EZA-GIVESOCKET
+                    PERFORM EZA-CHECKPOINT-WRITE
                     PERFORM EZA-SPWANCHILD
                     PERFORM EZA-RECVTMP
                     PERFORM EZA-WAITFORTAKESOCKET
+                    MOVE EZA-S TO EZA-HANDSHAKE-SAVE-S
+                    MOVE EZA-S-ACCEPT TO EZA-S
                     PERFORM EZA-CLOSE
+                    MOVE EZA-HANDSHAKE-SAVE-S TO EZA-S
                  END-IF
-                 GO TO EZA-ACCEPTLOOP
-              ELSE
-                 PERFORM EZA-CLOSE
               END-IF
-              GOBACK
               .
-              
+       ACCEPTLOOP-EXIT.
+              EXIT.
+
+
        EZA-GETCLIENTID SECTION.
        GETCLIENTID-START.
            MOVE 'GETCLIENTID'  TO EZA-FUNCTION.
@@ -129,6 +295,7 @@
            MOVE +0 TO EZA-RETCODE
            MOVE +0 TO EZA-FLAGS
            MOVE 8 TO EZA-NBYTE
+           MOVE 'N' TO EZA-RECV-EMPTY-FLAG
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
@@ -139,10 +306,23 @@
                EZA-ERRNO
                EZA-RETCODE
            END-CALL
-           if EZA-RETCODE IS LESS THAN +0  
+           if EZA-RETCODE IS LESS THAN +0
               DISPLAY 'FAIL: RECV return with errorno: ',
                       EZA-ERRNO
               GO TO AB-ABEND
+           else if EZA-RETCODE EQUAL 0
+      *       parity with EZA-READ-BLOCK/EZA-READV - a peer that
+      *       closes without sending a command is not a STOP request,
+      *       so leave WS-STOP alone rather than fall into the
+      *       EZA-CALLPROGRAM check below against whatever was left
+      *       over from the last connection. SET EZA-RECV-EMPTY so
+      *       EZA-ACCEPTLOOP skips EZA-GIVESOCKET/EZA-SPWANCHILD for
+      *       this connection instead of spawning a stale call
+      *       program against a socket this peer never sent one for.
+              SET EZA-RECV-EMPTY TO TRUE
+              MOVE SPACES TO EZA-CALLPROGRAM
+              DISPLAY 'CONNECTION CLOSED'
+                       UPON CONSOLE
            else
               IF EZA-CALLPROGRAM(1:4) = 'STOP'
                  MOVE 'Y' TO WS-STOP
@@ -186,8 +366,9 @@
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
            MOVE 'SELECT' TO EZA-FUNCTION
-           MOVE -1 TO SEL-TIMEOUT-SECONDS
-           MOVE  30 TO SEL-TIMEOUT-MICROSEC
+           SET SEL-TIMEOUT-IS-OVERRIDDEN TO TRUE
+           MOVE EZA-HANDSHAKE-TIMEOUT-SECONDS TO SEL-TIMEOUT-SECONDS
+           MOVE 0 TO SEL-TIMEOUT-MICROSEC
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
@@ -243,12 +424,79 @@
               DISPLAY 'FAIL: EZACIC06 returned non-zero'
               GO TO AB-ABEND
            END-IF
+
+           IF EZA-RETCODE EQUAL 0
+              PERFORM EZA-HANDSHAKE-ORPHAN
+           END-IF
+      *    SEL-TIMEOUT-OVERRIDE is WORKING-STORAGE shared by every
+      *    EZA-SELECT call site, including the main accept loop's
+      *    listening-socket SELECT above - reset it so that one goes
+      *    back to blocking indefinitely instead of inheriting this
+      *    handshake wait's bounded timeout for the rest of the run.
+           MOVE 'N' TO SEL-TIMEOUT-OVERRIDE
            .
 
 
        EZA-WAITFORTAKESOCKET-EXIT.
            EXIT.
-       
+
+      *-------------------------------------------------
+      *    EZA-WAITFORTAKESOCKET's SELECT came back with nothing ready
+      *    inside EZA-HANDSHAKE-TIMEOUT-SECONDS - the child EZA-
+      *    SPWANCHILD spawned never finished its own EZA-TAKESOCKET.
+      *    Logs the same structured failure line a real EZASOKET error
+      *    would (retcode/errno both zero marks this as a timeout, not
+      *    a call failure) and reclaims the handed-off socket via the
+      *    lenient EZA-CLOSE mode (CLOSE.cpy) rather than leaving it
+      *    open with no task left to take it.
+       EZA-HANDSHAKE-ORPHAN SECTION.
+       HANDSHAKE-ORPHAN-START.
+           ADD 1 TO EZA-HANDSHAKE-ORPHAN-COUNT
+           MOVE EZA-S-ACCEPT TO EZA-LOG-SOCKET-VALUE
+           PERFORM EZA-LOG-FAILURE
+           DISPLAY 'WARN: TAKESOCKET handshake timed out on socket '
+                   EZA-S-ACCEPT ' after '
+                   EZA-HANDSHAKE-TIMEOUT-SECONDS
+                   ' second(s) - closing orphaned handoff'
+                   UPON CONSOLE
+           MOVE EZA-S TO EZA-HANDSHAKE-SAVE-S
+           MOVE EZA-S-ACCEPT TO EZA-S
+           SET EZA-CLOSE-LENIENT TO TRUE
+           PERFORM EZA-CLOSE
+           MOVE 'N' TO EZA-CLOSE-LENIENT-SW
+           MOVE EZA-HANDSHAKE-SAVE-S TO EZA-S
+           MOVE 'ORPHAN' TO CAPRPT-EVENT-TO-LOG
+           PERFORM EZA-CAPRPT-WRITE
+           MOVE 'ORPHANED' TO EZA-DLQ-REASON-VALUE
+           MOVE EZA-S-ACCEPT TO EZA-DLQ-SOCKET-VALUE
+           PERFORM EZA-DLQ-WRITE
+           .
+       HANDSHAKE-ORPHAN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    backlog-aware accept throttling - CAPRPT-OUTSTANDING-COUNT
+      *    already tracks how many handoffs EZA-GIVESOCKET has given
+      *    that no TAKESOCKET has claimed yet; once that reaches this
+      *    listener's own EZA-BACKLOG, another accepted connection is
+      *    load-shed instead of handed off on top of a queue that is
+      *    already full.
+       EZA-LOADSHED-CHECK SECTION.
+       LOADSHED-CHECK-START.
+           PERFORM EZA-CAPRPT-READ
+           IF CAPRPT-OUTSTANDING-COUNT >= EZA-BACKLOG
+              SET EZA-LOADSHED-REQUIRED TO TRUE
+              ADD 1 TO EZA-LOADSHED-COUNT
+              DISPLAY 'LOAD SHED: ' CAPRPT-OUTSTANDING-COUNT
+                      ' outstanding handoff(s) at/above backlog '
+                      EZA-BACKLOG UPON CONSOLE
+           ELSE
+              SET EZA-LOADSHED-NOT-REQUIRED TO TRUE
+           END-IF
+           .
+       LOADSHED-CHECK-EXIT.
+           EXIT.
+
        EZA-GIVESOCKET SECTION.
        GIVESOCKET-START.
            MOVE 'GIVESOCKET' TO EZA-FUNCTION
@@ -264,11 +512,15 @@
                EZA-ERRNO
                EZA-RETCODE
            END-CALL
-           if EZA-RETCODE IS LESS THAN +0  
+           if EZA-RETCODE IS LESS THAN +0
               DISPLAY 'FAIL: GIVESOCKET return with errorno: ',
                       EZA-ERRNO
               GO TO AB-ABEND
            end-if
+           MOVE EZA-S-ACCEPT TO AUDIT-SOCKET-VALUE
+           PERFORM EZA-AUDIT-WRITE
+           MOVE 'GIVEN' TO CAPRPT-EVENT-TO-LOG
+           PERFORM EZA-CAPRPT-WRITE
            .
 
        GIVESOCKET-EXIT.
@@ -276,6 +528,18 @@
 
        EZA-SPWANCHILD SECTION.
        SPWANCHILD-START.
+           PERFORM EZA-VALIDATE-CALLPROGRAM
+           IF CALLPROGRAM-REJECTED
+              DISPLAY 'FAIL: refusing to spawn - EZA-CALLPROGRAM '
+                      'contains an unsafe character: ' EZA-CALLPROGRAM
+                      UPON CONSOLE
+              MOVE 'BADPAYLOAD' TO EZA-DLQ-REASON-VALUE
+              MOVE EZA-S-ACCEPT TO EZA-DLQ-SOCKET-VALUE
+              MOVE EZA-CALLPROGRAM TO EZA-DLQ-PAYLOAD-VALUE
+              PERFORM EZA-DLQ-WRITE
+              move SPACES TO EZA-CALLPROGRAM
+              GO TO SPWANCHILD-EXIT
+           END-IF
            move LOW-VALUES to EZA-CALLPRGPATH
            if THETESTNUM > 9
               MOVE 1 TO OFFSET
@@ -296,6 +560,36 @@
            .
        SPWANCHILD-EXIT.
            EXIT.
+
+      *-------------------------------------------------
+      *    scans EZA-CALLPROGRAM against CALLPROGRAM-SAFE-CHARS-TAB;
+      *    sets CALLPROGRAM-REJECT to 'Y' at the first character not
+      *    on the allow-list (uppercase letters, digits, and space).
+       EZA-VALIDATE-CALLPROGRAM SECTION.
+       VALIDATE-CALLPROGRAM-START.
+           MOVE 'N' TO CALLPROGRAM-REJECT
+           PERFORM EZA-CALLPROGRAM-CHECK-ONE-CHAR
+               VARYING CALLPROGRAM-IX FROM 1 BY 1
+               UNTIL CALLPROGRAM-IX > LENGTH OF EZA-CALLPROGRAM
+               OR CALLPROGRAM-REJECTED
+           .
+       VALIDATE-CALLPROGRAM-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CALLPROGRAM-CHECK-ONE-CHAR SECTION.
+       CALLPROGRAM-CHECK-ONE-CHAR-START.
+           PERFORM VARYING CALLPROGRAM-TAB-IX FROM 1 BY 1
+               UNTIL CALLPROGRAM-TAB-IX > 37
+               OR CALLPROGRAM-SAFE-CHARS-TAB(CALLPROGRAM-TAB-IX)
+                  = EZA-CALLPROGRAM(CALLPROGRAM-IX:1)
+           END-PERFORM
+           IF CALLPROGRAM-TAB-IX > 37
+              SET CALLPROGRAM-REJECTED TO TRUE
+           END-IF
+           .
+       CALLPROGRAM-CHECK-ONE-CHAR-EXIT.
+           EXIT.
            
            
        EZA-RECVTMP SECTION.
