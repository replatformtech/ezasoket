@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           C06RTRIP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * paired EZACIC06 test - C06BTOC1/C06BTOC2 only check BTOC
+      * against a hand-worked-out expected string.  this one starts
+      * from a character mask, runs it BTOC then CTOB, and checks the
+      * mask comes back unchanged, so a BTOC bug that happens to cancel
+      * out a matching CTOB bug would still be caught.
+       01  FILLER.
+           05  CHAR-ARRAY.
+               10  CHAR-ENTRY  PIC X(1) OCCURS 60 TIMES.
+           05  CHAR-MASK REDEFINES CHAR-ARRAY PIC X(60).
+           05  CHAR-MASK-ORIGINAL PIC X(60).
+
+       01  BIT-MASK.
+           05  BIT-ENTRY PIC 9(9) COMP OCCURS 2 TIMES.
+
+       01  CHAR-MASK-LENGTH   PIC 9(8) COMPBINARY VALUE 60.
+       01  TOKEN              PIC X(16).
+       01  RET-CODE           PIC S9(8) COMPBINARY.
+       01  EZA-PROGRAM        PIC X(8).
+
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'C06RTRIP' TO EZA-PROGRAM
+
+           MOVE '000000001000000001000000000000' TO CHAR-MASK(1:30)
+           MOVE '000000000000000000000000100001' TO CHAR-MASK(31:30)
+           MOVE CHAR-MASK TO CHAR-MASK-ORIGINAL
+
+           MOVE 'CTOB' TO TOKEN
+           CALL 'EZACIC06' USING TOKEN
+                                 BIT-MASK
+                                 CHAR-MASK
+                                 CHAR-MASK-LENGTH
+                                 RET-CODE
+           END-CALL
+           IF RET-CODE NOT EQUAL 0
+              DISPLAY 'FAIL: EZACIC06 CTOB returned non-zero'
+              GOBACK
+           END-IF
+
+           MOVE SPACES TO CHAR-MASK
+           MOVE 'BTOC' TO TOKEN
+           CALL 'EZACIC06' USING TOKEN
+                                 BIT-MASK
+                                 CHAR-MASK
+                                 CHAR-MASK-LENGTH
+                                 RET-CODE
+           END-CALL
+           IF RET-CODE NOT EQUAL 0
+              DISPLAY 'FAIL: EZACIC06 BTOC returned non-zero'
+              GOBACK
+           END-IF
+
+           IF CHAR-MASK EQUAL CHAR-MASK-ORIGINAL
+              DISPLAY 'PASS: '
+           ELSE
+              DISPLAY 'FAIL: round trip mismatch, got ' CHAR-MASK
+           END-IF
+           DISPLAY 'COMPLETE: '
+
+           GOBACK.
