@@ -0,0 +1,37 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one line per ACCEPTed connection - GETPEERNAME and
+      *    GETSOCKNAME, both converted through NTOP, so the daily file
+      *    can be reconciled against the partner onboarding list. See
+      *    CONNLOG.cpy.
+       FD  CONNLOG-FILE
+           RECORDING MODE IS F.
+       01  CONNLOG-RECORD.
+           05  CONNLOG-PROGRAM      PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  CONNLOG-PEER-IP      PIC X(45).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  CONNLOG-PEER-PORT    PIC -(5).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  CONNLOG-LOCAL-IP     PIC X(45).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  CONNLOG-LOCAL-PORT   PIC -(5).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  CONNLOG-SEQNO        PIC 9(06).
