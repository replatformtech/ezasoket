@@ -17,54 +17,81 @@
       **  If not, see <http://www.gnu.org/licenses/>.
       **
 
+      *    OCCURS 128/4 below (four 32-bit SEL-x-x-MSK-ENTRY words) is
+      *    wide-mask support for SELECTEX past the original 60-socket
+      *    ceiling - SEL-MAX-SOC still defaults to 60 below so every
+      *    existing EZA-SELECT/EZA-SELECTEX caller behaves exactly as
+      *    before; a caller that expects more than 60 sockets watched
+      *    at once MOVEs a larger value (up to SEL-MSK-CAPACITY) into
+      *    SEL-MAX-SOC before PERFORMing EZA-SELECT-FDZERO-ALL, the
+      *    same opt-in shape as SEL-TIMEOUT-IS-OVERRIDDEN below.
        01  FILLER.
            05   SEL-R-SND-ARY.
-             10 SEL-R-SND-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-R-SND-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-R-SND-STR        REDEFINES
-                SEL-R-SND-ARY        PIC X(60).
+                SEL-R-SND-ARY        PIC X(128).
            05   SEL-R-SND-MSK.
-             10 SEL-R-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-R-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05   SEL-W-SND-ARY.
-             10 SEL-W-SND-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-W-SND-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-W-SND-STR        REDEFINES
-                SEL-W-SND-ARY        PIC X(60).
+                SEL-W-SND-ARY        PIC X(128).
            05   SEL-W-SND-MSK.
-             10 SEL-W-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-W-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05   SEL-E-SND-ARY.
-             10 SEL-E-SND-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-E-SND-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-E-SND-STR        REDEFINES
-                SEL-E-SND-ARY        PIC X(60).
+                SEL-E-SND-ARY        PIC X(128).
            05   SEL-E-SND-MSK.
-             10 SEL-E-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-E-SND-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05   SEL-R-RTN-ARY.
-             10 SEL-R-RTN-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-R-RTN-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-R-RTN-STR        REDEFINES
-                SEL-R-RTN-ARY        PIC X(60).
+                SEL-R-RTN-ARY        PIC X(128).
            05   SEL-R-RTN-MSK.
-             10 SEL-R-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-R-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05   SEL-W-RTN-ARY.
-             10 SEL-W-RTN-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-W-RTN-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-W-RTN-STR        REDEFINES
-                SEL-W-RTN-ARY        PIC X(60).
+                SEL-W-RTN-ARY        PIC X(128).
            05   SEL-W-RTN-MSK.
-             10 SEL-W-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-W-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05   SEL-E-RTN-ARY.
-             10 SEL-E-RTN-ARY-ENTRY  PIC X(1)      OCCURS 60 TIMES.
+             10 SEL-E-RTN-ARY-ENTRY  PIC X(1)      OCCURS 128 TIMES.
            05   SEL-E-RTN-STR        REDEFINES
-                SEL-E-RTN-ARY        PIC X(60).
+                SEL-E-RTN-ARY        PIC X(128).
            05   SEL-E-RTN-MSK.
-             10 SEL-E-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 2 TIMES.
+             10 SEL-E-RTN-MSK-ENTRY  PIC 9(9) COMPBINARY OCCURS 4 TIMES.
 
            05  SEL-MAX-SOC   PIC 9(8)  COMPBINARY VALUE 60.
            05  SEL-S         PIC 9(8).
            05  SEL-TOKEN     PIC X(16).
            05  SEL-RET-CODE  PIC S9(8) COMPBINARY.
            05  SEL-TIMEOUT.
-               10 SEL-TIMEOUT-SECONDS   PIC S9(8) COMPBINARY. 
+               10 SEL-TIMEOUT-SECONDS   PIC S9(8) COMPBINARY.
                10 SEL-TIMEOUT-MICROSEC  PIC S9(8) COMPBINARY.
 
+      *    EZA-SELECT-START always blocks forever (-1) unless the
+      *    caller opts out - SET SEL-TIMEOUT-IS-OVERRIDDEN TO TRUE and
+      *    MOVE the wanted SEL-TIMEOUT-SECONDS/-MICROSEC in before
+      *    PERFORM EZA-SELECT, the same opt-in-switch idiom EZA-SOCKET
+      *    already uses for EZA-AF-INET6/EZA-SOCTYPE-DATAGRAM.
+           05  SEL-TIMEOUT-OVERRIDE     PIC X(01) VALUE 'N'.
+               88 SEL-TIMEOUT-IS-OVERRIDDEN        VALUE 'Y'.
+
+      *    capacity of a SEL-x-x-MSK bitmask table (4 entries of 32
+      *    bits each) - SEL-MAX-SOC must never be widened past this
+      *    without also widening the OCCURS 4 TIMES tables above.
+           05  SEL-MSK-CAPACITY      PIC 9(8) COMPBINARY VALUE 128.
+           05  SEL-SELFCHECK-MSK     PIC 9(9) COMPBINARY
+                                     OCCURS 4 TIMES.
+           05  SEL-SELFCHECK-ARY.
+               10 SEL-SELFCHECK-ARY-ENTRY PIC X(1) OCCURS 128 TIMES.
+           05  SEL-SELFCHECK-STR     REDEFINES
+               SEL-SELFCHECK-ARY     PIC X(128).
+
