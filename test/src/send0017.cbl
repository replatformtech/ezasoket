@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SEND0017.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY XFERFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY XFERFD.
+
+       WORKING-STORAGE SECTION.
+           COPY XFERWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    bulk partner file-transfer sender - streams EZASKXIN to
+      *    LISTEN17 a chunk at a time over an ordinary CONNECTed
+      *    socket. See XFER.cpy for the wire format.
+           COPY EZADATA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5017       TO EZA-NAME-PORT
+           MOVE 'SEND0017' TO EZA-PROGRAM
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-CONNECT
+           PERFORM EZA-XFER-SEND-FILE
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY XFER.
