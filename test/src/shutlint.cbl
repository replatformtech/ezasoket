@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SHUTLINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    re-opened once per source file in SHUTLINT-FILE-TABLE below -
+      *    SHUTLINT-FILENAME is set before each OPEN, same dynamic-
+      *    ASSIGN idiom any batch utility that walks a list of files
+      *    uses.
+           SELECT SHUTLINT-SOURCE-FILE ASSIGN TO SHUTLINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SHUTLINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHUTLINT-SOURCE-FILE
+           RECORDING MODE IS F.
+       01  SHUTLINT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * pre-close lint - reads each program below as plain text (not
+      * compiled, just scanned line by line) looking for two things a
+      * partner would see as a reset connection rather than a clean
+      * FIN: PERFORM EZA-CLOSE reached before this program has ever
+      * PERFORMed EZA-SHUTDOWN, and PERFORM EZA-CLOSE reached on a
+      * socket that took EZA-ACCEPT (so the live conversation is on
+      * EZA-S-ACCEPT) without first MOVEing EZA-S-ACCEPT TO EZA-S -
+      * CLOSE.cpy and SHUTDOWN.cpy both only ever act on EZA-S, so a
+      * caller that forgets that MOVE ends up closing the listening
+      * socket and leaking the accepted one. REGRESS1 CALLs this
+      * alongside the rest of the self-contained suite so the finding
+      * count shows up in the daily run the same as a PASS/FAIL would.
+
+           01  SHUTLINT-FILE-VALUES.
+               05  FILLER PIC X(12) VALUE 'batch001.cbl'.
+               05  FILLER PIC X(12) VALUE 'batch002.cbl'.
+               05  FILLER PIC X(12) VALUE 'call0050.cbl'.
+               05  FILLER PIC X(12) VALUE 'error008.cbl'.
+               05  FILLER PIC X(12) VALUE 'error010.cbl'.
+               05  FILLER PIC X(12) VALUE 'error011.cbl'.
+               05  FILLER PIC X(12) VALUE 'error013.cbl'.
+               05  FILLER PIC X(12) VALUE 'error014.cbl'.
+               05  FILLER PIC X(12) VALUE 'error017.cbl'.
+               05  FILLER PIC X(12) VALUE 'error019.cbl'.
+               05  FILLER PIC X(12) VALUE 'error022.cbl'.
+               05  FILLER PIC X(12) VALUE 'give0050.cbl'.
+               05  FILLER PIC X(12) VALUE 'givesup1.cbl'.
+               05  FILLER PIC X(12) VALUE 'heartbt1.cbl'.
+               05  FILLER PIC X(12) VALUE 'ioctl032.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen01.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen05.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen07.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen08.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen11.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen12.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen13.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen14.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen15.cbl'.
+               05  FILLER PIC X(12) VALUE 'listen16.cbl'.
+               05  FILLER PIC X(12) VALUE 'send0015.cbl'.
+               05  FILLER PIC X(12) VALUE 'send0016.cbl'.
+               05  FILLER PIC X(12) VALUE 'send0032.cbl'.
+               05  FILLER PIC X(12) VALUE 'sendmsg7.cbl'.
+               05  FILLER PIC X(12) VALUE 'sendto06.cbl'.
+               05  FILLER PIC X(12) VALUE 'sockopt1.cbl'.
+               05  FILLER PIC X(12) VALUE 'sslcon01.cbl'.
+               05  FILLER PIC X(12) VALUE 'take0050.cbl'.
+               05  FILLER PIC X(12) VALUE 'write002.cbl'.
+               05  FILLER PIC X(12) VALUE 'write011.cbl'.
+               05  FILLER PIC X(12) VALUE 'write012.cbl'.
+               05  FILLER PIC X(12) VALUE 'write013.cbl'.
+               05  FILLER PIC X(12) VALUE 'writev04.cbl'.
+
+           01  SHUTLINT-FILE-TABLE REDEFINES SHUTLINT-FILE-VALUES.
+               05  SHUTLINT-FILE-NAME PIC X(12) OCCURS 37 TIMES.
+
+           01  SHUTLINT-FILENAME         PIC X(12).
+           01  SHUTLINT-FILE-STATUS      PIC X(02) VALUE SPACES.
+           01  SHUTLINT-IX               PIC 9(04) COMPBINARY.
+           01  SHUTLINT-MAX-ENTRY        PIC 9(04) COMPBINARY VALUE 37.
+           01  SHUTLINT-TALLY            PIC 9(04) COMPBINARY.
+
+           01  SHUTLINT-SAW-ACCEPT       PIC X(01) VALUE 'N'.
+               88  SHUTLINT-IS-SAW-ACCEPT        VALUE 'Y'.
+           01  SHUTLINT-SAW-MOVE-TO-S    PIC X(01) VALUE 'N'.
+               88  SHUTLINT-IS-SAW-MOVE-TO-S     VALUE 'Y'.
+           01  SHUTLINT-SAW-SHUTDOWN     PIC X(01) VALUE 'N'.
+               88  SHUTLINT-IS-SAW-SHUTDOWN      VALUE 'Y'.
+
+           01  SHUTLINT-FINDING-COUNT    PIC 9(04) COMPBINARY VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           PERFORM SHUTLINT-CHECK-ONE-FILE
+               VARYING SHUTLINT-IX FROM 1 BY 1
+               UNTIL SHUTLINT-IX > SHUTLINT-MAX-ENTRY
+
+           DISPLAY 'SHUTLINT findings: ' SHUTLINT-FINDING-COUNT
+           DISPLAY 'COMPLETE: shutdown/close lint completed.'
+           IF SHUTLINT-FINDING-COUNT > 0
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+      *-------------------------------------------------
+      *    one source file's worth of work for MAINLINE's PERFORM
+      *    VARYING - resets the per-file flags, scans every line, and
+      *    moves on whether or not the file could be opened.
+       SHUTLINT-CHECK-ONE-FILE SECTION.
+       SHUTLINT-CHECK-ONE-FILE-START.
+           MOVE SHUTLINT-FILE-NAME(SHUTLINT-IX) TO SHUTLINT-FILENAME
+           MOVE 'N' TO SHUTLINT-SAW-ACCEPT
+           MOVE 'N' TO SHUTLINT-SAW-MOVE-TO-S
+           MOVE 'N' TO SHUTLINT-SAW-SHUTDOWN
+           OPEN INPUT SHUTLINT-SOURCE-FILE
+           IF SHUTLINT-FILE-STATUS EQUAL '00'
+              PERFORM SHUTLINT-SCAN-ONE-LINE
+                  UNTIL SHUTLINT-FILE-STATUS EQUAL '10'
+              CLOSE SHUTLINT-SOURCE-FILE
+           ELSE
+              DISPLAY 'SHUTLINT: cannot open ' SHUTLINT-FILENAME
+                      ' - skipped' UPON CONSOLE
+           END-IF
+           .
+       SHUTLINT-CHECK-ONE-FILE-EXIT.
+           EXIT.
+
+       SHUTLINT-SCAN-ONE-LINE SECTION.
+       SHUTLINT-SCAN-ONE-LINE-START.
+           READ SHUTLINT-SOURCE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM SHUTLINT-EXAMINE-LINE
+           END-READ
+           .
+       SHUTLINT-SCAN-ONE-LINE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    updates the per-file flags off one source line, and raises
+      *    a finding the instant a PERFORM EZA-CLOSE line shows either
+      *    condition described above.
+       SHUTLINT-EXAMINE-LINE SECTION.
+       SHUTLINT-EXAMINE-LINE-START.
+           MOVE 0 TO SHUTLINT-TALLY
+           INSPECT SHUTLINT-LINE TALLYING SHUTLINT-TALLY
+               FOR ALL 'EZA-S-ACCEPT'
+           IF SHUTLINT-TALLY > 0
+              MOVE 'Y' TO SHUTLINT-SAW-ACCEPT
+           END-IF
+
+           MOVE 0 TO SHUTLINT-TALLY
+           INSPECT SHUTLINT-LINE TALLYING SHUTLINT-TALLY
+               FOR ALL 'MOVE EZA-S-ACCEPT TO EZA-S'
+           IF SHUTLINT-TALLY > 0
+              MOVE 'Y' TO SHUTLINT-SAW-MOVE-TO-S
+           END-IF
+
+           MOVE 0 TO SHUTLINT-TALLY
+           INSPECT SHUTLINT-LINE TALLYING SHUTLINT-TALLY
+               FOR ALL 'PERFORM EZA-SHUTDOWN'
+           IF SHUTLINT-TALLY > 0
+              MOVE 'Y' TO SHUTLINT-SAW-SHUTDOWN
+           END-IF
+
+           MOVE 0 TO SHUTLINT-TALLY
+           INSPECT SHUTLINT-LINE TALLYING SHUTLINT-TALLY
+               FOR ALL 'PERFORM EZA-CLOSE'
+           IF SHUTLINT-TALLY > 0
+              IF NOT SHUTLINT-IS-SAW-SHUTDOWN
+                 DISPLAY 'FINDING: ' SHUTLINT-FILENAME
+                         ' - EZA-CLOSE reached with no prior'
+                         ' EZA-SHUTDOWN'
+                 ADD 1 TO SHUTLINT-FINDING-COUNT
+              END-IF
+              IF SHUTLINT-IS-SAW-ACCEPT
+              AND NOT SHUTLINT-IS-SAW-MOVE-TO-S
+                 DISPLAY 'FINDING: ' SHUTLINT-FILENAME
+                         ' - EZA-CLOSE may be closing the listening'
+                         ' socket, not EZA-S-ACCEPT'
+                 ADD 1 TO SHUTLINT-FINDING-COUNT
+              END-IF
+           END-IF
+           .
+       SHUTLINT-EXAMINE-LINE-EXIT.
+           EXIT.
