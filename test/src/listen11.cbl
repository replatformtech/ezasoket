@@ -4,8 +4,16 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CONNLOGFC.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY CONNLOGFD.
+
        WORKING-STORAGE SECTION.
+           COPY CONNLOGWS.
 
       **
       **  This file is part of OpenEZA aka "Open Source EZASOKET".
@@ -41,14 +49,17 @@
            MOVE 'LISTEN11' TO EZA-PROGRAM
            MOVE 5011       TO EZA-NAME-PORT
 
+           PERFORM EZA-CONNLOG-OPEN
            PERFORM EZA-INITAPI
            PERFORM EZA-SOCKET
            PERFORM EZA-BIND
            PERFORM EZA-LISTEN
            PERFORM EZA-ACCEPT
+           PERFORM EZA-CONNLOG-WRITE
            PERFORM EZA-GETPEERNAME
+           PERFORM EZA-CONNLOG-CLOSE
            PERFORM EZA-CLOSE
-           PERFORM EZA-SHUTDOWN    
+           PERFORM EZA-SHUTDOWN
            PERFORM EZA-TERMAPI
            GOBACK
            .
@@ -61,6 +72,7 @@
            COPY SHUTDOWN.
            COPY TERMAPI.
            COPY ABEND.
+           COPY CONNLOG.
 
        EZA-GETPEERNAME SECTION.
        GETPEERNAME-START.
