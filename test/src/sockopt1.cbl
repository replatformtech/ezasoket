@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SOCKOPT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * LISTEN13 only ever checks SO_TYPE and LISTEN14 only ever checks
+      * SO_SNDBUF - nothing walks SO_REUSEADDR/SO_KEEPALIVE/SO_LINGER,
+      * which is exactly what bites us on ACCEPT after a restart. This
+      * prints a GETSOCKOPT coverage report against the shop's standard
+      * template, once before and once after the listener is brought up
+      * to that template, and flags anything that still doesn't match.
+           COPY EZADATA.
+           COPY SOCKGOLD.
+           COPY KACFG.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'SOCKOPT1' TO EZA-PROGRAM
+           MOVE 5060       TO EZA-NAME-PORT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+           PERFORM EZA-LISTEN
+
+           DISPLAY 'SOCKOPT1: coverage report - before batch window'
+           PERFORM EZA-SOCKOPT-REPORT
+
+           PERFORM EZA-APPLY-STANDARD-TEMPLATE
+
+           DISPLAY 'SOCKOPT1: coverage report - after batch window'
+           PERFORM EZA-SOCKOPT-REPORT
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-SHUTDOWN
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY LISTEN.
+           COPY CLOSE.
+           COPY SHUTDOWN.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY SOCKRECON.
