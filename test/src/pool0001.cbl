@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           POOL0001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * demonstrates EZA-POOL-GET/EZA-POOL-RELEASE in POOL.cpy: two
+      * requests for the same port, with a release in between, pay the
+      * SOCKET/CONNECT handshake only once - the same pattern CALL0050
+      * uses for a single send, but run twice to show the second
+      * EZA-POOL-GET reusing the pooled socket instead of opening a
+      * fresh one.
+           COPY EZADATA.
+           COPY POOLDATA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'POOL0001' TO EZA-PROGRAM
+           PERFORM EZA-INITAPI
+
+           MOVE 5050 TO POOL-REQUEST-PORT
+           PERFORM EZA-POOL-GET
+           MOVE 'take0050' TO EZA-BUFFER
+           MOVE 8 TO EZA-NBYTE
+           PERFORM EZA-SEND
+           PERFORM EZA-POOL-RELEASE
+
+           MOVE 5050 TO POOL-REQUEST-PORT
+           PERFORM EZA-POOL-GET
+           MOVE 'TEST SEND FROM POOL0001' TO EZA-BUFFER
+           MOVE 24 TO EZA-NBYTE
+           PERFORM EZA-SEND
+           PERFORM EZA-POOL-RELEASE
+
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY SEND.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY POOL.
