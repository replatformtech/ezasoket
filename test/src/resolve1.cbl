@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           RESOLVE1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * exercises EZA-RESOLVE-HOST (RESOLVE.cpy) - GETADDRINFO first,
+      * GETHOSTBYNAME fallback, canonical name surfaced either way.
+      * GETADDR1 and GETHOST2 stay as they are (single-API tests of
+      * their own EZASOKET function); this proves the two glued
+      * together the way an application program should call them.
+
+           COPY EZADATA.
+           COPY RESOLVEW.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'RESOLVE1' TO EZA-PROGRAM
+           PERFORM EZA-INITAPI
+
+           MOVE SPACES TO EZA-RESOLVE-NODE
+           MOVE '127.0.0.1' TO EZA-RESOLVE-NODE
+           MOVE 9 TO EZA-RESOLVE-NODE-LEN
+           MOVE SPACES TO EZA-RESOLVE-SERVICE
+           MOVE 0 TO EZA-RESOLVE-SERVICE-LEN
+           PERFORM EZA-RESOLVE-HOST
+
+           IF EZA-RESOLVE-OK
+              DISPLAY 'PASS: resolved, family ' EZA-RESOLVE-AF
+                      ' canonname ' EZA-RESOLVE-CANONNAME(1:20)
+              IF EZA-RESOLVE-VIA-GETADDRINFO
+                 DISPLAY '  (via GETADDRINFO)'
+              ELSE
+                 DISPLAY '  (via GETHOSTBYNAME fallback)'
+              END-IF
+           ELSE
+              DISPLAY 'FAIL: EZA-RESOLVE-HOST could not resolve node'
+              GO TO AB-ABEND
+           END-IF
+
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY RESOLVE.
