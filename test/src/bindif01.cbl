@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BINDIF01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * test binding a listener to a specific NIC via EZA-BIND-INTERFACE
+
+           COPY EZADATA.
+           COPY IFLIST.
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'BINDIF01' TO EZA-PROGRAM
+           MOVE 5036       TO EZA-NAME-PORT
+           MOVE 'lo'       TO EZA-BINDIF-NAME
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND-INTERFACE
+           PERFORM EZA-LISTEN
+
+           IF EZA-BINDIF-IS-FOUND
+              DISPLAY 'PASS: bound to interface ' EZA-BINDIF-NAME
+           ELSE
+              DISPLAY 'FAIL: interface ' EZA-BINDIF-NAME ' not bound'
+           END-IF
+           DISPLAY 'COMPLETE: BIND-INTERFACE test completed.'
+
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY LISTEN.
+           COPY ABEND.
+           COPY BINDIF.
