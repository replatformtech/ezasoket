@@ -0,0 +1,116 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    look up EZA-HOSTCACHE-KEY in the EZA-HOSTCACHE-ENTRY table
+      *    built in HOSTCACHE.cpy - sets EZA-HOSTCACHE-HIT and the
+      *    EZA-HOSTCACHE-RESULT-* fields when a live (not yet expired)
+      *    entry matches, the way GETHOSTBYNAME/GETHOSTBYADDR callers
+      *    check before making a fresh EZASOKET call. Known limitation:
+      *    like HEARTBT1's round-trip timer, the TTL check does not
+      *    allow for EZA-HOSTCACHE-NOW crossing midnight - a lookup
+      *    that straddles midnight is simply treated as a cache miss.
+       EZA-HOSTCACHE-FIND SECTION.
+       HOSTCACHE-FIND-START.
+           MOVE 'N' TO EZA-HOSTCACHE-FOUND
+           PERFORM VARYING EZA-HOSTCACHE-IX FROM 1 BY 1
+               UNTIL EZA-HOSTCACHE-IX > EZA-HOSTCACHE-MAX-ENTRY
+               OR EZA-HOSTCACHE-ENTRY-KEY(EZA-HOSTCACHE-IX)
+                  EQUAL EZA-HOSTCACHE-KEY
+           END-PERFORM
+
+           IF EZA-HOSTCACHE-IX > EZA-HOSTCACHE-MAX-ENTRY
+              GO TO HOSTCACHE-FIND-EXIT
+           END-IF
+
+           PERFORM EZA-HOSTCACHE-NOW-SECONDS
+           IF EZA-HOSTCACHE-NOW
+                 IS NOT LESS THAN
+                 EZA-HOSTCACHE-ENTRY-STAMP(EZA-HOSTCACHE-IX)
+              AND EZA-HOSTCACHE-NOW -
+                  EZA-HOSTCACHE-ENTRY-STAMP(EZA-HOSTCACHE-IX)
+                  IS NOT GREATER THAN EZA-HOSTCACHE-TTL-SECONDS
+              SET EZA-HOSTCACHE-HIT TO TRUE
+              MOVE EZA-HOSTCACHE-ENTRY-NAME(EZA-HOSTCACHE-IX)
+                  TO EZA-HOSTCACHE-RESULT-NAME
+              MOVE EZA-HOSTCACHE-ENTRY-LEN(EZA-HOSTCACHE-IX)
+                  TO EZA-HOSTCACHE-RESULT-LEN
+           END-IF
+           .
+       HOSTCACHE-FIND-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    stores EZA-HOSTCACHE-RESULT-NAME/LEN under EZA-HOSTCACHE-KEY
+      *    for EZA-HOSTCACHE-TTL-SECONDS, reusing an existing entry for
+      *    the same key or, failing that, the oldest (or still-empty)
+      *    slot found while scanning.
+       EZA-HOSTCACHE-STORE SECTION.
+       HOSTCACHE-STORE-START.
+           MOVE 99999999 TO EZA-HOSTCACHE-OLDEST-STAMP
+           MOVE 1 TO EZA-HOSTCACHE-OLDEST-IX
+           PERFORM EZA-HOSTCACHE-SCAN-SLOT
+               VARYING EZA-HOSTCACHE-IX FROM 1 BY 1
+               UNTIL EZA-HOSTCACHE-IX > EZA-HOSTCACHE-MAX-ENTRY
+               OR EZA-HOSTCACHE-ENTRY-KEY(EZA-HOSTCACHE-IX)
+                  EQUAL EZA-HOSTCACHE-KEY
+
+           IF EZA-HOSTCACHE-IX > EZA-HOSTCACHE-MAX-ENTRY
+              MOVE EZA-HOSTCACHE-OLDEST-IX TO EZA-HOSTCACHE-IX
+           END-IF
+
+           PERFORM EZA-HOSTCACHE-NOW-SECONDS
+           MOVE EZA-HOSTCACHE-KEY
+               TO EZA-HOSTCACHE-ENTRY-KEY(EZA-HOSTCACHE-IX)
+           MOVE EZA-HOSTCACHE-RESULT-NAME
+               TO EZA-HOSTCACHE-ENTRY-NAME(EZA-HOSTCACHE-IX)
+           MOVE EZA-HOSTCACHE-RESULT-LEN
+               TO EZA-HOSTCACHE-ENTRY-LEN(EZA-HOSTCACHE-IX)
+           MOVE EZA-HOSTCACHE-NOW
+               TO EZA-HOSTCACHE-ENTRY-STAMP(EZA-HOSTCACHE-IX)
+           .
+       HOSTCACHE-STORE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    tracks the least-recently-stamped slot in
+      *    EZA-HOSTCACHE-OLDEST-IX as EZA-HOSTCACHE-STORE scans for a
+      *    matching key, so a cold or full cache always has a slot to
+      *    reuse.
+       EZA-HOSTCACHE-SCAN-SLOT SECTION.
+       HOSTCACHE-SCAN-SLOT-START.
+           IF EZA-HOSTCACHE-ENTRY-STAMP(EZA-HOSTCACHE-IX)
+              < EZA-HOSTCACHE-OLDEST-STAMP
+              MOVE EZA-HOSTCACHE-IX TO EZA-HOSTCACHE-OLDEST-IX
+              MOVE EZA-HOSTCACHE-ENTRY-STAMP(EZA-HOSTCACHE-IX)
+                  TO EZA-HOSTCACHE-OLDEST-STAMP
+           END-IF
+           .
+       HOSTCACHE-SCAN-SLOT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-HOSTCACHE-NOW-SECONDS SECTION.
+       HOSTCACHE-NOW-SECONDS-START.
+           ACCEPT EZA-HOSTCACHE-NOW-TIME FROM TIME
+           COMPUTE EZA-HOSTCACHE-NOW =
+               (EZA-HOSTCACHE-NOW-HH * 60 + EZA-HOSTCACHE-NOW-MM)
+               * 60 + EZA-HOSTCACHE-NOW-SS
+           .
+       HOSTCACHE-NOW-SECONDS-EXIT.
+           EXIT.
