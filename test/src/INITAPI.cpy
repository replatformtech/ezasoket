@@ -17,12 +17,20 @@
       **  If not, see <http://www.gnu.org/licenses/>.
       **
 
+      *    EZA-SUBTASK is how multiple listeners (GIVE0050, SOCKRCN1,
+      *    and the rest of this batch window) share one client
+      *    identity cleanly - EZA-IDENT stays the shop's one default
+      *    identity, but each caller's own EZA-PROGRAM (already MOVEd
+      *    before every real PERFORM EZA-INITAPI in this tree) now
+      *    becomes its subtask name, so EZASOKET can still tell them
+      *    apart under that shared identity instead of every task
+      *    registering under the same blank subtask.
        EZA-INITAPI SECTION.
        INITAPI-START.
            MOVE 'INITAPI' TO EZA-FUNCTION
            MOVE +0 TO EZA-MAXSOC
            MOVE SPACES TO EZA-IDENT
-           MOVE SPACES TO EZA-SUBTASK
+           MOVE EZA-PROGRAM TO EZA-SUBTASK
            MOVE +0 TO EZA-MAXSNO
            MOVE +1 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
