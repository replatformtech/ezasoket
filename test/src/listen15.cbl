@@ -143,11 +143,17 @@
            MOVE  0 TO SEL-TIMEOUT-MICROSEC
            DISPLAY SEL-R-SND-MSK-ENTRY(1)
            DISPLAY SEL-R-SND-MSK-ENTRY(2)
+           DISPLAY SEL-R-SND-MSK-ENTRY(3)
+           DISPLAY SEL-R-SND-MSK-ENTRY(4)
            DISPLAY SEL-W-SND-MSK-ENTRY(1)
            DISPLAY SEL-W-SND-MSK-ENTRY(2)
+           DISPLAY SEL-W-SND-MSK-ENTRY(3)
+           DISPLAY SEL-W-SND-MSK-ENTRY(4)
            DISPLAY SEL-E-SND-MSK-ENTRY(1)
            DISPLAY SEL-E-SND-MSK-ENTRY(2)
-           
+           DISPLAY SEL-E-SND-MSK-ENTRY(3)
+           DISPLAY SEL-E-SND-MSK-ENTRY(4)
+
       *     SET ECBLIST-PTR TO ADDRESS OF EZA-ERRNO
            CALL 'EZASOKET'
                USING
