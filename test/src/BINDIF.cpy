@@ -0,0 +1,97 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    BIND variant for our multi-homed batch servers - the
+      *    caller MOVEs the NIC name (e.g. 'eth1') to EZA-BINDIF-NAME
+      *    and PERFORMs this instead of EZA-BIND, so the listening
+      *    socket comes up on that specific local address instead of
+      *    whatever BIND.cpy's INADDR_ANY default would pick. Looks
+      *    the name up against the same SIOCGIFCONF interface list
+      *    IOCTL035 demonstrates (IFLIST.cpy), and ABENDs the same way
+      *    BIND.cpy/IOCTL035 do on an IOCTL or BIND failure, or when
+      *    the named interface isn't in the list at all.
+       EZA-BIND-INTERFACE SECTION.
+       BIND-INTERFACE-START.
+           MOVE 'IOCTL' TO EZA-FUNCTION
+      *    SIOCGIFCONF, same command IOCTL035 uses (X'C008A714').
+           MOVE 3221792532 TO EZA-IFLIST-IOCTL-COMMAND
+           MOVE 320 TO EZA-IFLIST-RETSIZE
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-IFLIST-COUNT
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-IFLIST-IOCTL-COMMAND
+               EZA-IFLIST-RETSIZE
+               EZA-IFLIST-DATA(1)
+               EZA-IFLIST-COUNT
+               EZA-ERRNO
+               EZA-RETCODE
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'IOCTL failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+
+      *    belt-and-braces guard, same as IOCTL035's own clamp.
+           IF EZA-IFLIST-COUNT > 10
+              MOVE 10 TO EZA-IFLIST-COUNT
+           END-IF
+
+           MOVE 'N' TO EZA-BINDIF-FOUND
+           PERFORM VARYING EZA-IFLIST-IX FROM 1 BY 1
+               UNTIL EZA-IFLIST-IX > EZA-IFLIST-COUNT
+               OR EZA-IFLIST-NAME(EZA-IFLIST-IX) EQUAL EZA-BINDIF-NAME
+           END-PERFORM
+
+           IF EZA-IFLIST-IX > EZA-IFLIST-COUNT
+               DISPLAY 'BIND-INTERFACE failed - interface '
+                       EZA-BINDIF-NAME ' not found'
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           SET EZA-BINDIF-IS-FOUND TO TRUE
+           MOVE EZA-IFLIST-ADDRESS(EZA-IFLIST-IX) TO EZA-BINDIF-ADDR-NUM
+
+           MOVE 'BIND' TO EZA-FUNCTION
+           MOVE 2 TO EZA-NAME-FAMILY
+           MOVE EZA-BINDIF-ADDR-STR TO EZA-NAME-IPADDRESS
+
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'BIND failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       BIND-INTERFACE-EXIT.
+           EXIT.
