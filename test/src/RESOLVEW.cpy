@@ -0,0 +1,81 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    working storage for EZA-RESOLVE-HOST in RESOLVE.cpy - a
+      *    single lookup entry point that tries GETADDRINFO (the same
+      *    call GETADDR1 demonstrates) first, since it understands
+      *    both AF_INET and AF_INET6 and takes a service name, and
+      *    falls back to GETHOSTBYNAME (the same call GETHOST2
+      *    demonstrates, cache and all) only when GETADDRINFO itself
+      *    fails. The caller MOVEs EZA-RESOLVE-NODE/-NODE-LEN (and
+      *    optionally EZA-RESOLVE-SERVICE/-SERVICE-LEN) before
+      *    PERFORMing EZA-RESOLVE-HOST, then checks EZA-RESOLVE-OK and
+      *    reads EZA-RESOLVE-AF/EZA-RESOLVE-CANONNAME/EZA-RESOLVE-
+      *    METHOD - the last of those is only for diagnostics, so a
+      *    report can say which path actually answered.
+       01  EZA-RESOLVE-NODE            PIC X(255) VALUE SPACES.
+       01  EZA-RESOLVE-NODE-LEN        PIC 9(8) COMPBINARY VALUE 0.
+       01  EZA-RESOLVE-SERVICE         PIC X(32) VALUE SPACES.
+       01  EZA-RESOLVE-SERVICE-LEN     PIC 9(8) COMPBINARY VALUE 0.
+
+       01  EZA-RESOLVE-CANONNAME       PIC X(255) VALUE SPACES.
+       01  EZA-RESOLVE-CANNLEN         PIC 9(8) COMPBINARY VALUE 0.
+       01  EZA-RESOLVE-AF              PIC 9(8) COMPBINARY VALUE 0.
+
+       01  EZA-RESOLVE-STATUS          PIC X(01) VALUE 'N'.
+           88  EZA-RESOLVE-OK                     VALUE 'Y'.
+       01  EZA-RESOLVE-METHOD          PIC X(01) VALUE SPACE.
+           88  EZA-RESOLVE-VIA-GETADDRINFO        VALUE 'A'.
+           88  EZA-RESOLVE-VIA-GETHOSTBYNAME      VALUE 'H'.
+
+      *    GETADDRINFO hints - passed by value/reference directly, not
+      *    through a pointer, the same way GETADDR1's EZA-HINTS-
+      *    ADDRINFO is. AI_CANONNAME (2) is always requested so
+      *    EZA-RESOLVE-RES-CANONNAME comes back populated.
+       01  EZA-RESOLVE-HINTS-ADDRINFO.
+           05  EZA-RESOLVE-HINTS-FLAGS     PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-HINTS-AF        PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-HINTS-SOCTYPE   PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-HINTS-PROTO     PIC 9(8) COMPBINARY.
+           05  FILLER                      PIC X(4).
+           05  FILLER                      PIC X(4).
+           05  FILLER                      PIC X(4).
+           05  FILLER                      PIC X(4).
+
+      *    GETADDRINFO hands back a pointer to this shape - BASED so
+      *    SET ADDRESS OF can overlay it onto whatever EZASOKET
+      *    returned, the way GETADDR1 does with EZA-RES-ADDRINFO.
+       01  EZA-RESOLVE-RES-PTR         USAGE IS POINTER.
+       01  EZA-RESOLVE-RES-ADDRINFO BASED.
+           05  EZA-RESOLVE-RES-FLAGS       PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-RES-AF          PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-RES-SOCTYPE     PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-RES-PROTO       PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-RES-NAMELEN     PIC 9(8) COMPBINARY.
+           05  EZA-RESOLVE-RES-CANONNAME   USAGE IS POINTER.
+           05  EZA-RESOLVE-RES-NAME        USAGE IS POINTER.
+           05  EZA-RESOLVE-RES-NEXT        USAGE IS POINTER.
+
+      *    overlay used to read EZA-RESOLVE-RES-CANONNAME's C string
+      *    once EZA-RESOLVE-CANNLEN bytes of it are known to be safe
+      *    to MOVE.
+       01  EZA-RESOLVE-CANON-TEXT PIC X(255) BASED.
+
+      *    GETHOSTBYNAME fallback - same shape GETHOST2 uses.
+       01  EZA-RESOLVE-HOSTENT          USAGE IS POINTER.
