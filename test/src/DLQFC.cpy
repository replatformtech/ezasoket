@@ -0,0 +1,26 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    FILE-CONTROL entry for the dead-letter queue - COPY this
+      *    inside FILE-CONTROL, DLQFD inside FILE SECTION, DLQWS inside
+      *    WORKING-STORAGE, and DLQ inside the PROCEDURE DIVISION. See
+      *    DLQ.cpy for what gets written here and when.
+           SELECT EZA-DLQ-FILE ASSIGN TO 'EZASKDLQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-DLQ-FILE-STATUS.
