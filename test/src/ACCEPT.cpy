@@ -33,9 +33,8 @@
            END-CALL
            MOVE EZA-RETCODE TO EZA-S-ACCEPT
            IF EZA-RETCODE IS LESS THAN +0
-               DISPLAY 'ACCEPT failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
+               MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+               PERFORM EZA-LOG-FAILURE
                GO TO AB-ABEND
            END-IF
            .
