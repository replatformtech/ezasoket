@@ -0,0 +1,51 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    the read-side counterpart of EZA-WRITEV in WRITEV.cpy - the
+      *    caller fills in EZA-IOV-BUFFER/EZA-IOV-BUFFER-LEN for
+      *    EZA-IOVCNT slots (see LISTEN05 for the hand-built form this
+      *    was pulled out of) before PERFORMing this.
+       EZA-READV SECTION.
+       READV-START.
+           MOVE 'READV' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-IOV
+               EZA-IOVCNT
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'READV failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           if EZA-RETCODE EQUAL 0
+              DISPLAY 'CONNECTION CLOSED'
+                       UPON CONSOLE
+           end-if
+           .
+
+       READV-EXIT.
+           EXIT.
