@@ -35,14 +35,36 @@
             
             01 NAMELEN PIC 9(8) COMPBINARY.
             01 NAME-FLAGS PIC 9(8) COMPBINARY VALUE 0.
+
+      *    well-known ports GETNAMEINFO is expected to resolve to a
+      *    service name, beyond the single hardcoded port 23 (telnet)
+      *    the original check exercised - GN-EXPECT-SERVICE lets each
+      *    entry assert the exact name that comes back rather than
+      *    just that SOME name came back.
+            01 GN-PORT-TABLE.
+               05 GN-PORT-ENTRY OCCURS 4 TIMES.
+                  10 GN-PORT-NUMBER PIC 9(8) COMPBINARY.
+                  10 GN-EXPECT-SERVICE PIC X(8).
+            01 GN-PORT-TABLE-VALUES REDEFINES GN-PORT-TABLE.
+               05 FILLER PIC 9(8) COMPBINARY VALUES 21.
+               05 FILLER PIC X(8) VALUES 'ftp'.
+               05 FILLER PIC 9(8) COMPBINARY VALUES 23.
+               05 FILLER PIC X(8) VALUES 'telnet'.
+               05 FILLER PIC 9(8) COMPBINARY VALUES 25.
+               05 FILLER PIC X(8) VALUES 'smtp'.
+               05 FILLER PIC 9(8) COMPBINARY VALUES 80.
+               05 FILLER PIC X(8) VALUES 'http'.
+            01 GN-PORT-IX PIC 9(8) COMPBINARY.
        PROCEDURE DIVISION.
 
-            
+
        MAINLINE.
-           
+
            MOVE 'GETNAME1' TO EZA-PROGRAM
            PERFORM EZA-INITAPI
            PERFORM EZA-GETNAMEINFO
+               VARYING GN-PORT-IX FROM 1 BY 1
+               UNTIL GN-PORT-IX > 4
            PERFORM EZA-TERMAPI
            GOBACK
            .
@@ -50,16 +72,23 @@
            COPY INITAPI.
            COPY TERMAPI.
            COPY ABEND.
-           
-           
+
+
+      *-------------------------------------------------
+      *    resolves the loopback address plus GN-PORT-ENTRY(GN-PORT-IX)
+      *    into a host/service pair, and checks the service name that
+      *    comes back matches GN-EXPECT-SERVICE for that port - the
+      *    original check only ever tried port 23.
        EZA-GETNAMEINFO SECTION.
        GETNAMEINFO-START.
            MOVE 'GETNAMEINFO' TO EZA-FUNCTION
            MOVE 2  TO EZA-NAME-FAMILY
-           MOVE 23 TO EZA-NAME-PORT
-           MOVE X'7f000001' TO EZA-NAME-IPADDRESS 
+           MOVE GN-PORT-NUMBER(GN-PORT-IX) TO EZA-NAME-PORT
            MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
-           
+           MOVE X'7f000001' TO EZA-NAME-IPADDRESS
+           MOVE 255 TO HOSTLEN
+           MOVE 32 TO SERVLEN
+
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
@@ -78,9 +107,15 @@
                       EZA-ERRNO
               GO TO AB-ABEND
            ELSE
-              DISPLAY 'PASS: GETNAMEINFO RETURNED '
               DISPLAY 'HOST IS: ', HOST
               DISPLAY 'SERVICE IS: ', SERVICE
+              IF SERVICE = GN-EXPECT-SERVICE(GN-PORT-IX)
+                 DISPLAY 'PASS: GETNAMEINFO RESOLVED PORT '
+                         GN-PORT-NUMBER(GN-PORT-IX)
+              ELSE
+                 DISPLAY 'FAIL: GETNAMEINFO RESOLVED PORT '
+                         GN-PORT-NUMBER(GN-PORT-IX) ' TO ' SERVICE
+              END-IF
            END-IF
            DISPLAY 'COMPLETE'
            .
