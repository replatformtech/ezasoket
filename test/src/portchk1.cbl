@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PORTCHK1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PCFGFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PCFGFD.
+
+       WORKING-STORAGE SECTION.
+           COPY PCFGWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * pre-flight port-conflict report - run before the batch window
+      * opens its listeners. Walks PORTCFG-TABLE (PORTCFG.cpy) and,
+      * for each entry, opens a throwaway socket, BINDs it to that
+      * entry's port, and immediately CLOSEs it again - a bind that
+      * succeeds means the port is free for the real listener to claim
+      * a few minutes from now, a bind that fails with EADDRINUSE means
+      * something already has it and the window should not be started
+      * yet. BIND.cpy itself GO TO AB-ABENDs on any failure, which is
+      * right for a program that needs the bind to succeed to do its
+      * job - here a failed bind is the expected, reportable outcome
+      * for a busy port, not a fatal error, so this program calls
+      * EZASOKET's BIND function directly instead of PERFORMing
+      * EZA-BIND, and only escalates to AB-ABEND for a bind failure
+      * that ISN'T EADDRINUSE (a setup problem worth stopping for,
+      * rather than a routine "someone already owns this port").
+
+           COPY EZADATA.
+           COPY PORTCFG.
+
+       01  PORTCHK-INUSE-COUNT     PIC 9(04) COMPBINARY VALUE 0.
+       01  PORTCHK-FREE-COUNT      PIC 9(04) COMPBINARY VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'PORTCHK1' TO EZA-PROGRAM
+           PERFORM EZA-INITAPI
+           PERFORM EZA-PCFG-LOAD-OVERRIDES
+
+           DISPLAY 'PORT PRE-FLIGHT CONFLICT CHECK'
+           DISPLAY '-------------------------------'
+
+           PERFORM PORTCHK-ONE-ENTRY
+               VARYING PORTCFG-IX FROM 1 BY 1
+               UNTIL PORTCFG-IX > PORTCFG-MAX-ENTRY
+
+           DISPLAY '-------------------------------'
+           DISPLAY 'FREE: ' PORTCHK-FREE-COUNT
+                   '  IN USE: ' PORTCHK-INUSE-COUNT
+
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+      *-------------------------------------------------
+      *    open, try to claim, and let go of one PORTCFG-TABLE entry's
+      *    port - reports FREE or IN USE and moves on to the next
+      *    entry either way instead of stopping the whole report on
+      *    the first busy port.
+       PORTCHK-ONE-ENTRY.
+           PERFORM EZA-SOCKET
+
+           MOVE 2 TO EZA-NAME-FAMILY
+           MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
+           MOVE PORTCFG-PORT(PORTCFG-IX) TO EZA-NAME-PORT
+
+           MOVE 'BIND' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+
+           IF EZA-RETCODE IS LESS THAN +0
+               IF EZA-ERRNO-EADDRINUSE
+                   ADD 1 TO PORTCHK-INUSE-COUNT
+                   DISPLAY PORTCFG-NAME(PORTCFG-IX) ' port '
+                           PORTCFG-PORT(PORTCFG-IX)
+                           ' ... IN USE'
+                   MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+                   PERFORM EZA-LOG-FAILURE
+               ELSE
+                   MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+                   PERFORM EZA-LOG-FAILURE
+                   GO TO AB-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO PORTCHK-FREE-COUNT
+               DISPLAY PORTCFG-NAME(PORTCFG-IX) ' port '
+                       PORTCFG-PORT(PORTCFG-IX)
+                       ' ... free'
+               PERFORM EZA-CLOSE
+           END-IF
+           .
+       PORTCHK-ONE-ENTRY-EXIT.
+           EXIT.
+
+           COPY INITAPI.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY PCFG.
+           COPY SOCKET.
+           COPY CLOSE.
