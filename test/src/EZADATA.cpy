@@ -20,6 +20,8 @@
        01  EZA-CALL-DATA.
            05  EZA-FUNCTION            PIC X(16).
            05  EZA-AF                  PIC S9(09) COMPBINARY.
+               88  EZA-AF-INET                           VALUE 2.
+               88  EZA-AF-INET6                           VALUE 10.
            05  EZA-BACKLOG             PIC S9(09) COMPBINARY.
            05  EZA-CLIENT.
                10  EZA-CLIENT-DOMAIN   PIC S9(09) COMPBINARY.
@@ -31,6 +33,7 @@
            05  EZA-FLAGS               PIC S9(09) COMPBINARY.
            05  EZA-HOSTADDR            PIC X(04).
            05  EZA-HOSTENT                        POINTER.
+           05  EZA-SSL-HANDLE                     POINTER.
            05  EZA-HOW                 PIC S9(09) COMPBINARY.
            05  EZA-IDENT.
                10  EZA-IDENT-TCPNAME.
@@ -42,9 +45,21 @@
            05  EZA-MAXSOC-SELECT       PIC S9(09) COMPBINARY.
            05  EZA-NAME.
                10  EZA-NAME-FAMILY     PIC S9(04) COMPBINARY.
+                   88  EZA-NAME-FAMILY-INET              VALUE 2.
+                   88  EZA-NAME-FAMILY-INET6              VALUE 10.
                10  EZA-NAME-PORT       PIC 9(04)  COMPBINARY.
                10  EZA-NAME-IPADDRESS  PIC X(04).
-               10  FILLER              PIC X(08).
+               10  FILLER              PIC X(20).
+      *    EZA-NAME6 is an AF_INET6 (sockaddr_in6) view of the same
+      *    18-byte-or-larger EZA-NAME area - the FILLER above was
+      *    widened from X(08) to X(20) so the group is large enough
+      *    to hold a full 16-byte IPv6 address plus flow/scope id.
+           05  EZA-NAME6 REDEFINES EZA-NAME.
+               10  EZA-NAME6-FAMILY    PIC S9(04) COMPBINARY.
+               10  EZA-NAME6-PORT      PIC 9(04)  COMPBINARY.
+               10  EZA-NAME6-FLOWINFO  PIC 9(09)  COMPBINARY.
+               10  EZA-NAME6-IPADDRESS PIC X(16).
+               10  EZA-NAME6-SCOPEID   PIC 9(09)  COMPBINARY.
            05  EZA-NAMELEN             PIC S9(08) COMPBINARY.
            05  EZA-NBYTE               PIC S9(09) COMPBINARY.
            05  EZA-OPTLEN              PIC S9(09) COMPBINARY.
@@ -55,6 +70,15 @@
            05  EZA-S-X.
                10  EZA-S               PIC S9(04) COMPBINARY.
                10  EZA-S-ACCEPT        PIC S9(04) COMPBINARY.
+      *    opt-in switch for EZA-CLOSE (CLOSE.cpy) - SET
+      *    EZA-CLOSE-LENIENT TO TRUE for a caller that may legitimately
+      *    ask to close an EZA-S that is already invalid or already
+      *    closed (an idle-reap sweep racing a client's own EOF close,
+      *    say), so that case is logged instead of GO TO AB-ABEND. Off
+      *    by default - every existing EZA-CLOSE caller still abends
+      *    on a bad close, same as before.
+           05  EZA-CLOSE-LENIENT-SW    PIC X(01) VALUE 'N'.
+               88  EZA-CLOSE-LENIENT                     VALUE 'Y'.
            05  EZA-SOCRECV             PIC S9(04) COMPBINARY.
            05  EZA-SOCTYPE             PIC S9(09) COMPBINARY.
                88  EZA-SOCTYPE-STREAM                    VALUE +1.
@@ -83,6 +107,176 @@
                88  EZA-ERRNO-ENETUNREACH       VALUE 101.
                88  EZA-ERRNO-EPROTONOSUPPORT   VALUE 93.
                88  EZA-ERRNO-EAGAIN            VALUE 11.
+      *    condition names added to cover the errno values ACCEPT/
+      *    CONNECT/SEND/RECV actually throw that weren't on the
+      *    original list.
+               88  EZA-ERRNO-EPERM             VALUE  1.
+               88  EZA-ERRNO-ENOENT            VALUE  2.
+               88  EZA-ERRNO-EINTR             VALUE  4.
+               88  EZA-ERRNO-ENOMEM            VALUE 12.
+               88  EZA-ERRNO-EFAULT            VALUE 14.
+               88  EZA-ERRNO-EMFILE            VALUE 24.
+               88  EZA-ERRNO-EPIPE             VALUE 32.
+               88  EZA-ERRNO-EDESTADDRREQ      VALUE 89.
+               88  EZA-ERRNO-EMSGSIZE          VALUE 90.
+               88  EZA-ERRNO-ENOPROTOOPT       VALUE 92.
+               88  EZA-ERRNO-ENETDOWN          VALUE 100.
+               88  EZA-ERRNO-ENETRESET         VALUE 102.
+               88  EZA-ERRNO-ECONNABORTED      VALUE 103.
+               88  EZA-ERRNO-ECONNRESET        VALUE 104.
+               88  EZA-ERRNO-ENOBUFS           VALUE 105.
+               88  EZA-ERRNO-ENOTCONN          VALUE 107.
+               88  EZA-ERRNO-ESHUTDOWN         VALUE 108.
+               88  EZA-ERRNO-ETIMEDOUT         VALUE 110.
+               88  EZA-ERRNO-EHOSTDOWN         VALUE 112.
+               88  EZA-ERRNO-EHOSTUNREACH      VALUE 113.
+
+      *    errno-to-English lookup table used by AB-ABEND in ABEND.cpy
+      *    so an ABEND display doesn't leave the reader looking up a
+      *    raw number - one row per condition name above.
+       01  EZA-ERRNO-TEXT-VALUES.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 1.
+               10  FILLER PIC X(24) VALUE 'EPERM - not permitted'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 2.
+               10  FILLER PIC X(24) VALUE 'ENOENT - no such entry'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 4.
+               10  FILLER PIC X(24) VALUE 'EINTR - call interrupted'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 9.
+               10  FILLER PIC X(24) VALUE 'EBADF - bad descriptor'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 11.
+               10  FILLER PIC X(24) VALUE 'EAGAIN - try again'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 12.
+               10  FILLER PIC X(24) VALUE 'ENOMEM - out of memory'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 13.
+               10  FILLER PIC X(24) VALUE 'EACCES - permission'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 14.
+               10  FILLER PIC X(24) VALUE 'EFAULT - bad address'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 22.
+               10  FILLER PIC X(24) VALUE 'EINVAL - invalid arg'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 24.
+               10  FILLER PIC X(24) VALUE 'EMFILE - too many opens'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 32.
+               10  FILLER PIC X(24) VALUE 'EPIPE - broken pipe'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 36.
+               10  FILLER PIC X(24) VALUE 'ENAMETOOLONG - name len'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 88.
+               10  FILLER PIC X(24) VALUE 'ENOTSOCK - not a socket'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 89.
+               10  FILLER PIC X(24) VALUE 'EDESTADDRREQ - need dest'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 90.
+               10  FILLER PIC X(24) VALUE 'EMSGSIZE - message size'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 91.
+               10  FILLER PIC X(24) VALUE 'EPROTOTYPE - wrong type'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 92.
+               10  FILLER PIC X(24) VALUE 'ENOPROTOOPT - bad opt'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 93.
+               10  FILLER PIC X(24) VALUE 'EPROTONOSUPPORT'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 95.
+               10  FILLER PIC X(24) VALUE 'EOPNOTSUPP - unsupported'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 97.
+               10  FILLER PIC X(24) VALUE 'EAFNOSUPPORT - bad fam'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 98.
+               10  FILLER PIC X(24) VALUE 'EADDRINUSE - addr used'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 99.
+               10  FILLER PIC X(24) VALUE 'EADDRNOTAVAIL'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 100.
+               10  FILLER PIC X(24) VALUE 'ENETDOWN - net is down'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 101.
+               10  FILLER PIC X(24) VALUE 'ENETUNREACH - unreach'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 102.
+               10  FILLER PIC X(24) VALUE 'ENETRESET - net reset'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 103.
+               10  FILLER PIC X(24) VALUE 'ECONNABORTED - aborted'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 104.
+               10  FILLER PIC X(24) VALUE 'ECONNRESET - reset'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 105.
+               10  FILLER PIC X(24) VALUE 'ENOBUFS - no buffers'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 106.
+               10  FILLER PIC X(24) VALUE 'EISCONN - already conn'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 107.
+               10  FILLER PIC X(24) VALUE 'ENOTCONN - not conn'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 108.
+               10  FILLER PIC X(24) VALUE 'ESHUTDOWN - shut down'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 110.
+               10  FILLER PIC X(24) VALUE 'ETIMEDOUT - timed out'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 111.
+               10  FILLER PIC X(24) VALUE 'ECONNREFUSED - refused'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 112.
+               10  FILLER PIC X(24) VALUE 'EHOSTDOWN - host down'.
+           05  FILLER.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 113.
+               10  FILLER PIC X(24) VALUE 'EHOSTUNREACH - unreach'.
+
+       01  EZA-ERRNO-TEXT-TABLE REDEFINES EZA-ERRNO-TEXT-VALUES.
+           05  EZA-ERRNO-TEXT-ENTRY OCCURS 35 TIMES.
+               10  EZA-ERRNO-TEXT-CODE PIC 9(04) COMPBINARY.
+               10  EZA-ERRNO-TEXT-DESC PIC X(24).
+
+       01  EZA-ERRNO-TEXT-IX         PIC 9(04) COMPBINARY.
+       01  EZA-ERRNO-TEXT-MAX-ENTRY  PIC 9(04) COMPBINARY VALUE 35.
+       01  EZA-ERRNO-TEXT-MESSAGE    PIC X(24).
+
+      *    CONNECT-START in CONNECT.cpy retries a failed CONNECT up to
+      *    EZA-CONNECT-RETRY-MAX times, sleeping EZA-CONNECT-RETRY-
+      *    DELAY seconds between attempts (the EZA-SELECT-based sleep
+      *    trick CALL0050/LISTEN16 use for EZA-SLEEP), before giving up
+      *    and falling through to AB-ABEND - a caller with tighter or
+      *    looser tolerance for a slow-starting partner can MOVE new
+      *    values into the two before PERFORMing EZA-CONNECT.
+       01  EZA-CONNECT-RETRY-MAX       PIC 9(04) COMPBINARY VALUE 3.
+       01  EZA-CONNECT-RETRY-DELAY     PIC 9(04) COMPBINARY VALUE 3.
+       01  EZA-CONNECT-RETRY-COUNT     PIC 9(04) COMPBINARY.
+
+       01  EZA-CONNECT-SLEEP-NFDS      PIC 9(08) COMPBINARY VALUE 0.
+       01  EZA-CONNECT-SLEEP-TIMEOUT.
+           05  EZA-CONNECT-SLEEP-SECONDS   PIC S9(8) COMPBINARY.
+           05  EZA-CONNECT-SLEEP-MICROSEC  PIC S9(8) COMPBINARY.
+       01  EZA-CONNECT-SLEEP-R-SND-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
+       01  EZA-CONNECT-SLEEP-W-SND-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
+       01  EZA-CONNECT-SLEEP-E-SND-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
+       01  EZA-CONNECT-SLEEP-R-RTN-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
+       01  EZA-CONNECT-SLEEP-W-RTN-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
+       01  EZA-CONNECT-SLEEP-E-RTN-MSK  PIC 9(9) COMPBINARY
+                                        OCCURS 2 TIMES VALUE 0.
 
        01  EZA-BUFFER  PIC X(1000).
 
@@ -101,5 +295,65 @@
            05 EZA-MSG-ACCRLEN    USAGE IS POINTER.   
             
            
+      *    EZA-SET-NONBLOCKING in FCNTLSET.cpy and EZA-ACCEPT-NOWAIT in
+      *    ACCEPTNW.cpy share these rather than each caller hand-
+      *    rolling its own FCNTL-COMMAND/FCNTL-REQARG pair the way
+      *    FCNTL040/FCNTL041 do - 3 is F_GETFL, 4 is F_SETFL, and 4 is
+      *    also the O_NONBLOCK flag value this EZASOKET build expects.
+       01  EZA-FCNTL-GETFL             PIC 9(8) COMPBINARY VALUE 3.
+       01  EZA-FCNTL-SETFL             PIC 9(8) COMPBINARY VALUE 4.
+       01  EZA-FCNTL-NONBLOCK          PIC 9(8) COMPBINARY VALUE 4.
+       01  EZA-FCNTL-COMMAND           PIC 9(8) COMPBINARY.
+       01  EZA-FCNTL-REQARG            PIC 9(8) COMPBINARY.
+       01  EZA-FCNTL-RETCODE           PIC 9(8) COMPBINARY.
+
+      *    set by EZA-ACCEPT-NOWAIT - 88 EZA-ACCEPT-NOWAIT-WAITING
+      *    means ACCEPT returned EAGAIN (no connection currently
+      *    waiting) rather than a real failure, so the caller can tell
+      *    "nothing yet" apart from an actual ACCEPT error.
+       01  EZA-ACCEPT-NOWAIT-STATUS    PIC X(01) VALUE 'N'.
+           88  EZA-ACCEPT-NOWAIT-WAITING       VALUE 'W'.
+           88  EZA-ACCEPT-NOWAIT-CONNECTED     VALUE 'C'.
+
+      *    EZA-LOG-FAILURE in ABEND.cpy builds this record and DISPLAYs
+      *    it UPON CONSOLE in place of each *.cpy's own free-text
+      *    "<FUNCTION> failed with retcode ... errno ..." line, so a
+      *    log-scraping job sees one delimited format no matter which
+      *    EZASOKET function failed. The caller MOVEs the socket
+      *    number that is relevant to the failing call into
+      *    EZA-LOG-SOCKET-VALUE (EZA-S or EZA-S-ACCEPT, whichever
+      *    applies) before PERFORMing EZA-LOG-FAILURE - the same
+      *    convention EZA-AUDIT-WRITE already uses for
+      *    AUDIT-SOCKET-VALUE.
+       01  EZA-LOG-SOCKET-VALUE        PIC S9(09) COMPBINARY VALUE 0.
+       01  EZA-LOG-DATE                PIC 9(06).
+       01  EZA-LOG-TIME                PIC 9(08).
+       01  EZA-LOG-LINE.
+           05  EZA-LOG-LINE-DATE       PIC 9(06).
+           05  FILLER                  PIC X(01) VALUE '-'.
+           05  EZA-LOG-LINE-TIME       PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  EZA-LOG-LINE-PROGRAM    PIC X(08).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  EZA-LOG-LINE-FUNCTION   PIC X(16).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  EZA-LOG-LINE-SOCKET     PIC -(9).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  EZA-LOG-LINE-RETCODE    PIC -(9).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  EZA-LOG-LINE-ERRNO      PIC -(9).
+
        01  ABEND-INFORMATION.
+      *    classified by AB-CLASSIFY-RC (ABEND.cpy) from whatever
+      *    EZA-ERRNO holds when GO TO AB-ABEND runs, the same way a
+      *    JCL step's COND= tests a batch program's RETURN-CODE -
+      *    0004 a transient condition worth a retry, 0008 a
+      *    connectivity failure, 0012 a configuration/protocol
+      *    mistake, 0016 a resource/unclassified failure. RETURN-CODE
+      *    is set to the same number so the step return code and this
+      *    field always agree.
            05  ABEND-CODE              PIC 9(04)      VALUE ZEROS.
+               88  ABEND-CODE-TRANSIENT                VALUE 0004.
+               88  ABEND-CODE-CONNECTIVITY             VALUE 0008.
+               88  ABEND-CODE-CONFIGURATION            VALUE 0012.
+               88  ABEND-CODE-RESOURCE                 VALUE 0016.
