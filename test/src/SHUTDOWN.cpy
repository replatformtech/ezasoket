@@ -32,9 +32,8 @@
                EZA-RETCODE
            END-CALL
            IF EZA-RETCODE IS LESS THAN +0
-               DISPLAY 'SHUTDOWN failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
+               MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+               PERFORM EZA-LOG-FAILURE
                GO TO AB-ABEND
            END-IF
            .
