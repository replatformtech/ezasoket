@@ -0,0 +1,49 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    sets EZA-S non-blocking via FCNTL F_SETFL/O_NONBLOCK, the
+      *    same call FCNTL041 hand-rolls, so a caller that wants
+      *    EZA-ACCEPT-NOWAIT (ACCEPTNW.cpy) or any other non-blocking
+      *    behavior doesn't have to set up FCNTL-COMMAND/FCNTL-REQARG
+      *    itself.
+       EZA-SET-NONBLOCKING SECTION.
+       SET-NONBLOCKING-START.
+           MOVE 'FCNTL' TO EZA-FUNCTION
+           MOVE EZA-FCNTL-SETFL TO EZA-FCNTL-COMMAND
+           MOVE EZA-FCNTL-NONBLOCK TO EZA-FCNTL-REQARG
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-FCNTL-COMMAND
+               EZA-FCNTL-REQARG
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'FCNTL failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       SET-NONBLOCKING-EXIT.
+           EXIT.
