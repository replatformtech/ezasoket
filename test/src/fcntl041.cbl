@@ -33,9 +33,6 @@
               05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
               05 IOCTL-COMMAND-STR REDEFINES IOCTL-COMMAND PIC X(4).
               05 IOCTL-BLOCK   PIC 9(8) COMPBINARY.
-              
-           01 FCNTL-COMMAND PIC 9(8) COMPBINARY.
-           01 FCNTL-REQARG PIC 9(8) COMPBINARY.
        PROCEDURE DIVISION.
 
        MAINLINE.
@@ -47,7 +44,7 @@
            PERFORM EZA-SOCKET
            PERFORM EZA-BIND
            PERFORM EZA-LISTEN
-           PERFORM EZA-FCNTL
+           PERFORM EZA-SET-NONBLOCKING
            PERFORM EZA-ACCEPT
 
            GOBACK
@@ -58,27 +55,14 @@
            COPY BIND.
            COPY LISTEN.
            COPY ABEND.
+           COPY FCNTLSET.
+           COPY ACCEPTNW.
 
        EZA-ACCEPT SECTION.
        ACCEPT-START.
-           MOVE 'ACCEPT' TO EZA-FUNCTION
-        
-           MOVE +0 TO EZA-ERRNO
-           MOVE +0 TO EZA-RETCODE
-           CALL 'EZASOKET'
-               USING
-               EZA-FUNCTION
-               EZA-S
-               EZA-NAME
-               EZA-ERRNO
-               EZA-RETCODE
-           IF EZA-RETCODE IS LESS THAN +0
-              IF EZA-ERRNO-EAGAIN
-                 DISPLAY 'PASS: ACCEPT returned EAGAIN'
-              ELSE
-                 DISPLAY 'FAIL: ACCEPT returned wrong error code '
-                         EZA-ERRNO '.'
-              END-IF
+           PERFORM EZA-ACCEPT-NOWAIT
+           IF EZA-ACCEPT-NOWAIT-WAITING
+              DISPLAY 'PASS: ACCEPT returned EAGAIN'
            ELSE
               DISPLAY 'FAIL: ACCEPT did not fail.'
            END-IF
@@ -88,34 +72,6 @@
        ACCEPT-EXIT.
            EXIT.
 
-           
-       EZA-FCNTL SECTION.
-       FCNTL-START.
-           MOVE 'FCNTL' TO EZA-FUNCTION
-           MOVE 4 TO FCNTL-COMMAND
-           MOVE 4 TO FCNTL-REQARG
-           MOVE +0 TO EZA-ERRNO
-           MOVE +0 TO EZA-RETCODE
-           CALL 'EZASOKET'
-               USING
-               EZA-FUNCTION
-               EZA-S
-               FCNTL-COMMAND
-               FCNTL-REQARG
-               EZA-ERRNO
-               EZA-RETCODE
-           IF EZA-RETCODE IS LESS THAN +0
-              DISPLAY 'FCNTL failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
-               GO TO AB-ABEND
-               EXIT
-           END-IF
-           .
-
-       FCNTL-EXIT.
-           EXIT.
-
 
 
 
