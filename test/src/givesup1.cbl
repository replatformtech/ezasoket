@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           GIVESUP1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PCFGFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PCFGFD.
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * supervisor / restart wrapper for the GIVE0050 pre-fork listener.
+      * GIVE0050 hands every accepted connection off to a worker via
+      * GIVESOCKET and keeps accepting, so the one process that must
+      * stay up is the listener itself - this launches it with
+      * CALLPROG (the same primitive GIVE0050 uses to spawn its own
+      * workers) and, if a CONNECT health check against its listening
+      * port ever gets refused, relaunches it, up to a bounded number
+      * of restarts so a permanently broken listener doesn't loop
+      * forever.
+           COPY EZADATA.
+           COPY PORTCFG.
+           COPY PCFGWS.
+
+           01 EZA-CALLPRGPATH      PIC X(100) VALUE LOW-VALUES.
+           01 RESTART-COUNT        PIC 9(4) COMPBINARY VALUE 0.
+           01 MAX-RESTARTS         PIC 9(4) COMPBINARY VALUE 3.
+           01 HEALTHCHECK-TRIES    PIC 9(4) COMPBINARY VALUE 0.
+           01 MAX-HEALTHCHECK-TRIES PIC 9(4) COMPBINARY VALUE 10.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'GIVESUP1' TO EZA-PROGRAM
+           MOVE 'GIVE0050' TO PORTCFG-SERVICE
+           PERFORM EZA-PORTCFG-LOOKUP
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-LAUNCH-LISTENER
+
+           PERFORM EZA-SUPERVISE
+               UNTIL RESTART-COUNT > MAX-RESTARTS
+
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE: GIVESUP1 performed ' RESTART-COUNT
+                   ' restart(s)'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY PORTLKUP.
+           COPY PCFG.
+
+      *-------------------------------------------------
+       EZA-LAUNCH-LISTENER SECTION.
+       LAUNCH-LISTENER-START.
+           MOVE LOW-VALUES TO EZA-CALLPRGPATH
+           MOVE './GIVE0050' TO EZA-CALLPRGPATH
+           CALL 'CALLPROG' USING EZA-CALLPRGPATH
+           END-CALL
+           .
+       LAUNCH-LISTENER-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    one supervision pass: wait for the listener to accept
+      *    connections (a short run of refused health checks), then
+      *    watch until a health check is refused again, at which
+      *    point the listener is assumed to have died and is
+      *    relaunched.
+       EZA-SUPERVISE SECTION.
+       SUPERVISE-START.
+           MOVE 0 TO HEALTHCHECK-TRIES
+           PERFORM EZA-HEALTHCHECK
+               UNTIL EZA-RETCODE IS GREATER THAN OR EQUAL TO +0
+               OR HEALTHCHECK-TRIES > MAX-HEALTHCHECK-TRIES
+
+           IF EZA-RETCODE IS LESS THAN +0
+      *       the listener never came up at all - count it as one
+      *       failed attempt and try relaunching it the usual way.
+              ADD 1 TO RESTART-COUNT
+              IF RESTART-COUNT IS LESS THAN OR EQUAL TO MAX-RESTARTS
+                 DISPLAY 'GIVESUP1: listener did not come up, '
+                         'relaunching (restart ' RESTART-COUNT ')'
+                 PERFORM EZA-LAUNCH-LISTENER
+              ELSE
+                 DISPLAY 'GIVESUP1: giving up after ' RESTART-COUNT
+                         ' restart(s)'
+              END-IF
+           ELSE
+      *       listener is up - keep checking on it until it stops
+      *       answering, then relaunch it.
+              PERFORM EZA-HEALTHCHECK
+                  UNTIL EZA-RETCODE IS LESS THAN +0
+              ADD 1 TO RESTART-COUNT
+              IF RESTART-COUNT IS LESS THAN OR EQUAL TO MAX-RESTARTS
+                 DISPLAY 'GIVESUP1: listener went away, relaunching '
+                         '(restart ' RESTART-COUNT ')'
+                 PERFORM EZA-LAUNCH-LISTENER
+              END-IF
+           END-IF
+           .
+       SUPERVISE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    a CONNECT that succeeds proves the listener is alive;
+      *    EZA-CONNECT itself treats a failed CONNECT as fatal
+      *    (GO TO AB-ABEND), so the check is inlined here rather than
+      *    PERFORMing EZA-CONNECT.
+       EZA-HEALTHCHECK SECTION.
+       HEALTHCHECK-START.
+           ADD 1 TO HEALTHCHECK-TRIES
+           PERFORM EZA-SOCKET
+           MOVE 'CONNECT' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 2          TO EZA-NAME-FAMILY
+           MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS GREATER THAN OR EQUAL TO +0
+              PERFORM EZA-CLOSE
+           END-IF
+           .
+       HEALTHCHECK-EXIT.
+           EXIT.
