@@ -0,0 +1,71 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    the shop's standard socket-option template - SOCKOPT1's
+      *    coverage report and SOCKRCN1's scheduled reconciliation
+      *    both walk this same table (see SOCKRECON.cpy) so the two
+      *    never drift apart from each other the way LISTEN13/LISTEN14
+      *    checking one option apiece already let real drift go
+      *    unnoticed.
+       01 OPTNAME PIC 9(8) COMPBINARY.
+       01 OPTVAL  PIC 9(8) COMPBINARY.
+       01 OPTLEN  PIC 9(8) COMPBINARY.
+
+       01 SOCKOPT-TABLE-VALUES.
+           05 FILLER.
+               10 FILLER PIC X(12) VALUE 'SO_REUSEADDR'.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 4.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 1.
+           05 FILLER.
+               10 FILLER PIC X(12) VALUE 'SO_KEEPALIVE'.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 8.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 1.
+           05 FILLER.
+               10 FILLER PIC X(12) VALUE 'SO_LINGER'.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 128.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 0.
+           05 FILLER.
+               10 FILLER PIC X(12) VALUE 'SO_SNDBUF'.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 4097.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 1024.
+           05 FILLER.
+               10 FILLER PIC X(12) VALUE 'SO_TYPE'.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 4104.
+               10 FILLER PIC 9(8) COMPBINARY VALUE 1.
+
+       01 SOCKOPT-TABLE REDEFINES SOCKOPT-TABLE-VALUES.
+           05 SOCKOPT-ENTRY OCCURS 5 TIMES.
+               10 SOCKOPT-NAME     PIC X(12).
+               10 SOCKOPT-CODE     PIC 9(8) COMPBINARY.
+               10 SOCKOPT-TEMPLATE PIC 9(8) COMPBINARY.
+
+       01 SOCKOPT-IX            PIC 9(4) COMPBINARY.
+       01 SOCKOPT-MAX-ENTRY     PIC 9(4) COMPBINARY VALUE 5.
+       01 SOCKOPT-CURRENT-VALUE PIC 9(8) COMPBINARY.
+       01 SOCKOPT-DRIFT-FLAG    PIC X(01).
+           88 SOCKOPT-DRIFTED   VALUE 'Y'.
+           88 SOCKOPT-OK        VALUE 'N'.
+
+      *    tallied by EZA-SOCKOPT-RECONCILE (SOCKRECON.cpy) - how many
+      *    options had drifted, how many of those were reset to the
+      *    template, and how many were left alone because they cannot
+      *    be set (SO_TYPE).
+       01 SOCKOPT-DRIFT-COUNT      PIC 9(4) COMPBINARY VALUE 0.
+       01 SOCKOPT-RECONCILED-COUNT PIC 9(4) COMPBINARY VALUE 0.
+       01 SOCKOPT-SKIPPED-COUNT    PIC 9(4) COMPBINARY VALUE 0.
