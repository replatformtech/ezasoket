@@ -88,6 +88,11 @@
 
            MOVE 15 TO NODELEN
            MOVE 6 TO SERVLEN
+      *    leave EZA-HINTS-AF at AF_UNSPEC (0) so GETADDRINFO is free
+      *    to hand back either an AF_INET or an AF_INET6 entry - this
+      *    is what lets a single resolve-host call serve both kinds
+      *    of partner endpoint instead of one API per family.
+           MOVE 0 TO EZA-HINTS-AF
 
            SET NULL-POINTER TO NULL
            CALL 'EZASOKET'
@@ -110,6 +115,13 @@
            ELSE
               SET ADDRESS OF EZA-RES-ADDRINFO TO RES-ADDRINFO
               DISPLAY 'Family is: ' EZA-RES-AF
+              IF EZA-RES-AF = 10
+                 DISPLAY '  (AF_INET6)'
+              ELSE
+                 IF EZA-RES-AF = 2
+                    DISPLAY '  (AF_INET)'
+                 END-IF
+              END-IF
               DISPLAY 'Socket type is: ' EZA-RES-SOCTYPE
               DISPLAY 'Protocol is: ' EZA-RES-PROTO
               DISPLAY 'PASS: GETADDRINFO RETURNED ADDRESSINFO ',
