@@ -0,0 +1,58 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       EZA-CLOSE SECTION.
+       CLOSE-START.
+      *    graceful-degradation half of EZA-CLOSE-LENIENT - EZA-S is
+      *    already unusable, there is nothing to CALL EZASOKET about.
+           IF EZA-CLOSE-LENIENT AND EZA-S IS LESS THAN +0
+              DISPLAY 'CLOSE skipped - EZA-S already invalid ('
+                      EZA-S ')' UPON CONSOLE
+              GO TO CLOSE-EXIT
+           END-IF
+
+           MOVE 'CLOSE' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+      *       the other half - EZASOKET itself rejected the close
+      *       (already-closed descriptor, say) but the caller told us
+      *       up front that is tolerable here.
+               IF EZA-CLOSE-LENIENT AND EZA-ERRNO-EBADF
+                  MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+                  PERFORM EZA-LOG-FAILURE
+                  DISPLAY 'CLOSE: EZA-S already closed, continuing '
+                          '(lenient mode)' UPON CONSOLE
+               ELSE
+                  DISPLAY 'CLOSE failed with retcode ' EZA-RETCODE
+                          ' errno ' EZA-ERRNO
+                          UPON CONSOLE
+                  GO TO AB-ABEND
+               END-IF
+           END-IF
+           .
+       CLOSE-EXIT.
+           EXIT.
