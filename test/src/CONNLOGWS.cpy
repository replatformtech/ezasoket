@@ -0,0 +1,34 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  CONNLOG-FILE-STATUS      PIC X(02) VALUE SPACES.
+       01  CONNLOG-SEQNO-CTR        PIC 9(06) VALUE ZEROS.
+
+      *    scratch area for GETPEERNAME/GETSOCKNAME, the same shape
+      *    LISTEN11/LISTEN12 already use.
+       01  CONNLOG-NEW-NAME.
+           05  CONNLOG-NEW-NAME-FAMILY     PIC S9(04) COMPBINARY.
+           05  CONNLOG-NEW-NAME-PORT       PIC 9(04)  COMPBINARY.
+           05  CONNLOG-NEW-NAME-IPADDRESS  PIC 9(8)   COMPBINARY.
+           05  FILLER                      PIC X(08).
+
+      *    scratch area for NTOP, the same shape NTOP0001 already uses.
+       01  CONNLOG-NTOP-FAMILY           PIC 9(8) COMPBINARY VALUE 2.
+       01  CONNLOG-PRESENTABLE-LEN       PIC 9(4) COMPBINARY VALUE 45.
+       01  CONNLOG-PRESENTABLE-ADDRESS   PIC X(45).
