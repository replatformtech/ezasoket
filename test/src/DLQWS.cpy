@@ -0,0 +1,28 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  EZA-DLQ-FILE-STATUS     PIC X(02) VALUE SPACES.
+       01  EZA-DLQ-SEQNO-CTR       PIC 9(06) VALUE ZEROS.
+      *    the caller MOVEs these three before PERFORMing EZA-DLQ-WRITE -
+      *    EZA-DLQ-REASON-VALUE is 'BADPAYLOAD' or 'ORPHANED', the
+      *    socket and payload values are set or left at their default
+      *    (0 / SPACES) depending on which one applies. See DLQ.cpy.
+       01  EZA-DLQ-REASON-VALUE    PIC X(10) VALUE SPACES.
+       01  EZA-DLQ-SOCKET-VALUE    PIC S9(09) COMPBINARY VALUE 0.
+       01  EZA-DLQ-PAYLOAD-VALUE   PIC X(40) VALUE SPACES.
