@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PORTMNT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PCFGFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PCFGFD.
+
+       WORKING-STORAGE SECTION.
+           COPY PCFGWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    interactive maintenance panel for the PORTCFG-TABLE
+      *    (PORTCFG.cpy) - loads any prior EZASKPCF overrides, lets an
+      *    operator edit PORT/BACKLOG per entry on one screen, and
+      *    saves the whole table back to EZASKPCF on confirm. GIVE0050
+      *    and PORTCHK1 both PERFORM EZA-PCFG-LOAD-OVERRIDES (PCFG.cpy)
+      *    before they use PORTCFG-TABLE, so a change saved here takes
+      *    effect the next time either one runs. NAME is display-only -
+      *    adding or removing a listener is a program change, not a
+      *    configuration one.
+           COPY EZADATA.
+           COPY PORTCFG.
+
+       01  PORTMNT-ANSWER          PIC X(01).
+
+       SCREEN SECTION.
+       01  PORTMNT-PANEL.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE
+               'PORT/LISTENER CONFIGURATION MAINTENANCE'.
+           05  LINE 02 COLUMN 01 VALUE
+               '----------------------------------------'.
+           05  LINE 04 COLUMN 01  VALUE 'NAME'.
+           05  LINE 04 COLUMN 15  VALUE 'PORT'.
+           05  LINE 04 COLUMN 25  VALUE 'BACKLOG'.
+
+           05  LINE 06 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(1).
+           05  LINE 06 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(1).
+           05  LINE 06 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(1).
+
+           05  LINE 07 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(2).
+           05  LINE 07 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(2).
+           05  LINE 07 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(2).
+
+           05  LINE 08 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(3).
+           05  LINE 08 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(3).
+           05  LINE 08 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(3).
+
+           05  LINE 09 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(4).
+           05  LINE 09 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(4).
+           05  LINE 09 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(4).
+
+           05  LINE 10 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(5).
+           05  LINE 10 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(5).
+           05  LINE 10 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(5).
+
+           05  LINE 11 COLUMN 01  PIC X(08) FROM  PORTCFG-NAME(6).
+           05  LINE 11 COLUMN 15  PIC 9(04) USING PORTCFG-PORT(6).
+           05  LINE 11 COLUMN 25  PIC 9(04) USING PORTCFG-BACKLOG(6).
+
+           05  LINE 13 COLUMN 01  VALUE
+               'EDIT PORT/BACKLOG, THEN ENTER TO SAVE'.
+           05  LINE 15 COLUMN 01  VALUE 'SAVE (Y/N): '.
+           05  LINE 15 COLUMN 13  PIC X(01) USING PORTMNT-ANSWER.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'PORTMNT1' TO EZA-PROGRAM
+           MOVE 'N' TO PORTMNT-ANSWER
+           PERFORM EZA-PCFG-LOAD-OVERRIDES
+
+           DISPLAY PORTMNT-PANEL
+           ACCEPT PORTMNT-PANEL
+
+           IF PORTMNT-ANSWER EQUAL 'Y' OR PORTMNT-ANSWER EQUAL 'y'
+              PERFORM EZA-PCFG-SAVE-ALL
+              DISPLAY 'PORT/LISTENER CONFIGURATION SAVED'
+                      UPON CONSOLE
+           ELSE
+              DISPLAY 'NO CHANGES SAVED' UPON CONSOLE
+           END-IF
+
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY ABEND.
+           COPY PCFG.
