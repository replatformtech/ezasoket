@@ -29,6 +29,7 @@
       * test command FIONBIO
 
            COPY EZADATA.
+           COPY IOCTLCMD.
            COPY SELDATA.
            01 IOCTL-DATA.
               05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
@@ -102,8 +103,8 @@
        EZA-IOCTL SECTION.
        IOCTL-START.
            MOVE 'IOCTL' TO EZA-FUNCTION
-      *     MOVE X'4004A707' TO IOCTL-COMMAND-STR
-           MOVE 1074046727 TO IOCTL-COMMAND
+      *    SIOCATMARK - see IOCTLCMD.cpy for the name-to-number table.
+           MOVE EZA-IOCTLCMD-SIOCATMARK TO IOCTL-COMMAND
            MOVE 1 TO IOCTL-ONOOB
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
