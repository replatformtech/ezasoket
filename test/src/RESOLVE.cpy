@@ -0,0 +1,138 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    single resolve-host entry point - see RESOLVEW.cpy for the
+      *    calling convention. Tries GETADDRINFO first and only falls
+      *    back to GETHOSTBYNAME when GETADDRINFO itself fails,
+      *    instead of a program picking one or the other up front the
+      *    way GETADDR1/GETHOST2 do today.
+       EZA-RESOLVE-HOST SECTION.
+       RESOLVE-HOST-START.
+           MOVE SPACES TO EZA-RESOLVE-CANONNAME
+           MOVE 0      TO EZA-RESOLVE-AF
+           MOVE 'N'    TO EZA-RESOLVE-STATUS
+           MOVE SPACE  TO EZA-RESOLVE-METHOD
+
+           PERFORM EZA-RESOLVE-VIA-ADDRINFO
+           IF NOT EZA-RESOLVE-OK
+              PERFORM EZA-RESOLVE-VIA-HOSTNAME
+           END-IF
+           .
+       RESOLVE-HOST-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    AF_UNSPEC (0) hints, AI_CANONNAME (2) requested, so a
+      *    single call can come back with either family plus the
+      *    canonical name GETHOSTBYNAME has no equivalent for.
+       EZA-RESOLVE-VIA-ADDRINFO SECTION.
+       RESOLVE-VIA-ADDRINFO-START.
+           MOVE 'GETADDRINFO' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 2 TO EZA-RESOLVE-HINTS-FLAGS
+           MOVE 0 TO EZA-RESOLVE-HINTS-AF
+           MOVE 0 TO EZA-RESOLVE-HINTS-SOCTYPE
+           MOVE 0 TO EZA-RESOLVE-HINTS-PROTO
+
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-RESOLVE-NODE
+               EZA-RESOLVE-NODE-LEN
+               EZA-RESOLVE-SERVICE
+               EZA-RESOLVE-SERVICE-LEN
+               EZA-RESOLVE-HINTS-ADDRINFO
+               EZA-RESOLVE-RES-PTR
+               EZA-RESOLVE-CANNLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+      *       not fatal here - EZA-RESOLVE-HOST falls back to
+      *       GETHOSTBYNAME, so just note it and let the caller decide
+      *       whether the eventual failure (if any) is fatal.
+              MOVE 0 TO EZA-LOG-SOCKET-VALUE
+              PERFORM EZA-LOG-FAILURE
+              GO TO RESOLVE-VIA-ADDRINFO-EXIT
+           END-IF
+
+           SET ADDRESS OF EZA-RESOLVE-RES-ADDRINFO
+               TO EZA-RESOLVE-RES-PTR
+           MOVE EZA-RESOLVE-RES-AF TO EZA-RESOLVE-AF
+
+           IF EZA-RESOLVE-CANNLEN > 0
+           AND EZA-RESOLVE-CANNLEN NOT GREATER THAN 255
+           AND EZA-RESOLVE-RES-CANONNAME NOT EQUAL NULL
+              SET ADDRESS OF EZA-RESOLVE-CANON-TEXT
+                  TO EZA-RESOLVE-RES-CANONNAME
+              MOVE EZA-RESOLVE-CANON-TEXT(1:EZA-RESOLVE-CANNLEN)
+                  TO EZA-RESOLVE-CANONNAME(1:EZA-RESOLVE-CANNLEN)
+           END-IF
+
+           SET EZA-RESOLVE-VIA-GETADDRINFO TO TRUE
+           SET EZA-RESOLVE-OK TO TRUE
+
+           MOVE 'FREEADDRINFO' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-RESOLVE-RES-PTR
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           .
+       RESOLVE-VIA-ADDRINFO-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    fallback path - same GETHOSTBYNAME call GETHOST2 makes.
+      *    GETHOSTBYNAME has no canonical-name concept of its own, so
+      *    the node the caller asked to resolve is surfaced back as
+      *    the canonical name.
+       EZA-RESOLVE-VIA-HOSTNAME SECTION.
+       RESOLVE-VIA-HOSTNAME-START.
+           MOVE 'GETHOSTBYNAME' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-RESOLVE-NODE-LEN
+               EZA-RESOLVE-NODE
+               EZA-RESOLVE-HOSTENT
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              MOVE 0 TO EZA-LOG-SOCKET-VALUE
+              PERFORM EZA-LOG-FAILURE
+              GO TO RESOLVE-VIA-HOSTNAME-EXIT
+           END-IF
+
+           MOVE 2 TO EZA-RESOLVE-AF
+           MOVE SPACES TO EZA-RESOLVE-CANONNAME
+           MOVE EZA-RESOLVE-NODE(1:EZA-RESOLVE-NODE-LEN)
+               TO EZA-RESOLVE-CANONNAME(1:EZA-RESOLVE-NODE-LEN)
+           SET EZA-RESOLVE-VIA-GETHOSTBYNAME TO TRUE
+           SET EZA-RESOLVE-OK TO TRUE
+           .
+       RESOLVE-VIA-HOSTNAME-EXIT.
+           EXIT.
