@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BATCH001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-DETAIL-FILE ASSIGN TO 'EZASKBDT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-DETAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-DETAIL-FILE
+           RECORDING MODE IS F.
+       01  BATCH-DETAIL-RECORD     PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * demonstrates EZA-BATCH-SEND in BATCHXFR.cpy shipping an actual
+      * FD record area (BATCH-DETAIL-RECORD) plus a small trailer
+      * straight off WRITEV, with no EZA-BUFFER copy in between. pairs
+      * with BATCH002, the EZA-BATCH-RECV side.
+           COPY EZADATA.
+           COPY BATCHDATA.
+
+       01  BATCH-DETAIL-STATUS      PIC X(02) VALUE SPACES.
+       01  BATCH-TRAILER-RECORD     PIC X(10) VALUE 'ENDOFBATCH'.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5017        TO EZA-NAME-PORT
+           MOVE 'BATCH001'  TO EZA-PROGRAM
+
+      *    seed EZASKBDT with one sample record, then read it back the
+      *    way a real caller would already have it sitting in its own
+      *    FD record area.
+           OPEN OUTPUT BATCH-DETAIL-FILE
+           MOVE 'TEST DETAIL RECORD FROM BATCH001 FILE'
+               TO BATCH-DETAIL-RECORD
+           WRITE BATCH-DETAIL-RECORD
+           CLOSE BATCH-DETAIL-FILE
+
+           OPEN INPUT BATCH-DETAIL-FILE
+           READ BATCH-DETAIL-FILE
+           CLOSE BATCH-DETAIL-FILE
+
+           SET EZA-BATCH-REC-ADDR(1) TO ADDRESS OF BATCH-DETAIL-RECORD
+           MOVE LENGTH OF BATCH-DETAIL-RECORD TO EZA-BATCH-REC-LEN(1)
+           SET EZA-BATCH-REC-ADDR(2) TO ADDRESS OF BATCH-TRAILER-RECORD
+           MOVE LENGTH OF BATCH-TRAILER-RECORD TO EZA-BATCH-REC-LEN(2)
+           MOVE 2 TO EZA-BATCH-REC-COUNT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-CONNECT
+           PERFORM EZA-BATCH-SEND
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY WRITEV.
+           COPY READV.
+           COPY BATCHXFR.
