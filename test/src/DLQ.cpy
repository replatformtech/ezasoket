@@ -0,0 +1,68 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    dead-letter queue for handoffs GIVE0050 could not deliver -
+      *    an EZA-CALLPROGRAM value EZA-VALIDATE-CALLPROGRAM rejected,
+      *    or a GIVESOCKET/TAKESOCKET handoff EZA-HANDSHAKE-ORPHAN had
+      *    to reclaim. EZA-DLQ-OPEN/CLOSE bracket a run the same way
+      *    EZA-AUDIT-OPEN/CLOSE do; the caller MOVEs EZA-DLQ-REASON-
+      *    VALUE (and EZA-DLQ-SOCKET-VALUE/EZA-DLQ-PAYLOAD-VALUE where
+      *    they apply) before PERFORMing EZA-DLQ-WRITE, so an operator
+      *    reviewing EZASKDLQ can see what was dropped and why instead
+      *    of it vanishing into a console DISPLAY that scrolled past.
+       EZA-DLQ-OPEN SECTION.
+       DLQ-OPEN-START.
+           MOVE 0 TO EZA-DLQ-SEQNO-CTR
+           OPEN EXTEND EZA-DLQ-FILE
+           IF EZA-DLQ-FILE-STATUS EQUAL '05'
+           OR EZA-DLQ-FILE-STATUS EQUAL '35'
+      *       EZASKDLQ does not exist yet - create it.
+              OPEN OUTPUT EZA-DLQ-FILE
+           END-IF
+           .
+       DLQ-OPEN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-DLQ-WRITE SECTION.
+       DLQ-WRITE-START.
+           ADD 1 TO EZA-DLQ-SEQNO-CTR
+           MOVE EZA-PROGRAM          TO DLQ-PROGRAM
+           MOVE EZA-DLQ-REASON-VALUE TO DLQ-REASON
+           MOVE EZA-DLQ-SOCKET-VALUE TO DLQ-SOCKET
+           MOVE EZA-DLQ-PAYLOAD-VALUE TO DLQ-PAYLOAD
+           MOVE EZA-DLQ-SEQNO-CTR    TO DLQ-SEQNO
+           ACCEPT DLQ-TIMESTAMP FROM TIME
+           WRITE EZA-DLQ-RECORD
+      *    reset for the next entry so a stale socket/payload value
+      *    can't leak into an entry that does not set its own.
+           MOVE SPACES TO EZA-DLQ-REASON-VALUE
+           MOVE 0 TO EZA-DLQ-SOCKET-VALUE
+           MOVE SPACES TO EZA-DLQ-PAYLOAD-VALUE
+           .
+       DLQ-WRITE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-DLQ-CLOSE SECTION.
+       DLQ-CLOSE-START.
+           CLOSE EZA-DLQ-FILE
+           .
+       DLQ-CLOSE-EXIT.
+           EXIT.
