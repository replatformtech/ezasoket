@@ -0,0 +1,42 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one line per undeliverable item - a GIVE0050 handoff that
+      *    could not be matched to a safe program name, or a
+      *    GIVESOCKET/TAKESOCKET handoff that timed out orphaned. See
+      *    EZA-DLQ-WRITE in DLQ.cpy for who writes here and why.
+       FD  EZA-DLQ-FILE
+           RECORDING MODE IS F.
+       01  EZA-DLQ-RECORD.
+           05  DLQ-PROGRAM        PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+      *    BADPAYLOAD (EZA-CALLPROGRAM failed EZA-VALIDATE-CALLPROGRAM)
+      *    or ORPHANED (EZA-HANDSHAKE-ORPHAN reclaimed the handoff) -
+      *    see DLQWS.cpy.
+           05  DLQ-REASON         PIC X(10).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  DLQ-SOCKET         PIC -(5).
+           05  FILLER             PIC X(01) VALUE SPACE.
+      *    the rejected EZA-CALLPROGRAM value for a BADPAYLOAD entry,
+      *    spaces for an ORPHANED entry - there is no payload to show.
+           05  DLQ-PAYLOAD        PIC X(40).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  DLQ-SEQNO          PIC 9(06).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  DLQ-TIMESTAMP      PIC 9(08).
