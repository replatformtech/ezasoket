@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ERRCAT01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+           COPY AUDITWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * cross-references the ERROR0XX scenarios (ERROR002 through
+      * ERROR022, each hand-crafting one specific failure) against the
+      * EZASKAUD audit trail, so operations can see how often each of
+      * those errno conditions has actually fired in production rather
+      * than that only being implicit in a test file. Several ERROR0XX
+      * programs accept more than one errno as a PASS (e.g. ERROR012
+      * takes either EBADF or ENOTSOCK) - the catalogue below lists
+      * one representative scenario per distinct errno condition.
+
+           COPY EZADATA.
+
+       01  EZA-ERRCAT-VALUES.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR002'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 91.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR003'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 22.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR007'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 13.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR008'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 98.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR011'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 99.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR012'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 9.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR013'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 88.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR014'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 95.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR019'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 111.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(08) VALUE 'ERROR020'.
+               10  FILLER PIC 9(04) COMPBINARY VALUE 106.
+               10  FILLER PIC 9(06) COMPBINARY VALUE 0.
+
+       01  EZA-ERRCAT-TABLE REDEFINES EZA-ERRCAT-VALUES.
+           05  EZA-ERRCAT-ENTRY OCCURS 10 TIMES.
+               10  EZA-ERRCAT-SCENARIO PIC X(08).
+               10  EZA-ERRCAT-ERRNO    PIC 9(04) COMPBINARY.
+               10  EZA-ERRCAT-COUNT    PIC 9(06) COMPBINARY.
+
+       01  EZA-ERRCAT-IX           PIC 9(04) COMPBINARY.
+       01  EZA-ERRCAT-MAX-ENTRY    PIC 9(04) COMPBINARY VALUE 10.
+
+      *    failures seen in the audit trail whose errno is not in the
+      *    catalogue above - reported separately rather than dropped
+      *    silently.
+       01  EZA-ERRCAT-UNCATALOGUED PIC 9(06) COMPBINARY VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'ERRCAT01' TO EZA-PROGRAM
+           PERFORM EZA-CATALOG-OPEN
+           IF AUDIT-FILE-STATUS EQUAL '00'
+              PERFORM EZA-CATALOG-READ-ONE
+                  UNTIL AUDIT-FILE-STATUS EQUAL '10'
+              PERFORM EZA-CATALOG-CLOSE
+              PERFORM EZA-CATALOG-REPORT
+           ELSE
+              DISPLAY 'ERRCAT01: no audit trail (EZASKAUD) found yet'
+                      UPON CONSOLE
+           END-IF
+           GOBACK
+           .
+
+           COPY ABEND.
+
+       EZA-CATALOG-OPEN SECTION.
+       CATALOG-OPEN-START.
+           OPEN INPUT AUDIT-FILE
+           .
+       CATALOG-OPEN-EXIT.
+           EXIT.
+
+       EZA-CATALOG-READ-ONE SECTION.
+       CATALOG-READ-ONE-START.
+           READ AUDIT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM EZA-CATALOG-MATCH
+           END-READ
+           .
+       CATALOG-READ-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    one audit record's worth of work for EZA-CATALOG-READ-ONE -
+      *    only failures (AUDIT-RETCODE negative) carry a meaningful
+      *    AUDIT-ERRNO, the same way EZA-ERRNO only means anything
+      *    after a CALL 'EZASOKET' returns negative.
+       EZA-CATALOG-MATCH SECTION.
+       CATALOG-MATCH-START.
+           IF AUDIT-RETCODE IS LESS THAN 0
+              PERFORM VARYING EZA-ERRCAT-IX FROM 1 BY 1
+                  UNTIL EZA-ERRCAT-IX > EZA-ERRCAT-MAX-ENTRY
+                  OR EZA-ERRCAT-ERRNO(EZA-ERRCAT-IX) EQUAL AUDIT-ERRNO
+              END-PERFORM
+              IF EZA-ERRCAT-IX > EZA-ERRCAT-MAX-ENTRY
+                 ADD 1 TO EZA-ERRCAT-UNCATALOGUED
+              ELSE
+                 ADD 1 TO EZA-ERRCAT-COUNT(EZA-ERRCAT-IX)
+              END-IF
+           END-IF
+           .
+       CATALOG-MATCH-EXIT.
+           EXIT.
+
+       EZA-CATALOG-CLOSE SECTION.
+       CATALOG-CLOSE-START.
+           CLOSE AUDIT-FILE
+           .
+       CATALOG-CLOSE-EXIT.
+           EXIT.
+
+       EZA-CATALOG-REPORT SECTION.
+       CATALOG-REPORT-START.
+           DISPLAY 'ERROR CONDITION CATALOGUE - AUDIT TRAIL HISTORY'
+           PERFORM EZA-CATALOG-REPORT-LINE
+               VARYING EZA-ERRCAT-IX FROM 1 BY 1
+               UNTIL EZA-ERRCAT-IX > EZA-ERRCAT-MAX-ENTRY
+           IF EZA-ERRCAT-UNCATALOGUED > 0
+              DISPLAY 'Other failures (errno not in this catalogue): '
+                      EZA-ERRCAT-UNCATALOGUED
+           END-IF
+           DISPLAY 'COMPLETE: error catalogue report finished.'
+           .
+       CATALOG-REPORT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    reuses EZA-ERRNO-TEXT-LOOKUP from ABEND.cpy so the same
+      *    errno-to-English text backs both an ABEND display and this
+      *    report line.
+       EZA-CATALOG-REPORT-LINE SECTION.
+       CATALOG-REPORT-LINE-START.
+           MOVE EZA-ERRCAT-ERRNO(EZA-ERRCAT-IX) TO EZA-ERRNO
+           PERFORM EZA-ERRNO-TEXT-LOOKUP
+           DISPLAY EZA-ERRCAT-SCENARIO(EZA-ERRCAT-IX) ' '
+                   EZA-ERRNO-TEXT-MESSAGE ' occurred '
+                   EZA-ERRCAT-COUNT(EZA-ERRCAT-IX) ' time(s)'
+           .
+       CATALOG-REPORT-LINE-EXIT.
+           EXIT.
