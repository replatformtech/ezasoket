@@ -0,0 +1,59 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    ACCEPT on a socket already set non-blocking (PERFORM
+      *    EZA-SET-NONBLOCKING in FCNTLSET.cpy first) - folds the
+      *    EZA-ERRNO-EAGAIN check FCNTL041 hand-rolls into a single
+      *    reusable wrapper. Sets EZA-ACCEPT-NOWAIT-WAITING when
+      *    nothing was waiting to be accepted (not an error the
+      *    caller needs to ABEND over), EZA-ACCEPT-NOWAIT-CONNECTED
+      *    with EZA-S-ACCEPT holding the new socket on success, and
+      *    falls through to AB-ABEND for any other ACCEPT failure the
+      *    same way ACCEPT.cpy does.
+       EZA-ACCEPT-NOWAIT SECTION.
+       ACCEPT-NOWAIT-START.
+           MOVE 'ACCEPT' TO EZA-FUNCTION
+           MOVE 'N' TO EZA-ACCEPT-NOWAIT-STATUS
+
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               IF EZA-ERRNO-EAGAIN
+                   SET EZA-ACCEPT-NOWAIT-WAITING TO TRUE
+               ELSE
+                   DISPLAY 'ACCEPT failed with retcode ' EZA-RETCODE
+                           ' errno ' EZA-ERRNO
+                           UPON CONSOLE
+                   GO TO AB-ABEND
+               END-IF
+           ELSE
+               SET EZA-ACCEPT-NOWAIT-CONNECTED TO TRUE
+               MOVE EZA-RETCODE TO EZA-S-ACCEPT
+           END-IF
+           .
+       ACCEPT-NOWAIT-EXIT.
+           EXIT.
