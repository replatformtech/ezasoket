@@ -24,10 +24,119 @@
 
 
        AB-ABEND.
+           PERFORM EZA-ERRNO-TEXT-LOOKUP
+           PERFORM AB-CLASSIFY-RC
            DISPLAY '*ABEND*  ' EZA-PROGRAM  UPON CONSOLE
            DISPLAY 'FUNCTION=' EZA-FUNCTION UPON CONSOLE
-           DISPLAY 'ERROR=   ' EZA-ERRNO    UPON CONSOLE
+           DISPLAY 'ERROR=   ' EZA-ERRNO ' ' EZA-ERRNO-TEXT-MESSAGE
+                   UPON CONSOLE
+           DISPLAY 'ABEND-CODE=' ABEND-CODE
+                   ' RETURN-CODE=' RETURN-CODE UPON CONSOLE
            GOBACK
            .
        AB-EXIT.
            EXIT.
+
+      *-------------------------------------------------
+      *    a caller that CALLs us as a subprogram (the regression
+      *    driver, e.g.) needs a RETURN-CODE that tells more than just
+      *    pass/fail - the same way a JCL step's COND= tests a batch
+      *    program's return code by class rather than treating every
+      *    non-zero as equally bad. Classifies whatever EZA-ERRNO
+      *    holds at abend time into one of the ABEND-CODE-xxx 88s
+      *    (EZADATA.cpy) and sets RETURN-CODE to the same number, so
+      *    the two always agree. Anything not on one of the specific
+      *    lists below - including EZA-ERRNO left at zero, an abend
+      *    that never came from a failed EZASOKET call - falls to the
+      *    RESOURCE class rather than being silently miscategorized.
+       AB-CLASSIFY-RC SECTION.
+       CLASSIFY-RC-START.
+           IF EZA-ERRNO-EAGAIN
+           OR EZA-ERRNO-EINTR
+              SET ABEND-CODE-TRANSIENT TO TRUE
+           ELSE
+           IF EZA-ERRNO-ECONNREFUSED
+           OR EZA-ERRNO-ECONNRESET
+           OR EZA-ERRNO-ECONNABORTED
+           OR EZA-ERRNO-ENETUNREACH
+           OR EZA-ERRNO-ENETDOWN
+           OR EZA-ERRNO-ENETRESET
+           OR EZA-ERRNO-ETIMEDOUT
+           OR EZA-ERRNO-EHOSTDOWN
+           OR EZA-ERRNO-ENOTCONN
+           OR EZA-ERRNO-ESHUTDOWN
+           OR EZA-ERRNO-EPIPE
+              SET ABEND-CODE-CONNECTIVITY TO TRUE
+           ELSE
+           IF EZA-ERRNO-EADDRINUSE
+           OR EZA-ERRNO-EADDRNOTAVAIL
+           OR EZA-ERRNO-EAFNOSUPPORT
+           OR EZA-ERRNO-EPROTONOSUPPORT
+           OR EZA-ERRNO-EPROTOTYPE
+           OR EZA-ERRNO-EINVAL
+           OR EZA-ERRNO-ENAMETOOLONG
+           OR EZA-ERRNO-EACCES
+           OR EZA-ERRNO-EPERM
+           OR EZA-ERRNO-ENOPROTOOPT
+           OR EZA-ERRNO-EOPNOTSUPP
+           OR EZA-ERRNO-EDESTADDRREQ
+           OR EZA-ERRNO-EMSGSIZE
+           OR EZA-ERRNO-EISCONN
+           OR EZA-ERRNO-ENOTSOCK
+              SET ABEND-CODE-CONFIGURATION TO TRUE
+           ELSE
+              SET ABEND-CODE-RESOURCE TO TRUE
+           END-IF
+           END-IF
+           END-IF
+           MOVE ABEND-CODE TO RETURN-CODE
+           .
+       CLASSIFY-RC-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    shared structured-log line for the failure DISPLAYs that
+      *    used to live in each *.cpy (CONNECT/LISTEN/ACCEPT/SHUTDOWN/
+      *    SOCKET/SELECT) - one delimited line per failed EZASOKET
+      *    call instead of seven slightly different free-text formats,
+      *    so a log-scraping job can parse it without special-casing
+      *    which copybook wrote it. EZA-PROGRAM/EZA-FUNCTION/
+      *    EZA-RETCODE/EZA-ERRNO are expected to already hold the
+      *    failing call's own values, the same way AB-ABEND expects
+      *    them.
+       EZA-LOG-FAILURE SECTION.
+       LOG-FAILURE-START.
+           ACCEPT EZA-LOG-DATE FROM DATE
+           ACCEPT EZA-LOG-TIME FROM TIME
+           MOVE EZA-LOG-DATE    TO EZA-LOG-LINE-DATE
+           MOVE EZA-LOG-TIME    TO EZA-LOG-LINE-TIME
+           MOVE EZA-PROGRAM     TO EZA-LOG-LINE-PROGRAM
+           MOVE EZA-FUNCTION    TO EZA-LOG-LINE-FUNCTION
+           MOVE EZA-LOG-SOCKET-VALUE TO EZA-LOG-LINE-SOCKET
+           MOVE EZA-RETCODE     TO EZA-LOG-LINE-RETCODE
+           MOVE EZA-ERRNO       TO EZA-LOG-LINE-ERRNO
+           DISPLAY EZA-LOG-LINE UPON CONSOLE
+           .
+       LOG-FAILURE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    looks EZA-ERRNO up in the EZA-ERRNO-TEXT-TABLE built in
+      *    EZADATA.cpy and sets EZA-ERRNO-TEXT-MESSAGE from it, so
+      *    AB-ABEND never has to leave the reader looking up a raw
+      *    errno number by hand.
+       EZA-ERRNO-TEXT-LOOKUP SECTION.
+       ERRNO-TEXT-LOOKUP-START.
+           PERFORM VARYING EZA-ERRNO-TEXT-IX FROM 1 BY 1
+               UNTIL EZA-ERRNO-TEXT-IX > EZA-ERRNO-TEXT-MAX-ENTRY
+               OR EZA-ERRNO-TEXT-CODE(EZA-ERRNO-TEXT-IX) EQUAL EZA-ERRNO
+           END-PERFORM
+           IF EZA-ERRNO-TEXT-IX > EZA-ERRNO-TEXT-MAX-ENTRY
+              MOVE 'UNKNOWN ERRNO' TO EZA-ERRNO-TEXT-MESSAGE
+           ELSE
+              MOVE EZA-ERRNO-TEXT-DESC(EZA-ERRNO-TEXT-IX)
+                   TO EZA-ERRNO-TEXT-MESSAGE
+           END-IF
+           .
+       ERRNO-TEXT-LOOKUP-EXIT.
+           EXIT.
