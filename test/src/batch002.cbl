@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BATCH002.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * the EZA-BATCH-RECV side of BATCH001's EZA-BATCH-SEND.
+           COPY EZADATA.
+           COPY BATCHDATA.
+
+       01  BATCH-DETAIL-RECORD      PIC X(40) VALUE SPACES.
+       01  BATCH-TRAILER-RECORD     PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5017        TO EZA-NAME-PORT
+           MOVE 'BATCH002'  TO EZA-PROGRAM
+
+           SET EZA-BATCH-REC-ADDR(1) TO ADDRESS OF BATCH-DETAIL-RECORD
+           MOVE LENGTH OF BATCH-DETAIL-RECORD TO EZA-BATCH-REC-LEN(1)
+           SET EZA-BATCH-REC-ADDR(2) TO ADDRESS OF BATCH-TRAILER-RECORD
+           MOVE LENGTH OF BATCH-TRAILER-RECORD TO EZA-BATCH-REC-LEN(2)
+           MOVE 2 TO EZA-BATCH-REC-COUNT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+           PERFORM EZA-LISTEN
+           PERFORM EZA-ACCEPT
+           PERFORM EZA-BATCH-RECV
+
+           IF BATCH-DETAIL-RECORD(1:24) EQUAL
+              'TEST DETAIL RECORD FROM'
+              AND BATCH-TRAILER-RECORD EQUAL 'ENDOFBATCH'
+              DISPLAY 'PASS: expected return from batch001.cbl'
+           ELSE
+              DISPLAY 'FAIL: unexpected return from batch001.cbl'
+           END-IF
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-SHUTDOWN
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY LISTEN.
+           COPY ACCEPT.
+           COPY CLOSE.
+           COPY SHUTDOWN.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY WRITEV.
+           COPY READV.
+           COPY BATCHXFR.
