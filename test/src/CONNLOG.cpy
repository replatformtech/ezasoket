@@ -0,0 +1,121 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    connections-received log - one EZASKCON line per ACCEPTed
+      *    connection, combining GETPEERNAME and GETSOCKNAME (each
+      *    converted through NTOP the way NTOP0001 demonstrates) so the
+      *    daily file can be reconciled against the partner onboarding
+      *    list. EZA-CONNLOG-OPEN/CLOSE bracket a run the same way
+      *    EZA-AUDIT-OPEN/CLOSE do; the caller PERFORMs
+      *    EZA-CONNLOG-WRITE right after each EZA-ACCEPT while
+      *    EZA-S-ACCEPT still names the connection just accepted.
+       EZA-CONNLOG-OPEN SECTION.
+       CONNLOG-OPEN-START.
+           MOVE 0 TO CONNLOG-SEQNO-CTR
+           OPEN EXTEND CONNLOG-FILE
+           IF CONNLOG-FILE-STATUS EQUAL '05'
+           OR CONNLOG-FILE-STATUS EQUAL '35'
+      *       EZASKCON does not exist yet - create it.
+              OPEN OUTPUT CONNLOG-FILE
+           END-IF
+           .
+       CONNLOG-OPEN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CONNLOG-WRITE SECTION.
+       CONNLOG-WRITE-START.
+           ADD 1 TO CONNLOG-SEQNO-CTR
+           MOVE EZA-PROGRAM TO CONNLOG-PROGRAM
+
+           MOVE 'GETPEERNAME' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               CONNLOG-NEW-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: GETPEERNAME returned with errno: '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           MOVE CONNLOG-NEW-NAME-PORT TO CONNLOG-PEER-PORT
+           PERFORM EZA-CONNLOG-NTOP
+           MOVE CONNLOG-PRESENTABLE-ADDRESS TO CONNLOG-PEER-IP
+
+           MOVE 'GETSOCKNAME' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               CONNLOG-NEW-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: GETSOCKNAME returned with errno: '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           MOVE CONNLOG-NEW-NAME-PORT TO CONNLOG-LOCAL-PORT
+           PERFORM EZA-CONNLOG-NTOP
+           MOVE CONNLOG-PRESENTABLE-ADDRESS TO CONNLOG-LOCAL-IP
+
+           MOVE CONNLOG-SEQNO-CTR TO CONNLOG-SEQNO
+           WRITE CONNLOG-RECORD
+           .
+       CONNLOG-WRITE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    converts CONNLOG-NEW-NAME-IPADDRESS through NTOP the way
+      *    NTOP0001 demonstrates, leaving the result in
+      *    CONNLOG-PRESENTABLE-ADDRESS.
+       EZA-CONNLOG-NTOP SECTION.
+       CONNLOG-NTOP-START.
+           MOVE 45 TO CONNLOG-PRESENTABLE-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               CONNLOG-NTOP-FAMILY
+               CONNLOG-NEW-NAME-IPADDRESS
+               CONNLOG-PRESENTABLE-ADDRESS
+               CONNLOG-PRESENTABLE-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP returned error code ' EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           .
+       CONNLOG-NTOP-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CONNLOG-CLOSE SECTION.
+       CONNLOG-CLOSE-START.
+           CLOSE CONNLOG-FILE
+           .
+       CONNLOG-CLOSE-EXIT.
+           EXIT.
