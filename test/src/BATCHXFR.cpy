@@ -0,0 +1,81 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    "header plus N fixed-length records" over WRITEV/READV -
+      *    COPY BATCHDATA, WRITEV, READV and this in whichever order
+      *    WRITEV/READV's own callers already do. Caller sets
+      *    EZA-BATCH-REC-COUNT (1 thru 3) and EZA-BATCH-REC-ADDR/LEN
+      *    for that many slots, then PERFORMs EZA-BATCH-SEND or
+      *    EZA-BATCH-RECV - both sides of a transfer must already
+      *    agree on record count and lengths (normally by sharing the
+      *    same copybook for the record area), the same way any other
+      *    WRITEV/READV exchange has to.
+       EZA-BATCH-SEND SECTION.
+       BATCH-SEND-START.
+           MOVE EZA-PROGRAM        TO EZA-BATCH-HDR-PROGRAM
+           MOVE EZA-BATCH-REC-COUNT TO EZA-BATCH-HDR-REC-COUNT
+           SET EZA-IOV-BUFFER(1) TO ADDRESS OF EZA-BATCH-HEADER
+           MOVE LENGTH OF EZA-BATCH-HEADER TO EZA-IOV-BUFFER-LEN(1)
+           MOVE 1 TO EZA-IOVCNT
+
+           PERFORM EZA-BATCH-ADD-REC-SLOT
+               VARYING EZA-BATCH-IX FROM 1 BY 1
+               UNTIL EZA-BATCH-IX > EZA-BATCH-REC-COUNT
+
+           PERFORM EZA-WRITEV
+           .
+       BATCH-SEND-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-BATCH-RECV SECTION.
+       BATCH-RECV-START.
+           SET EZA-IOV-BUFFER(1) TO ADDRESS OF EZA-BATCH-HEADER
+           MOVE LENGTH OF EZA-BATCH-HEADER TO EZA-IOV-BUFFER-LEN(1)
+           MOVE 1 TO EZA-IOVCNT
+
+           PERFORM EZA-BATCH-ADD-REC-SLOT
+               VARYING EZA-BATCH-IX FROM 1 BY 1
+               UNTIL EZA-BATCH-IX > EZA-BATCH-REC-COUNT
+
+           PERFORM EZA-READV
+
+           IF EZA-BATCH-HDR-REC-COUNT NOT EQUAL EZA-BATCH-REC-COUNT
+              DISPLAY 'BATCH: expected ' EZA-BATCH-REC-COUNT
+                      ' record(s) from ' EZA-BATCH-HDR-PROGRAM
+                      ', header says ' EZA-BATCH-HDR-REC-COUNT
+                      UPON CONSOLE
+           END-IF
+           .
+       BATCH-RECV-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    one IOV slot (2 thru 4) per record the caller described in
+      *    EZA-BATCH-REC-ADDR/LEN(EZA-BATCH-IX).
+       EZA-BATCH-ADD-REC-SLOT SECTION.
+       BATCH-ADD-REC-SLOT-START.
+           ADD 1 TO EZA-IOVCNT
+           SET EZA-IOV-BUFFER(EZA-IOVCNT)
+               TO EZA-BATCH-REC-ADDR(EZA-BATCH-IX)
+           MOVE EZA-BATCH-REC-LEN(EZA-BATCH-IX)
+               TO EZA-IOV-BUFFER-LEN(EZA-IOVCNT)
+           .
+       BATCH-ADD-REC-SLOT-EXIT.
+           EXIT.
