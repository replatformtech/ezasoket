@@ -0,0 +1,37 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    FILE-CONTROL entries for accept-loop checkpoint/restart -
+      *    COPY this inside FILE-CONTROL, DRAINFD inside FILE SECTION,
+      *    DRAINWS inside WORKING-STORAGE, and DRAIN inside the
+      *    PROCEDURE DIVISION. EZASKDRN is an operator-written signal
+      *    file: its mere presence at the top of EZA-ACCEPTLOOP asks
+      *    the job to stop taking new connections; it is OPTIONAL so a
+      *    run where nobody asked for a drain does not have to create
+      *    it first. EZASKCKP is ours - rewritten after every dispatch
+      *    with the last EZA-CLIENTID-TASK handed off, and read back
+      *    at startup so the next run can tell what the previous one
+      *    last got to.
+           SELECT OPTIONAL EZA-DRAIN-FILE ASSIGN TO 'EZASKDRN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-DRAIN-FILE-STATUS.
+
+           SELECT EZA-CHECKPOINT-FILE ASSIGN TO 'EZASKCKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-CHECKPOINT-FILE-STATUS.
