@@ -0,0 +1,220 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    bulk partner file-transfer mode layered on plain SEND/RECV -
+      *    EZA-BUFFER is a fixed PIC X(1000), so a file bigger than one
+      *    buffer has to move as a series of chunks; these sections are
+      *    the chunking loop, called on whichever end of the connection
+      *    plays the sending or the receiving role. The caller is
+      *    responsible for getting EZA-S-ACCEPT to a connected socket
+      *    first (COPY CONNECT on the sending side, COPY ACCEPT on the
+      *    receiving side, same as every other SEND/RECV program).
+      *
+      *    wire format: each chunk is a 4-byte binary length followed
+      *    by that many bytes of payload; a zero-length chunk is the
+      *    end-of-transfer sentinel. EZA-XFER-IN-FILE/EZA-XFER-OUT-FILE
+      *    are read and written one fixed EZA-BUFFER-sized record at a
+      *    time (see XFERFD.cpy), so every real chunk is exactly 1000
+      *    bytes; only the sentinel chunk is shorter.
+       EZA-XFER-SEND-FILE SECTION.
+       XFER-SEND-FILE-START.
+           OPEN INPUT EZA-XFER-IN-FILE
+           IF EZA-XFER-IN-STATUS NOT EQUAL '00'
+              DISPLAY 'FAIL: XFER could not open EZASKXIN, status '
+                      EZA-XFER-IN-STATUS UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           MOVE 0 TO EZA-XFER-RECORD-COUNT
+           MOVE 'N' TO EZA-XFER-DONE
+           PERFORM EZA-XFER-SEND-ONE-RECORD UNTIL EZA-XFER-AT-END
+           CLOSE EZA-XFER-IN-FILE
+           MOVE 0 TO EZA-XFER-CHUNK-LEN
+           PERFORM EZA-XFER-SEND-HEADER
+           DISPLAY 'XFER: sent ' EZA-XFER-RECORD-COUNT
+                   ' record(s) from EZASKXIN' UPON CONSOLE
+           .
+       XFER-SEND-FILE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-SEND-ONE-RECORD SECTION.
+       XFER-SEND-ONE-RECORD-START.
+           READ EZA-XFER-IN-FILE INTO EZA-BUFFER(1:1000)
+               AT END
+                  SET EZA-XFER-AT-END TO TRUE
+               NOT AT END
+                  ADD 1 TO EZA-XFER-RECORD-COUNT
+                  MOVE 1000 TO EZA-XFER-CHUNK-LEN
+                  PERFORM EZA-XFER-SEND-HEADER
+                  MOVE 1000 TO EZA-NBYTE
+                  PERFORM EZA-XFER-SEND-PAYLOAD
+           END-READ
+           .
+       XFER-SEND-ONE-RECORD-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-SEND-HEADER SECTION.
+       XFER-SEND-HEADER-START.
+           MOVE 'SEND' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           MOVE 4 TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-XFER-CHUNK-LEN-RAW
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: XFER chunk-header SEND failed, errno '
+                      EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       XFER-SEND-HEADER-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-SEND-PAYLOAD SECTION.
+       XFER-SEND-PAYLOAD-START.
+           MOVE 'SEND' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: XFER chunk-payload SEND failed, errno '
+                      EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       XFER-SEND-PAYLOAD-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-RECV-FILE SECTION.
+       XFER-RECV-FILE-START.
+           OPEN OUTPUT EZA-XFER-OUT-FILE
+           IF EZA-XFER-OUT-STATUS NOT EQUAL '00'
+              DISPLAY 'FAIL: XFER could not open EZASKXOUT, status '
+                      EZA-XFER-OUT-STATUS UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           MOVE 0 TO EZA-XFER-RECORD-COUNT
+           MOVE 'N' TO EZA-XFER-DONE
+           PERFORM EZA-XFER-RECV-ONE-CHUNK UNTIL EZA-XFER-AT-END
+           CLOSE EZA-XFER-OUT-FILE
+           DISPLAY 'XFER: received ' EZA-XFER-RECORD-COUNT
+                   ' record(s) into EZASKXOUT' UPON CONSOLE
+           .
+       XFER-RECV-FILE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-RECV-ONE-CHUNK SECTION.
+       XFER-RECV-ONE-CHUNK-START.
+           PERFORM EZA-XFER-RECV-HEADER
+           IF EZA-XFER-CHUNK-LEN EQUAL 0
+              SET EZA-XFER-AT-END TO TRUE
+           ELSE
+              MOVE EZA-XFER-CHUNK-LEN TO EZA-NBYTE
+              PERFORM EZA-XFER-RECV-PAYLOAD
+              MOVE EZA-BUFFER(1:1000) TO EZA-XFER-OUT-RECORD
+              WRITE EZA-XFER-OUT-RECORD
+              ADD 1 TO EZA-XFER-RECORD-COUNT
+           END-IF
+           .
+       XFER-RECV-ONE-CHUNK-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-RECV-HEADER SECTION.
+       XFER-RECV-HEADER-START.
+           MOVE 'RECV' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           MOVE 4 TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-XFER-CHUNK-LEN-RAW
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE EQUAL 0
+              DISPLAY 'FAIL: XFER chunk-header RECV: connection '
+                      'closed early' UPON CONSOLE
+              GO TO AB-ABEND
+           ELSE IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: XFER chunk-header RECV failed, errno '
+                      EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       XFER-RECV-HEADER-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-XFER-RECV-PAYLOAD SECTION.
+       XFER-RECV-PAYLOAD-START.
+           MOVE 'RECV' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE EQUAL 0
+              DISPLAY 'FAIL: XFER chunk-payload RECV: connection '
+                      'closed early' UPON CONSOLE
+              GO TO AB-ABEND
+           ELSE IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: XFER chunk-payload RECV failed, errno '
+                      EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       XFER-RECV-PAYLOAD-EXIT.
+           EXIT.
