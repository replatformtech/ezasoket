@@ -0,0 +1,139 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    running GIVESOCKET/TAKESOCKET capacity totals, shared via
+      *    EZASKCAP between the parent GIVE0050 and every TAKE0050
+      *    child it spawns - separate processes, so a WORKING-STORAGE
+      *    counter in any one of them alone cannot see another's side
+      *    of a handoff, and potentially several TAKE0050 children can
+      *    have a handoff outstanding at once. A plain shared counter
+      *    file that gets OPEN OUTPUT-rewritten by whichever process
+      *    gets there first is a lost-update race the moment two
+      *    children finish close together, so EZASKCAP is instead an
+      *    OPEN EXTEND-appended ledger, one line per GIVEN/TAKEN/
+      *    ORPHAN event - the same concurrent-writer-safe idiom
+      *    EZASKAUD already relies on. EZA-CAPRPT-WRITE only ever
+      *    appends its own line and never rewrites another process's,
+      *    so no event a concurrent writer already committed can be
+      *    clobbered. The caller MOVEs the event just completed to
+      *    CAPRPT-EVENT-TO-LOG and PERFORMs EZA-CAPRPT-WRITE; EZA-
+      *    CAPRPT-READ replays the whole ledger to recompute the
+      *    current CAPRPT-x-COUNT totals, and EZA-CAPRPT-REPORT
+      *    DISPLAYs whatever totals EZA-CAPRPT-READ last loaded.
+       EZA-CAPRPT-READ SECTION.
+       CAPRPT-READ-START.
+           MOVE 0 TO CAPRPT-GIVEN-COUNT
+           MOVE 0 TO CAPRPT-TAKEN-COUNT
+           MOVE 0 TO CAPRPT-ORPHAN-COUNT
+           MOVE 0 TO CAPRPT-OUTSTANDING-COUNT
+           MOVE 0 TO CAPRPT-HIGH-WATER-COUNT
+           OPEN INPUT EZA-CAPRPT-FILE
+           IF EZA-CAPRPT-FILE-STATUS EQUAL '00'
+              PERFORM EZA-CAPRPT-READ-ONE
+                  UNTIL EZA-CAPRPT-FILE-STATUS EQUAL '10'
+              CLOSE EZA-CAPRPT-FILE
+           END-IF
+      *    EZASKCAP does not exist yet - every total starts at zero,
+      *    already MOVEd above.
+           .
+       CAPRPT-READ-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-CAPRPT-READ-ONE SECTION.
+       CAPRPT-READ-ONE-START.
+           READ EZA-CAPRPT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM EZA-CAPRPT-TALLY-ONE
+           END-READ
+           .
+       CAPRPT-READ-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    one EZASKCAP line's contribution to the running totals -
+      *    CAPRPT-OUTSTANDING-COUNT and CAPRPT-HIGH-WATER-COUNT are
+      *    both derived by replaying the ledger in order, the same way
+      *    CAPRPT-OUTSTANDING-COUNT itself was always a running total
+      *    rather than a per-event field.
+       EZA-CAPRPT-TALLY-ONE SECTION.
+       CAPRPT-TALLY-ONE-START.
+           EVALUATE CAPRPT-LOG-EVENT
+               WHEN 'GIVEN'
+                   ADD 1 TO CAPRPT-GIVEN-COUNT
+                   ADD 1 TO CAPRPT-OUTSTANDING-COUNT
+                   IF CAPRPT-OUTSTANDING-COUNT
+                      IS GREATER THAN CAPRPT-HIGH-WATER-COUNT
+                      MOVE CAPRPT-OUTSTANDING-COUNT
+                          TO CAPRPT-HIGH-WATER-COUNT
+                   END-IF
+               WHEN 'TAKEN'
+                   ADD 1 TO CAPRPT-TAKEN-COUNT
+                   SUBTRACT 1 FROM CAPRPT-OUTSTANDING-COUNT
+               WHEN 'ORPHAN'
+                   ADD 1 TO CAPRPT-ORPHAN-COUNT
+                   SUBTRACT 1 FROM CAPRPT-OUTSTANDING-COUNT
+           END-EVALUATE
+           .
+       CAPRPT-TALLY-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    appends one line to EZASKCAP for the event the caller just
+      *    completed - MOVE 'GIVEN', 'TAKEN', or 'ORPHAN' to CAPRPT-
+      *    EVENT-TO-LOG first. OPEN EXTEND creates EZASKCAP on the
+      *    first call the same way EZA-AUDIT-OPEN does for EZASKAUD.
+       EZA-CAPRPT-WRITE SECTION.
+       CAPRPT-WRITE-START.
+           OPEN EXTEND EZA-CAPRPT-FILE
+           IF EZA-CAPRPT-FILE-STATUS EQUAL '05'
+           OR EZA-CAPRPT-FILE-STATUS EQUAL '35'
+              OPEN OUTPUT EZA-CAPRPT-FILE
+           END-IF
+           MOVE CAPRPT-EVENT-TO-LOG TO CAPRPT-LOG-EVENT
+           WRITE EZA-CAPRPT-RECORD
+           CLOSE EZA-CAPRPT-FILE
+           .
+       CAPRPT-WRITE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    PERFORM EZA-CAPRPT-READ immediately before this to report
+      *    the latest totals - typically once at shutdown.
+       EZA-CAPRPT-REPORT SECTION.
+       CAPRPT-REPORT-START.
+           DISPLAY '-------- GIVESOCKET/TAKESOCKET CAPACITY REPORT '
+                   '--------' UPON CONSOLE
+           DISPLAY 'SOCKETS GIVEN      : ' CAPRPT-GIVEN-COUNT
+                   UPON CONSOLE
+           DISPLAY 'SOCKETS TAKEN      : ' CAPRPT-TAKEN-COUNT
+                   UPON CONSOLE
+           DISPLAY 'ORPHANED HANDOFFS  : ' CAPRPT-ORPHAN-COUNT
+                   UPON CONSOLE
+           DISPLAY 'CURRENTLY OUTSTAND.: ' CAPRPT-OUTSTANDING-COUNT
+                   UPON CONSOLE
+           DISPLAY 'HIGH-WATER MARK    : ' CAPRPT-HIGH-WATER-COUNT
+                   UPON CONSOLE
+           DISPLAY '-----------------------------------------------'
+                   UPON CONSOLE
+           .
+       CAPRPT-REPORT-EXIT.
+           EXIT.
