@@ -0,0 +1,27 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    FILE-CONTROL entry for the persisted PORTCFG-TABLE override
+      *    store - COPY this inside FILE-CONTROL, PCFGFD inside FILE
+      *    SECTION, PCFGWS inside WORKING-STORAGE, and PCFG inside the
+      *    PROCEDURE DIVISION. See PCFG.cpy for how PORTMNT1 writes
+      *    this and how EZA-PORTCFG-LOOKUP (PORTLKUP.cpy) reads it.
+           SELECT EZA-PCFG-FILE ASSIGN TO 'EZASKPCF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-PCFG-FILE-STATUS.
