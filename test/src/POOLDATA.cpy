@@ -0,0 +1,39 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    a small table of already-CONNECTed sockets, keyed by the
+      *    port the caller asked for in POOL-REQUEST-PORT - EZA-POOL-
+      *    GET in POOL.cpy hands one out instead of paying a fresh
+      *    SOCKET/CONNECT handshake every time.
+       01  POOL-ENTRY-TABLE.
+           05  POOL-ENTRY OCCURS 10 TIMES.
+               10  POOL-ENTRY-PORT     PIC 9(04)  COMPBINARY
+                                        VALUE 0.
+               10  POOL-ENTRY-SOCKET   PIC S9(04) COMPBINARY
+                                        VALUE -1.
+               10  POOL-ENTRY-INUSE    PIC X(01) VALUE 'N'.
+                   88  POOL-ENTRY-IN-USE            VALUE 'Y'.
+                   88  POOL-ENTRY-FREE              VALUE 'N'.
+
+       01  POOL-MAX-ENTRY          PIC 9(04) COMPBINARY VALUE 10.
+       01  POOL-IX                 PIC 9(04) COMPBINARY.
+       01  POOL-REQUEST-PORT       PIC 9(04) COMPBINARY.
+       01  POOL-SO-ERROR           PIC 9(08) COMPBINARY.
+       01  POOL-SO-ERROR-OPTNAME   PIC 9(08) COMPBINARY VALUE 4103.
+       01  POOL-SO-ERROR-OPTLEN    PIC 9(08) COMPBINARY VALUE 4.
