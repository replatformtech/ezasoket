@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           UDPECHO1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    the datagram counterpart to GIVE0050's stream server -
+      *    SOCKET.cpy's EZA-SOCTYPE-DATAGRAM branch already lets a
+      *    caller ask EZA-SOCKET for SOCK_DGRAM, but nothing BINDs one
+      *    and sits on it, so HEARTBT1's probes and SENDTO06's fire-
+      *    and-forget test send have had no real listener on port 5006
+      *    to answer them. A datagram socket has no LISTEN/ACCEPT of
+      *    its own - BIND is enough - so this RECVFROMs each datagram
+      *    and SENDTOs it straight back to whichever peer it actually
+      *    came from, the same echo shape LISTEN01 provides on the
+      *    stream side.
+           COPY EZADATA.
+           COPY SELDATA.
+           COPY RATECFG.
+
+           01  EZA-UDPECHO-COUNT          PIC 9(04) COMPBINARY
+                                           VALUE 10.
+           01  EZA-UDPECHO-IX             PIC 9(04) COMPBINARY.
+           01  EZA-UDPECHO-TIMEOUT-SECS   PIC S9(8) COMPBINARY
+                                           VALUE 5.
+           01  EZA-UDPECHO-ECHOED-COUNT   PIC 9(04) COMPBINARY
+                                           VALUE 0.
+           01  EZA-UDPECHO-IDLE-COUNT     PIC 9(04) COMPBINARY
+                                           VALUE 0.
+
+      *    scratch out-param for RECVFROM, the same shape
+      *    EZA-HB-FROM-NAME already uses in HEARTBT1 - SENDTO takes
+      *    this straight back in as the reply's destination.
+           01  EZA-UDPECHO-FROM-NAME.
+               05  FILLER                 PIC X(28).
+      *    an EZA-NAME-shaped view of the same 28 bytes, so the
+      *    peer's address can be pulled out and NTOPed ahead of
+      *    EZA-RATELIMIT-CHECK (RATELIM.cpy) - RECVFROM can hand this
+      *    echo back to a different peer on every round, so unlike
+      *    SENDTO06/HEARTBT1's single fixed destination this is a
+      *    genuinely per-destination rate-limit case.
+           01  EZA-UDPECHO-FROM-NAME-X REDEFINES EZA-UDPECHO-FROM-NAME.
+               05  EZA-UDPECHO-FROM-FAMILY     PIC S9(04) COMPBINARY.
+               05  EZA-UDPECHO-FROM-PORT       PIC 9(04)  COMPBINARY.
+               05  EZA-UDPECHO-FROM-IPADDRESS  PIC X(04).
+               05  FILLER                      PIC X(20).
+
+      *    scratch area for NTOP, the same shape CONNLOG.cpy's own
+      *    EZA-CONNLOG-NTOP already uses.
+           01  EZA-UDPECHO-NTOP-FAMILY       PIC 9(8) COMPBINARY
+                                              VALUE 2.
+           01  EZA-UDPECHO-PRESENTABLE-LEN   PIC 9(4) COMPBINARY
+                                              VALUE 45.
+           01  EZA-UDPECHO-THROTTLED-COUNT   PIC 9(04) COMPBINARY
+                                              VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5006        TO EZA-NAME-PORT
+           MOVE 'UDPECHO1'  TO EZA-PROGRAM
+
+           PERFORM EZA-INITAPI
+           SET EZA-SOCTYPE-DATAGRAM TO TRUE
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+
+           DISPLAY 'UDPECHO1: datagram listener up on port '
+                   EZA-NAME-PORT UPON CONSOLE
+
+           PERFORM EZA-UDPECHO-ONE
+               VARYING EZA-UDPECHO-IX FROM 1 BY 1
+               UNTIL EZA-UDPECHO-IX > EZA-UDPECHO-COUNT
+
+           DISPLAY 'UDPECHO1: ' EZA-UDPECHO-ECHOED-COUNT
+                   ' echoed, ' EZA-UDPECHO-IDLE-COUNT ' idle tick(s), '
+                   EZA-UDPECHO-THROTTLED-COUNT ' throttled'
+                   UPON CONSOLE
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY SELECT.
+           COPY RATELIM.
+
+      *-------------------------------------------------
+      *    one wait/echo round - PERFORMed once per EZA-UDPECHO-IX by
+      *    the out-of-line PERFORM VARYING in MAINLINE.
+       EZA-UDPECHO-ONE SECTION.
+       UDPECHO-ONE-START.
+           PERFORM EZA-SELECT-FDZERO-ALL
+           MOVE EZA-S TO SEL-S
+           PERFORM EZA-SELECT-FDADD-R
+           MOVE 'SELECT' TO EZA-FUNCTION
+           MOVE EZA-UDPECHO-TIMEOUT-SECS TO SEL-TIMEOUT-SECONDS
+           MOVE 0 TO SEL-TIMEOUT-MICROSEC
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               SEL-MAX-SOC
+               SEL-TIMEOUT
+               SEL-R-SND-MSK
+               SEL-W-SND-MSK
+               SEL-E-SND-MSK
+               SEL-R-RTN-MSK
+               SEL-W-RTN-MSK
+               SEL-E-RTN-MSK
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'SELECT failed with retcode ' EZA-RETCODE
+                      ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           IF EZA-RETCODE EQUAL 0
+              ADD 1 TO EZA-UDPECHO-IDLE-COUNT
+           ELSE
+              PERFORM EZA-UDPECHO-RECVFROM
+              PERFORM EZA-UDPECHO-NTOP
+              PERFORM EZA-RATELIMIT-CHECK
+              IF RATELIMIT-PERMITTED
+                 PERFORM EZA-UDPECHO-SENDTO
+                 ADD 1 TO EZA-UDPECHO-ECHOED-COUNT
+              ELSE
+                 ADD 1 TO EZA-UDPECHO-THROTTLED-COUNT
+              END-IF
+           END-IF
+           .
+       UDPECHO-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    converts EZA-UDPECHO-FROM-IPADDRESS through NTOP the way
+      *    CONNLOG.cpy's EZA-CONNLOG-NTOP demonstrates, leaving the
+      *    result in RATELIMIT-DEST-ADDRESS for EZA-RATELIMIT-CHECK.
+       EZA-UDPECHO-NTOP SECTION.
+       UDPECHO-NTOP-START.
+           MOVE 45 TO EZA-UDPECHO-PRESENTABLE-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-UDPECHO-NTOP-FAMILY
+               EZA-UDPECHO-FROM-IPADDRESS
+               RATELIMIT-DEST-ADDRESS
+               EZA-UDPECHO-PRESENTABLE-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP returned error code ' EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           .
+       UDPECHO-NTOP-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-UDPECHO-RECVFROM SECTION.
+       UDPECHO-RECVFROM-START.
+           MOVE 'RECVFROM' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE +0 TO EZA-FLAGS
+           MOVE LENGTH OF EZA-BUFFER TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-UDPECHO-FROM-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'UDPECHO1: RECVFROM failed with retcode '
+                      EZA-RETCODE ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           MOVE EZA-RETCODE TO EZA-NBYTE
+           .
+       UDPECHO-RECVFROM-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    echoes the datagram straight back to EZA-UDPECHO-FROM-NAME
+      *    - whichever peer RECVFROM just said it came from, not a
+      *    fixed destination the way SENDTO06/HEARTBT1 send to.
+       EZA-UDPECHO-SENDTO SECTION.
+       UDPECHO-SENDTO-START.
+           MOVE 'SENDTO' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE +0 TO EZA-FLAGS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-UDPECHO-FROM-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'UDPECHO1: SENDTO failed with retcode '
+                      EZA-RETCODE ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       UDPECHO-SENDTO-EXIT.
+           EXIT.
