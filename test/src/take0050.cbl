@@ -4,10 +4,19 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-    
-      
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITFC.
+           COPY CAPRPTFC.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY CAPRPTFD.
+
        WORKING-STORAGE SECTION.
+           COPY AUDITWS.
+           COPY CAPRPTWS.
 
       **
       **  This file is part of OpenEZA aka "Open Source EZASOKET".
@@ -54,53 +63,86 @@
            DISPLAY "start to run take0050" UPON CONSOLE
            MOVE 'TAKE0050' TO EZA-PROGRAM
            PERFORM PARSECMDLINE.
+           PERFORM EZA-AUDIT-OPEN.
            PERFORM EZA-INITAPI.
+           MOVE EZA-S TO AUDIT-SOCKET-VALUE
+           PERFORM EZA-AUDIT-WRITE.
            PERFORM EZA-TAKESOCKET.
            PERFORM EZA-RECV.
            PERFORM EZA-CLOSE.
+           MOVE EZA-S TO AUDIT-SOCKET-VALUE
            PERFORM EZA-TERMAPI.
+           PERFORM EZA-AUDIT-WRITE.
+           PERFORM EZA-AUDIT-CLOSE.
            GOBACK
            .
-           
+
            COPY INITAPI.
            COPY CLOSE.
            COPY TERMAPI.
            COPY ABEND.
+           COPY AUDIT.
+           COPY CAPRPT.
            
        PARSECMDLINE SECTION.
        PARSECMDLINE-START.
       *  set clientid to SPACES by default
             MOVE SPACES TO EZA-CLIENTID
-            ACCEPT para-cnt FROM ARGUMENT-NUMBER 
+            ACCEPT para-cnt FROM ARGUMENT-NUMBER
             END-ACCEPT
-            DISPLAY " Parameters cnt:" para-cnt 
+            DISPLAY " Parameters cnt:" para-cnt
+            IF para-cnt NOT EQUAL 2
+               DISPLAY 'FAIL: usage is TAKE0050 <clientid-task> '
+                       '<4-digit socket-number>' UPON CONSOLE
+               GO TO AB-ABEND
+            END-IF
             ACCEPT EZA-CLIENTID-TASK FROM ARGUMENT-VALUE
             END-ACCEPT
             DISPLAY "clientid task: " EZA-CLIENTID-TASK
             ACCEPT EZA-S-RECV-STR FROM ARGUMENT-VALUE
             END-ACCEPT
       *     convert the string the number
-            perform varying TmpNum from 1 by 1 until 
+            perform varying TmpNum from 1 by 1 until
                TmpNum = 11 or DigitalBuff(TmpNum) = EZA-S-RECV-BUFF(1)
             end-perform
+            IF TmpNum > 10
+               DISPLAY 'FAIL: socket-number argument is not numeric: '
+                       EZA-S-RECV-STR UPON CONSOLE
+               GO TO AB-ABEND
+            END-IF
             SUBTRACT 1 FROM TmpNum
             MULTIPLY TmpNum BY 1000 GIVING TmpNum
             ADD TmpNum TO EZA-S-RECV
-            perform varying TmpNum from 1 by 1 until 
+            perform varying TmpNum from 1 by 1 until
                TmpNum = 11 or DigitalBuff(TmpNum) = EZA-S-RECV-BUFF(2)
             end-perform
+            IF TmpNum > 10
+               DISPLAY 'FAIL: socket-number argument is not numeric: '
+                       EZA-S-RECV-STR UPON CONSOLE
+               GO TO AB-ABEND
+            END-IF
             SUBTRACT 1 FROM TmpNum
             MULTIPLY TmpNum BY 100 GIVING TmpNum
             ADD TmpNum TO EZA-S-RECV
-            perform varying TmpNum from 1 by 1 until 
+            perform varying TmpNum from 1 by 1 until
                TmpNum = 11 or DigitalBuff(TmpNum) = EZA-S-RECV-BUFF(3)
             end-perform
+            IF TmpNum > 10
+               DISPLAY 'FAIL: socket-number argument is not numeric: '
+                       EZA-S-RECV-STR UPON CONSOLE
+               GO TO AB-ABEND
+            END-IF
             SUBTRACT 1 FROM TmpNum
             MULTIPLY TmpNum BY 10 GIVING TmpNum
             ADD TmpNum TO EZA-S-RECV
-            perform varying TmpNum from 1 by 1 until 
+            perform varying TmpNum from 1 by 1 until
                TmpNum = 11 or DigitalBuff(TmpNum) = EZA-S-RECV-BUFF(4)
             end-perform
+            IF TmpNum > 10
+               DISPLAY 'FAIL: socket-number argument is not numeric: '
+                       EZA-S-RECV-STR UPON CONSOLE
+               GO TO AB-ABEND
+            END-IF
             SUBTRACT 1 FROM TmpNum
             ADD TmpNum TO EZA-S-RECV
             DISPLAY "recvsock is:" EZA-S-RECV
@@ -176,6 +218,10 @@
                        EZA-RETCODE UPON CONSOLE
               move EZA-RETCODE to EZA-S
            end-if
+           MOVE EZA-S TO AUDIT-SOCKET-VALUE
+           PERFORM EZA-AUDIT-WRITE
+           MOVE 'TAKEN' TO CAPRPT-EVENT-TO-LOG
+           PERFORM EZA-CAPRPT-WRITE
            .
 
        TAKESOCKET-EXIT.
