@@ -0,0 +1,89 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    socket audit trail - one EZASKAUD line per INITAPI, TERMAPI,
+      *    GIVESOCKET or TAKESOCKET call. EZA-AUDIT-OPEN/CLOSE bracket
+      *    a run the same way EZA-INITAPI/EZA-TERMAPI do; the caller
+      *    PERFORMs EZA-AUDIT-WRITE right after each of those four
+      *    calls while EZA-FUNCTION/EZA-S/EZA-RETCODE/EZA-ERRNO still
+      *    hold that call's own values - AUDIT-ERRNO is what ERRCAT01
+      *    tallies against the ERROR0XX catalogue.
+       EZA-AUDIT-OPEN SECTION.
+       AUDIT-OPEN-START.
+           MOVE 0 TO AUDIT-SEQNO-CTR
+           PERFORM EZA-AUDIT-GETNODEID
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS EQUAL '05'
+           OR AUDIT-FILE-STATUS EQUAL '35'
+      *       EZASKAUD does not exist yet - create it.
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           .
+       AUDIT-OPEN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-AUDIT-WRITE SECTION.
+       AUDIT-WRITE-START.
+           ADD 1 TO AUDIT-SEQNO-CTR
+           MOVE EZA-PROGRAM  TO AUDIT-PROGRAM
+           MOVE EZA-FUNCTION TO AUDIT-FUNCTION
+           MOVE AUDIT-SOCKET-VALUE TO AUDIT-SOCKET
+           MOVE EZA-RETCODE  TO AUDIT-RETCODE
+           MOVE EZA-ERRNO    TO AUDIT-ERRNO
+           MOVE EZA-CLIENTID-TASK TO AUDIT-CLIENTID-TASK
+           MOVE AUDIT-SEQNO-CTR TO AUDIT-SEQNO
+           MOVE AUDIT-NODEID-VALUE TO AUDIT-NODEID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           WRITE AUDIT-RECORD
+           .
+       AUDIT-WRITE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    stamps AUDIT-NODEID-VALUE once per run via GETHOSTID - the
+      *    same call DMPHSTID makes, formatted through PRINTHEX the
+      *    same way, so every AUDIT-RECORD this run writes carries the
+      *    node it ran on without a GETHOSTID call per line.
+       EZA-AUDIT-GETNODEID SECTION.
+       AUDIT-GETNODEID-START.
+           MOVE 'GETHOSTID' TO EZA-FUNCTION
+           MOVE 1 TO AUDIT-HOSTID-NUMBER
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               AUDIT-HOSTID-NUMBER
+           END-CALL
+           MOVE AUDIT-HOSTID-NUMBER TO AUDIT-HOSTID-UNINUMBER
+           CALL 'PRINTHEX' USING AUDIT-NODEID-VALUE
+                                 AUDIT-HOSTID-UNINUMBER
+                                 AUDIT-HOSTID-SRCLEN
+                                 AUDIT-HOSTID-REVERT
+           END-CALL
+           .
+       AUDIT-GETNODEID-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-AUDIT-CLOSE SECTION.
+       AUDIT-CLOSE-START.
+           CLOSE AUDIT-FILE
+           .
+       AUDIT-CLOSE-EXIT.
+           EXIT.
