@@ -20,7 +20,12 @@
        EZA-LISTEN SECTION.
        LISTEN-START.
            MOVE 'LISTEN' TO EZA-FUNCTION
-           MOVE 12 TO EZA-BACKLOG
+      *    a caller that already set EZA-BACKLOG (e.g. via
+      *    EZA-PORTCFG-LOOKUP) keeps its own value; everyone else gets
+      *    the long-standing default of 12.
+           IF EZA-BACKLOG EQUAL 0
+              MOVE 12 TO EZA-BACKLOG
+           END-IF
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
            CALL 'EZASOKET'
@@ -32,9 +37,8 @@
                EZA-RETCODE
            END-CALL
            IF EZA-RETCODE IS LESS THAN +0
-               DISPLAY 'LISTEN failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
+               MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+               PERFORM EZA-LOG-FAILURE
                GO TO AB-ABEND
            END-IF
            .
