@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           LINKSTAT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * test command SIOCGIFFLAGS - link status for any NIC named on
+      * the command line, not just 'eth0' the way IOCTL033 hardcodes
+      * SIOCGIFADDR.  Run as LINKSTAT1 <interface-name>; with no
+      * argument it checks 'eth0' to match IOCTL033's default.
+
+           COPY EZADATA.
+           COPY IOCTLCMD.
+           01 IOCTL-DATA.
+              05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
+              05 IOCTL-COMMAND-STR REDEFINES IOCTL-COMMAND PIC X(4).
+           01 LINKSTAT-DATA.
+              05 LINKSTAT-NAME PIC X(16).
+              05 LINKSTAT-FAMILY PIC 9(4) COMPBINARY.
+              05 LINKSTAT-PORT PIC 9(4) COMPBINARY.
+              05 LINKSTAT-FLAGS PIC 9(8) COMPBINARY.
+              05 LINKSTAT-RESERVED PIC X(8).
+
+      *    low-order bit of LINKSTAT-FLAGS is IFF_UP - that is all
+      *    this check cares about, so we pull it off with a DIVIDE
+      *    rather than decode the whole flags word (IFF_RUNNING and
+      *    the rest are not needed here).
+           01 LINKSTAT-FLAGS-QUOTIENT PIC 9(8) COMPBINARY.
+           01 LINKSTAT-FLAGS-UPBIT PIC 9(1).
+               88 LINKSTAT-IS-UP VALUE 1.
+
+           01 para-cnt PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'LINKSTAT1' TO EZA-PROGRAM
+           PERFORM PARSECMDLINE
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-IOCTL
+
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY ABEND.
+
+       PARSECMDLINE SECTION.
+       PARSECMDLINE-START.
+      *    default to 'eth0', same interface name IOCTL033 hardcodes,
+      *    when the caller does not name one on the command line.
+           MOVE SPACES TO LINKSTAT-NAME
+           MOVE 'eth0' TO LINKSTAT-NAME
+           ACCEPT para-cnt FROM ARGUMENT-NUMBER
+           END-ACCEPT
+           IF para-cnt > 0
+              MOVE SPACES TO LINKSTAT-NAME
+              ACCEPT LINKSTAT-NAME FROM ARGUMENT-VALUE
+              END-ACCEPT
+           END-IF
+           DISPLAY 'LINKSTAT1 checking interface: ' LINKSTAT-NAME
+           .
+       PARSECMDLINE-EXIT.
+           EXIT.
+
+       EZA-IOCTL SECTION.
+       IOCTL-START.
+           MOVE 'IOCTL' TO EZA-FUNCTION
+      *    SIOCGIFFLAGS - see IOCTLCMD.cpy for the name-to-number
+      *    table and how this value was derived.
+           MOVE EZA-IOCTLCMD-SIOCGIFFLAGS TO IOCTL-COMMAND
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               IOCTL-COMMAND
+               LINKSTAT-DATA
+               LINKSTAT-DATA
+               EZA-ERRNO
+               EZA-RETCODE
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: IOCTL returned with errorno ' EZA-ERRNO
+           ELSE
+              DIVIDE LINKSTAT-FLAGS BY 2
+                  GIVING LINKSTAT-FLAGS-QUOTIENT
+                  REMAINDER LINKSTAT-FLAGS-UPBIT
+              IF LINKSTAT-IS-UP
+                 DISPLAY 'PASS: interface ' LINKSTAT-NAME ' is UP'
+              ELSE
+                 DISPLAY 'PASS: interface ' LINKSTAT-NAME ' is DOWN'
+              END-IF
+           END-IF
+           DISPLAY 'COMPLETE: IOCTL test completed.'
+           .
+
+       IOCTL-EXIT.
+           EXIT.
