@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           REGRESS1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRESS-REPORT-FILE ASSIGN TO 'EZASKRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGRESS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGRESS-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REGRESS-REPORT-RECORD.
+           05  REGRESS-REPORT-PROGRAM  PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REGRESS-REPORT-RESULT   PIC X(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REGRESS-REPORT-RETCODE  PIC -(9).
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * drives the part of the test/src suite that is self-contained -
+      * no EZA-ACCEPT/EZA-CONNECT peer required - CALLing each one in
+      * turn (they all end in GOBACK rather than STOP RUN, so they are
+      * written to be callable) and reading RETURN-CODE, which
+      * AB-ABEND now sets to 1 on any failure, to tell PASS from FAIL.
+      * the listener/client pairs (LISTEN0X/IOCTL03X/GIVE0050/TAKE0050/
+      * SEND0XXX/WRITE0XX/ERROR0XX that EZA-CONNECT or EZA-ACCEPT) need
+      * a live partner on the other end of the socket and are run by
+      * hand in pairs today, not by an unattended driver.
+           01  REGRESS-PROGRAM-STATUS.
+               05  FILLER.
+                   10  FILLER PIC X(08) VALUE 'BYTEORDR'.
+                   10  FILLER PIC X(08) VALUE 'C06BTOC1'.
+                   10  FILLER PIC X(08) VALUE 'C06BTOC2'.
+                   10  FILLER PIC X(08) VALUE 'C06RTRIP'.
+                   10  FILLER PIC X(08) VALUE 'DMPHSTID'.
+                   10  FILLER PIC X(08) VALUE 'DUMPHOST'.
+                   10  FILLER PIC X(08) VALUE 'ERROR002'.
+                   10  FILLER PIC X(08) VALUE 'ERROR003'.
+                   10  FILLER PIC X(08) VALUE 'ERROR007'.
+                   10  FILLER PIC X(08) VALUE 'ERROR008'.
+                   10  FILLER PIC X(08) VALUE 'ERROR010'.
+                   10  FILLER PIC X(08) VALUE 'ERROR011'.
+                   10  FILLER PIC X(08) VALUE 'ERROR012'.
+                   10  FILLER PIC X(08) VALUE 'ERROR013'.
+                   10  FILLER PIC X(08) VALUE 'ERROR014'.
+                   10  FILLER PIC X(08) VALUE 'FCNTL040'.
+                   10  FILLER PIC X(08) VALUE 'GETADDR1'.
+                   10  FILLER PIC X(08) VALUE 'GETHOST1'.
+                   10  FILLER PIC X(08) VALUE 'GETHOST2'.
+                   10  FILLER PIC X(08) VALUE 'GETNAME1'.
+                   10  FILLER PIC X(08) VALUE 'INTAPI01'.
+                   10  FILLER PIC X(08) VALUE 'IOCTL033'.
+                   10  FILLER PIC X(08) VALUE 'IOCTL035'.
+                   10  FILLER PIC X(08) VALUE 'LISTEN01'.
+                   10  FILLER PIC X(08) VALUE 'LISTEN14'.
+                   10  FILLER PIC X(08) VALUE 'NTOP0001'.
+                   10  FILLER PIC X(08) VALUE 'PRINTHX2'.
+                   10  FILLER PIC X(08) VALUE 'PTON0001'.
+                   10  FILLER PIC X(08) VALUE 'RNDTRIP1'.
+                   10  FILLER PIC X(08) VALUE 'SHUTLINT'.
+                   10  FILLER PIC X(08) VALUE 'SOCKOPT1'.
+                   10  FILLER PIC X(08) VALUE 'TESTLOWV'.
+
+           01  REGRESS-PROGRAM-TABLE REDEFINES REGRESS-PROGRAM-STATUS.
+               05  REGRESS-PROGRAM-NAME PIC X(08) OCCURS 32 TIMES.
+
+           01  REGRESS-IX             PIC 9(04) COMPBINARY.
+           01  REGRESS-MAX-ENTRY      PIC 9(04) COMPBINARY VALUE 32.
+           01  REGRESS-PASS-COUNT     PIC 9(04) COMPBINARY VALUE 0.
+           01  REGRESS-FAIL-COUNT     PIC 9(04) COMPBINARY VALUE 0.
+           01  REGRESS-RC             PIC S9(09) COMPBINARY VALUE 0.
+           01  REGRESS-REPORT-STATUS  PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           OPEN OUTPUT REGRESS-REPORT-FILE
+
+           PERFORM VARYING REGRESS-IX FROM 1 BY 1
+               UNTIL REGRESS-IX > REGRESS-MAX-ENTRY
+               PERFORM EZA-REGRESS-RUN-ONE
+           END-PERFORM
+
+           PERFORM EZA-REGRESS-WRITE-SUMMARY
+
+           CLOSE REGRESS-REPORT-FILE
+
+           DISPLAY 'COMPLETE: REGRESS1 ran ' REGRESS-MAX-ENTRY
+                   ' program(s), ' REGRESS-PASS-COUNT ' passed, '
+                   REGRESS-FAIL-COUNT ' failed'
+           GOBACK
+           .
+
+      *-------------------------------------------------
+       EZA-REGRESS-RUN-ONE SECTION.
+       REGRESS-RUN-ONE-START.
+           MOVE 0 TO RETURN-CODE
+           CALL REGRESS-PROGRAM-NAME(REGRESS-IX)
+           END-CALL
+           MOVE RETURN-CODE TO REGRESS-RC
+           IF REGRESS-RC EQUAL 0
+              ADD 1 TO REGRESS-PASS-COUNT
+              MOVE 'PASS' TO REGRESS-REPORT-RESULT
+           ELSE
+              ADD 1 TO REGRESS-FAIL-COUNT
+              MOVE 'FAIL' TO REGRESS-REPORT-RESULT
+           END-IF
+           MOVE REGRESS-PROGRAM-NAME(REGRESS-IX)
+               TO REGRESS-REPORT-PROGRAM
+           MOVE REGRESS-RC TO REGRESS-REPORT-RETCODE
+           WRITE REGRESS-REPORT-RECORD
+           .
+       REGRESS-RUN-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-REGRESS-WRITE-SUMMARY SECTION.
+       REGRESS-WRITE-SUMMARY-START.
+           MOVE SPACES TO REGRESS-REPORT-RECORD
+           WRITE REGRESS-REPORT-RECORD
+           MOVE 'TOTAL'    TO REGRESS-REPORT-PROGRAM
+           MOVE REGRESS-MAX-ENTRY TO REGRESS-REPORT-RETCODE
+           WRITE REGRESS-REPORT-RECORD
+           MOVE 'PASSED'   TO REGRESS-REPORT-PROGRAM
+           MOVE REGRESS-PASS-COUNT TO REGRESS-REPORT-RETCODE
+           WRITE REGRESS-REPORT-RECORD
+           MOVE 'FAILED'   TO REGRESS-REPORT-PROGRAM
+           MOVE REGRESS-FAIL-COUNT TO REGRESS-REPORT-RETCODE
+           WRITE REGRESS-REPORT-RECORD
+           .
+       REGRESS-WRITE-SUMMARY-EXIT.
+           EXIT.
