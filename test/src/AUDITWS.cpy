@@ -0,0 +1,39 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  AUDIT-FILE-STATUS      PIC X(02) VALUE SPACES.
+       01  AUDIT-SEQNO-CTR        PIC 9(06) VALUE ZEROS.
+      *    the caller MOVEs the socket number that is relevant to the
+      *    event being audited here before PERFORMing EZA-AUDIT-WRITE -
+      *    EZA-S for INITAPI/TERMAPI, EZA-S-ACCEPT for GIVESOCKET/
+      *    TAKESOCKET - since EZA-S alone does not name the right
+      *    socket for every audited event.
+       01  AUDIT-SOCKET-VALUE     PIC S9(09) COMPBINARY VALUE 0.
+
+      *    node identity stamped on every AUDIT-RECORD - filled in
+      *    once per run by EZA-AUDIT-GETNODEID (AUDIT.cpy), the same
+      *    GETHOSTID + PRINTHEX pattern DMPHSTID uses to display a
+      *    host id, kept here as an 8-character hex string instead of
+      *    a raw binary number so a log-scraping job can read it
+      *    without special-casing this one column.
+       01  AUDIT-HOSTID-NUMBER     PIC S9(8) COMPBINARY VALUE 0.
+       01  AUDIT-HOSTID-UNINUMBER  PIC S9(8) COMP.
+       01  AUDIT-HOSTID-SRCLEN     PIC 9(8) COMP VALUE 4.
+       01  AUDIT-HOSTID-REVERT     PIC 9(8) COMPBINARY VALUES 1.
+       01  AUDIT-NODEID-VALUE      PIC X(08) VALUE SPACES.
