@@ -49,6 +49,8 @@
             01 IPV4ADDRESS PIC X(15).
             01 REVERT-FIELD PIC 9(8) COMPBINARY VALUES 1.
 	    01 NUMBER-LOOPS      PIC 9(4) COMPBINARY.
+            01 HOSTADDR-KEY-TEXT PIC 9(10).
+            COPY HOSTCACHE.
        LINKAGE SECTION.
            
                    
@@ -67,16 +69,32 @@
            COPY INITAPI.
            COPY TERMAPI.
            COPY ABEND.
-           
-           
+           COPY HOSTCACHL.
+
+
        EZA-GETHOSTBYADDR SECTION.
        GETHOSTBYADDR-START.
            MOVE 'GETHOSTBYADDR' TO EZA-FUNCTION
 	   MOVE 0 TO NUMBER-LOOPS
-      *I think the input should be this: 
+      *I think the input should be this:
       * this doesn't work for COMP-5
       *    MOVE X'7f000001' TO HOSTADDR-STR
            MOVE 2130706433 TO HOSTADDR
+
+      *    check the cache before paying for a fresh resolution.
+           MOVE HOSTADDR TO HOSTADDR-KEY-TEXT
+           MOVE SPACES TO EZA-HOSTCACHE-KEY
+           MOVE HOSTADDR-KEY-TEXT TO EZA-HOSTCACHE-KEY(1:10)
+           PERFORM EZA-HOSTCACHE-FIND
+           IF EZA-HOSTCACHE-HIT
+              MOVE EZA-HOSTCACHE-RESULT-NAME TO HOSTNAME-VALUE
+              MOVE EZA-HOSTCACHE-RESULT-LEN TO HOSTNAME-LENGTH
+              DISPLAY 'PASS (cached): hostname is: ',
+                      HOSTNAME-VALUE(1:HOSTNAME-LENGTH)
+              DISPLAY 'COMPLETE'
+              GO TO GETHOSTBYADDR-EXIT
+           END-IF
+
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
