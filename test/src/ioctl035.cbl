@@ -29,6 +29,7 @@
       * test command FIONBIO
 
            COPY EZADATA.
+           COPY IOCTLCMD.
            01 IOCTL-DATA.
               05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
               05 IOCTL-COMMAND-STR REDEFINES IOCTL-COMMAND PIC X(4).
@@ -41,6 +42,11 @@
            01 RETSIZE PIC 9(8) COMPBINARY.
            01 IPV4ADDRESS PIC X(15).
            01 REVERT-FIELD PIC 9(8) COMPBINARY VALUES 1.
+      *    number of NICs SIOCGIFCONF actually filled in to
+      *    IFADDRESS-DATA - bounds every loop over that table so we
+      *    never read FILLER past the real adapter list.
+           01 IFADDRESS-COUNT PIC 9(8) COMPBINARY VALUES 0.
+           01 IFADDRESS-IX PIC 9(8) COMPBINARY.
 
        PROCEDURE DIVISION.
 
@@ -64,11 +70,12 @@
        EZA-IOCTL SECTION.
        IOCTL-START.
            MOVE 'IOCTL' TO EZA-FUNCTION
-           MOVE X'C008A714' TO IOCTL-COMMAND-STR
-           MOVE 3221792532 TO IOCTL-COMMAND
+      *    SIOCGIFCONF - see IOCTLCMD.cpy for the name-to-number table.
+           MOVE EZA-IOCTLCMD-SIOCGIFCONF TO IOCTL-COMMAND
            MOVE 320 TO RETSIZE
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO IFADDRESS-COUNT
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
@@ -76,33 +83,24 @@
                IOCTL-COMMAND
                RETSIZE
                IFADDRESS-DATA(1)
+               IFADDRESS-COUNT
                EZA-ERRNO
                EZA-RETCODE
            IF EZA-RETCODE IS LESS THAN +0
               DISPLAY 'FAIL: IOCTL returned with errorno ' EZA-ERRNO
            ELSE
-      * Now we don't know how to get the return count of interface
-              DISPLAY 'FAIL: IOCTL'
-              CALL 'IPV42STR' USING IPV4ADDRESS IFADDRESS-ADDRESS(1) 
-                                    REVERT-FIELD
-              END-CALL
-              DISPLAY 'Address1 of ' IFADDRESS-NAME(1) 'is: ' 
-                     IPV4ADDRESS
-              CALL 'IPV42STR' USING IPV4ADDRESS IFADDRESS-ADDRESS(2) 
-                                    REVERT-FIELD
-              END-CALL
-              DISPLAY 'Address2 of ' IFADDRESS-NAME(2) 'is: ' 
-                     IPV4ADDRESS
-              CALL 'IPV42STR' USING IPV4ADDRESS IFADDRESS-ADDRESS(3) 
-                                    REVERT-FIELD
-              END-CALL
-              DISPLAY 'Address3 of ' IFADDRESS-NAME(3) 'is: ' 
-                     IPV4ADDRESS
-              CALL 'IPV42STR' USING IPV4ADDRESS IFADDRESS-ADDRESS(4) 
-                                    REVERT-FIELD
-              END-CALL
-              DISPLAY 'Address4 of ' IFADDRESS-NAME(4) 'is: ' 
-                     IPV4ADDRESS
+      *       IFADDRESS-COUNT is filled in by EZASOKET alongside the
+      *       SIOCGIFCONF data itself - clamp to the OCCURS 10 table
+      *       size as a belt-and-braces guard against a runtime that
+      *       reports more interfaces than we have room for.
+              IF IFADDRESS-COUNT > 10
+                 MOVE 10 TO IFADDRESS-COUNT
+              END-IF
+              DISPLAY 'IOCTL returned ' IFADDRESS-COUNT
+                      ' interface(s)'
+              PERFORM DISPLAY-ONE-INTERFACE
+                 VARYING IFADDRESS-IX FROM 1 BY 1
+                 UNTIL IFADDRESS-IX > IFADDRESS-COUNT
            END-IF
            DISPLAY 'COMPLETE: IOCTL test completed.'
            .
@@ -110,6 +108,19 @@
        IOCTL-EXIT.
            EXIT.
 
+       DISPLAY-ONE-INTERFACE SECTION.
+       DISPLAY-ONE-INTERFACE-START.
+           CALL 'IPV42STR' USING IPV4ADDRESS
+                                 IFADDRESS-ADDRESS(IFADDRESS-IX)
+                                 REVERT-FIELD
+           END-CALL
+           DISPLAY 'Address' IFADDRESS-IX ' of '
+                   IFADDRESS-NAME(IFADDRESS-IX) ' is: '
+                   IPV4ADDRESS
+           .
+       DISPLAY-ONE-INTERFACE-EXIT.
+           EXIT.
+
 
 
 
