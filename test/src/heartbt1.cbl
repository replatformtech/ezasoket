@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           HEARTBT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    SENDTOs a timestamped probe at a partner listener on an
+      *    interval and RECVFROMs the echo, the way SENDTO06 proved
+      *    the SENDTO call works - logging round-trip time on a clean
+      *    echo or a missed-beat warning on a timeout, so a partner
+      *    host going down shows up here long before a batch job
+      *    discovers it via EZA-CONNECT failing overnight.
+           COPY EZADATA.
+           COPY SELDATA.
+
+           01  EZA-HB-PROBE-COUNT      PIC 9(04) COMPBINARY VALUE 10.
+           01  EZA-HB-INTERVAL-SECONDS PIC S9(8) COMPBINARY VALUE 5.
+           01  EZA-HB-IX               PIC 9(04) COMPBINARY.
+           01  EZA-HB-MISSED-COUNT     PIC 9(04) COMPBINARY VALUE 0.
+           01  EZA-HB-RECEIVED-COUNT   PIC 9(04) COMPBINARY VALUE 0.
+
+           01  EZA-HB-SEND-TIME        PIC 9(08).
+           01  EZA-HB-SEND-TIME-X REDEFINES EZA-HB-SEND-TIME.
+               05  EZA-HB-SEND-HH      PIC 9(02).
+               05  EZA-HB-SEND-MM      PIC 9(02).
+               05  EZA-HB-SEND-SS      PIC 9(02).
+               05  EZA-HB-SEND-CS      PIC 9(02).
+           01  EZA-HB-SEND-TOTAL-CS    PIC 9(09).
+
+           01  EZA-HB-RECV-TIME        PIC 9(08).
+           01  EZA-HB-RECV-TIME-X REDEFINES EZA-HB-RECV-TIME.
+               05  EZA-HB-RECV-HH      PIC 9(02).
+               05  EZA-HB-RECV-MM      PIC 9(02).
+               05  EZA-HB-RECV-SS      PIC 9(02).
+               05  EZA-HB-RECV-CS      PIC 9(02).
+           01  EZA-HB-RECV-TOTAL-CS    PIC 9(09).
+
+           01  EZA-HB-RTT-CENTISEC     PIC S9(09).
+
+           01  EZA-HB-PROBE.
+               05  EZA-HB-PROBE-TAG    PIC X(08) VALUE 'HBEAT000'.
+               05  EZA-HB-PROBE-SEQ    PIC 9(04).
+               05  EZA-HB-PROBE-STAMP  PIC 9(08).
+
+           01  EZA-HB-FROM-NAME.
+               05  FILLER              PIC X(28).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5006        TO EZA-NAME-PORT
+           MOVE 'HEARTBT1'  TO EZA-PROGRAM
+
+           PERFORM EZA-INITAPI
+           SET EZA-SOCTYPE-DATAGRAM TO TRUE
+           PERFORM EZA-SOCKET
+           PERFORM EZA-CONNECT
+
+           PERFORM EZA-HB-PROBE-ONE
+               VARYING EZA-HB-IX FROM 1 BY 1
+               UNTIL EZA-HB-IX > EZA-HB-PROBE-COUNT
+
+           DISPLAY 'HEARTBT1 sent ' EZA-HB-PROBE-COUNT ' probe(s), '
+                   EZA-HB-RECEIVED-COUNT ' echoed, '
+                   EZA-HB-MISSED-COUNT ' missed' UPON CONSOLE
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY SELECT.
+
+      *-------------------------------------------------
+      *    one probe/echo/measure round - PERFORMed once per
+      *    EZA-HB-IX by the out-of-line PERFORM VARYING in MAINLINE.
+       EZA-HB-PROBE-ONE SECTION.
+       HB-PROBE-ONE-START.
+           MOVE EZA-HB-IX TO EZA-HB-PROBE-SEQ
+           ACCEPT EZA-HB-SEND-TIME FROM TIME
+           MOVE EZA-HB-SEND-TIME TO EZA-HB-PROBE-STAMP
+           PERFORM EZA-HB-SENDTO
+
+           PERFORM EZA-SELECT-FDZERO-ALL
+           MOVE EZA-S-ACCEPT TO SEL-S
+           PERFORM EZA-SELECT-FDADD-R
+           MOVE 'SELECT' TO EZA-FUNCTION
+           MOVE EZA-HB-INTERVAL-SECONDS TO SEL-TIMEOUT-SECONDS
+           MOVE 0 TO SEL-TIMEOUT-MICROSEC
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               SEL-MAX-SOC
+               SEL-TIMEOUT
+               SEL-R-SND-MSK
+               SEL-W-SND-MSK
+               SEL-E-SND-MSK
+               SEL-R-RTN-MSK
+               SEL-W-RTN-MSK
+               SEL-E-RTN-MSK
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'SELECT failed with retcode ' EZA-RETCODE
+                      ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           IF EZA-RETCODE EQUAL 0
+              ADD 1 TO EZA-HB-MISSED-COUNT
+              DISPLAY 'HEARTBT1: probe ' EZA-HB-PROBE-SEQ
+                      ' MISSED BEAT - no echo within '
+                      EZA-HB-INTERVAL-SECONDS ' second(s)'
+                      UPON CONSOLE
+           ELSE
+              PERFORM EZA-HB-RECVFROM
+              ACCEPT EZA-HB-RECV-TIME FROM TIME
+              PERFORM EZA-HB-COMPUTE-RTT
+              ADD 1 TO EZA-HB-RECEIVED-COUNT
+              DISPLAY 'HEARTBT1: probe ' EZA-HB-PROBE-SEQ
+                      ' echoed, round-trip ' EZA-HB-RTT-CENTISEC
+                      ' centisecond(s)' UPON CONSOLE
+           END-IF
+           .
+       HB-PROBE-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-HB-SENDTO SECTION.
+       HB-SENDTO-START.
+           MOVE 'SENDTO' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE +0 TO EZA-FLAGS
+           MOVE LENGTH OF EZA-HB-PROBE TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-HB-PROBE
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'HEARTBT1: SENDTO failed with retcode '
+                      EZA-RETCODE ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       HB-SENDTO-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    RECVFROM is the connectionless counterpart of RECV - it
+      *    takes the same EZA-NAME out-param SENDTO takes as input, so
+      *    a caller can tell which peer the datagram actually came
+      *    from rather than assuming it is the one it SENDTO'd.
+       EZA-HB-RECVFROM SECTION.
+       HB-RECVFROM-START.
+           MOVE 'RECVFROM' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE +0 TO EZA-FLAGS
+           MOVE LENGTH OF EZA-HB-PROBE TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-HB-PROBE
+               EZA-HB-FROM-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'HEARTBT1: RECVFROM failed with retcode '
+                      EZA-RETCODE ' errno ' EZA-ERRNO UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+       HB-RECVFROM-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    both timestamps are HHMMSSss from ACCEPT FROM TIME - broken
+      *    out into HH/MM/SS/CS and folded into total centiseconds
+      *    since midnight before subtracting, since the raw 8-digit
+      *    value is not an even base-100 number (MM and SS only run
+      *    0-59). good enough for one heartbeat run, not meant to
+      *    carry a probe across a midnight rollover.
+       EZA-HB-COMPUTE-RTT SECTION.
+       HB-COMPUTE-RTT-START.
+           COMPUTE EZA-HB-SEND-TOTAL-CS =
+               ((EZA-HB-SEND-HH * 60 + EZA-HB-SEND-MM) * 60
+                 + EZA-HB-SEND-SS) * 100 + EZA-HB-SEND-CS
+           COMPUTE EZA-HB-RECV-TOTAL-CS =
+               ((EZA-HB-RECV-HH * 60 + EZA-HB-RECV-MM) * 60
+                 + EZA-HB-RECV-SS) * 100 + EZA-HB-RECV-CS
+           COMPUTE EZA-HB-RTT-CENTISEC =
+               EZA-HB-RECV-TOTAL-CS - EZA-HB-SEND-TOTAL-CS
+           .
+       HB-COMPUTE-RTT-EXIT.
+           EXIT.
