@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BYTEORDR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    byte-order self-check for the two address-formatting
+      *    helpers PRINTHEX and IPV42STR - both take a REVERT-FIELD/
+      *    REVERT argument, but neither behaves the way every real
+      *    caller (PRINTHX2, PTON0001, DMPHSTID, IOCTL033, IOCTL035,
+      *    GETHOST1) assumes:
+      *
+      *      PRINTHEX's own PROCEDURE DIVISION USING only names
+      *      DST SRC SRCLEN - the REVERT-FIELD every caller passes as
+      *      a 4th argument lands nowhere and cannot affect the dump.
+      *
+      *      IPV42STR's swap only fires when the first byte of its
+      *      REVERT parameter is X'01'.  Every real caller supplies
+      *      REVERT-FIELD PIC 9(8) COMPBINARY VALUES 1, and GnuCOBOL
+      *      stores BINARY/COMP fields big-endian (most significant
+      *      byte first) regardless of host CPU, so that field's
+      *      first byte is X'00', not X'01' - the swap never actually
+      *      triggers for any caller in this codebase today.
+      *
+      *    Neither finding has been wrong in practice: every existing
+      *    caller feeds IPV42STR bytes that are already in network
+      *    (left-to-right, dotted-decimal) order, so leaving them
+      *    unswapped prints the right address anyway.  This program
+      *    exists to make that reliance on REVERT-FIELD being a no-op
+      *    explicit and checked, instead of accidental.
+      *
+      *    Also worth knowing for anyone who does arm REVERT: IPV42STR
+      *    swaps SRC-BUFF in place, so the caller's own SRC argument
+      *    comes back reordered too, not just DST - this program keeps
+      *    a second untouched copy of the source bytes for the
+      *    PRINTHEX checks below rather than reusing the one IPV42STR
+      *    already swapped.
+
+           01 BINARY-PROBE            PIC 9(4) BINARY VALUE 1.
+           01 BINARY-PROBE-X REDEFINES BINARY-PROBE.
+              05 BINARY-PROBE-BYTE    PIC X OCCURS 2.
+
+           01 SRC-RAW                 PIC X(4) VALUE X'01020304'.
+           01 SRC REDEFINES SRC-RAW   PIC 9(8) COMP.
+
+      *    IPV42STR swaps its SRC argument in place when armed - a
+      *    second, untouched copy so the PRINTHEX checks below still
+      *    see the original byte pattern.
+           01 SRC2-RAW                PIC X(4) VALUE X'01020304'.
+           01 SRC2 REDEFINES SRC2-RAW PIC 9(8) COMP.
+
+           01 DST                     PIC X(15).
+           01 DST2                    PIC X(8).
+           01 SRCLEN                  PIC 9(8) COMP VALUE 4.
+
+      *    what every real caller passes today.
+           01 REVERT-FIELD-ASIS       PIC 9(8) COMPBINARY VALUES 1.
+
+      *    the value REVERT-FIELD would have to hold, given
+      *    big-endian storage, for IPV42STR's swap to actually fire.
+           01 REVERT-FIELD-ARMED      PIC 9(8) COMPBINARY
+                                          VALUES 16777216.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+      *    confirm the storage order this whole self-check depends
+      *    on before drawing any conclusion from it.
+           IF BINARY-PROBE-BYTE(1) EQUAL X'00'
+           AND BINARY-PROBE-BYTE(2) EQUAL X'01'
+              DISPLAY 'PASS: COBOL BINARY storage is big-endian '
+                      '(most significant byte first)'
+           ELSE
+              DISPLAY 'FAIL: COBOL BINARY storage order is not '
+                      'what this self-check assumed'
+           END-IF
+
+      *    REVERT-FIELD-ASIS matches every real caller - IPV42STR
+      *    must NOT swap, so 01 02 03 04 prints in stored order.
+           CALL 'IPV42STR' USING DST SRC REVERT-FIELD-ASIS
+           END-CALL
+           IF DST(1:7) EQUAL '1.2.3.4'
+              DISPLAY 'PASS: IPV42STR left unswapped with the '
+                      'REVERT-FIELD value every caller uses: ' DST
+           ELSE
+              DISPLAY 'FAIL: IPV42STR RETURNED ' DST
+           END-IF
+
+      *    REVERT-FIELD-ARMED is the value that would actually make
+      *    REVERT-BUFF(1) come out X'01' given big-endian storage -
+      *    no caller in this codebase ever passes it, but it proves
+      *    the swap logic itself still works when properly armed.
+           CALL 'IPV42STR' USING DST SRC REVERT-FIELD-ARMED
+           END-CALL
+           IF DST(1:7) EQUAL '4.3.2.1'
+              DISPLAY 'PASS: IPV42STR swapped when REVERT-FIELD was '
+                      'actually armed: ' DST
+           ELSE
+              DISPLAY 'FAIL: IPV42STR RETURNED ' DST
+           END-IF
+
+      *    PRINTHEX's REVERT-FIELD argument is dead - the dump comes
+      *    out identical no matter what is passed for it.
+           CALL 'PRINTHEX' USING DST2 SRC2 SRCLEN REVERT-FIELD-ASIS
+           END-CALL
+           IF DST2 EQUAL '01020304'
+              DISPLAY 'PASS: PRINTHEX dumped raw bytes: ' DST2
+           ELSE
+              DISPLAY 'FAIL: PRINTHEX RETURNED ' DST2
+           END-IF
+
+           CALL 'PRINTHEX' USING DST2 SRC2 SRCLEN REVERT-FIELD-ARMED
+           END-CALL
+           IF DST2 EQUAL '01020304'
+              DISPLAY 'PASS: PRINTHEX output is unaffected by '
+                      'REVERT-FIELD, as its own PROCEDURE DIVISION '
+                      'USING never declares that parameter'
+           ELSE
+              DISPLAY 'FAIL: PRINTHEX RETURNED ' DST2
+           END-IF
+
+           DISPLAY 'COMPLETE'
+
+           GOBACK
+           .
