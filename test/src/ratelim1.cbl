@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           RATELIM1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    drives SENDTO06's own SENDTO shape through
+      *    EZA-RATELIMIT-CHECK (RATELIM.cpy) several times against
+      *    each destination catalogued in RATECFG-TABLE, so a
+      *    destination that outpaces its per-window share gets held
+      *    back here instead of flooding whatever is on the other end
+      *    the way an un-throttled retry storm would.
+           COPY EZADATA.
+           COPY RATECFG.
+
+           01  RATELIM1-ATTEMPTS-PER-DEST PIC 9(04) COMPBINARY
+                                          VALUE 5.
+           01  RATELIM1-DEST-IX           PIC 9(04) COMPBINARY.
+           01  RATELIM1-ATTEMPT-IX        PIC 9(04) COMPBINARY.
+           01  RATELIM1-SENT-COUNT        PIC 9(04) COMPBINARY
+                                          VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 5006        TO EZA-NAME-PORT
+           MOVE 'RATELIM1'  TO EZA-PROGRAM
+
+           PERFORM EZA-INITAPI
+           SET EZA-SOCTYPE-DATAGRAM TO TRUE
+           PERFORM EZA-SOCKET
+           PERFORM EZA-CONNECT
+
+           PERFORM EZA-RATELIM1-DEST
+               VARYING RATELIM1-DEST-IX FROM 1 BY 1
+               UNTIL RATELIM1-DEST-IX > RATECFG-MAX-ENTRY
+
+           DISPLAY 'RATELIM1: ' RATELIM1-SENT-COUNT ' sent, '
+                   RATELIMIT-THROTTLED-COUNT ' throttled'
+                   UPON CONSOLE
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY RATELIM.
+
+      *-------------------------------------------------
+      *    one destination's whole run of attempts, PERFORMed once
+      *    per RATELIM1-DEST-IX by the out-of-line PERFORM VARYING in
+      *    MAINLINE.
+       EZA-RATELIM1-DEST SECTION.
+       RATELIM1-DEST-START.
+           PERFORM EZA-RATELIM1-ATTEMPT
+               VARYING RATELIM1-ATTEMPT-IX FROM 1 BY 1
+               UNTIL RATELIM1-ATTEMPT-IX > RATELIM1-ATTEMPTS-PER-DEST
+           .
+       RATELIM1-DEST-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-RATELIM1-ATTEMPT SECTION.
+       RATELIM1-ATTEMPT-START.
+           MOVE RATECFG-ADDRESS(RATELIM1-DEST-IX)
+               TO RATELIMIT-DEST-ADDRESS
+           PERFORM EZA-RATELIMIT-CHECK
+           IF RATELIMIT-PERMITTED
+               PERFORM EZA-RATELIM1-SENDTO
+               ADD 1 TO RATELIM1-SENT-COUNT
+           END-IF
+           .
+       RATELIM1-ATTEMPT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-RATELIM1-SENDTO SECTION.
+       RATELIM1-SENDTO-START.
+           MOVE 'SENDTO' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE +0 TO EZA-FLAGS
+           MOVE 'TEST SEND FROM RATELIM1' TO EZA-BUFFER
+           MOVE 24         TO EZA-NBYTE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'RATELIM1: SENDTO failed with retcode '
+                       EZA-RETCODE ' errno ' EZA-ERRNO UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       RATELIM1-SENDTO-EXIT.
+           EXIT.
