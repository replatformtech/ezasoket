@@ -0,0 +1,54 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       EZA-BIND SECTION.
+       BIND-START.
+           MOVE 'BIND' TO EZA-FUNCTION
+      *    same AF_INET/AF_INET6 split as EZA-CONNECT - EZA-NAME-PORT
+      *    (or EZA-NAME6-PORT) is left for the caller to set.
+           IF EZA-AF-INET6
+      *        EZA-NAME6-PORT overlays EZA-NAME-PORT (REDEFINES), so
+      *        whatever port the caller already moved into
+      *        EZA-NAME-PORT is still in place here.
+               MOVE 10         TO EZA-NAME6-FAMILY
+               MOVE LOW-VALUES TO EZA-NAME6-IPADDRESS
+           ELSE
+               MOVE 2          TO EZA-NAME-FAMILY
+               MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
+           END-IF
+
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'BIND failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       BIND-EXIT.
+           EXIT.
