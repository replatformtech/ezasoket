@@ -0,0 +1,56 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    per-listener TCP keepalive tuning - SOCKGOLD's SO_KEEPALIVE
+      *    entry only turns keepalive on or off the same way for every
+      *    listener; how soon a dead peer actually gets noticed also
+      *    depends on the idle/interval/count knobs below, and a
+      *    listener carrying live client connections needs those set
+      *    tighter than one that mostly sits in a scheduled batch
+      *    window. Looked up by name in EZA-KEEPALIVE-TUNE-LOOKUP
+      *    (SOCKRECON.cpy); a name with no row here gets the
+      *    KACFG-DEFAULT-* values instead.
+       01  KACFG-TABLE-VALUES.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'GIVE0050'.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 60.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 10.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 3.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'SOCKRCN1'.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 300.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 30.
+               10  FILLER          PIC 9(8) COMPBINARY VALUE 5.
+       01  KACFG-TABLE REDEFINES KACFG-TABLE-VALUES.
+           05  KACFG-ENTRY OCCURS 2 TIMES.
+               10  KACFG-NAME      PIC X(08).
+               10  KACFG-IDLE      PIC 9(8) COMPBINARY.
+               10  KACFG-INTVL     PIC 9(8) COMPBINARY.
+               10  KACFG-CNT       PIC 9(8) COMPBINARY.
+
+       01  KACFG-IX                PIC 9(4) COMPBINARY.
+       01  KACFG-MAX-ENTRY         PIC 9(4) COMPBINARY VALUE 2.
+       01  KACFG-FOUND-IDLE        PIC 9(8) COMPBINARY.
+       01  KACFG-FOUND-INTVL       PIC 9(8) COMPBINARY.
+       01  KACFG-FOUND-CNT         PIC 9(8) COMPBINARY.
+
+      *    fallback tuning for any listener with no row above.
+       01  KACFG-DEFAULT-IDLE      PIC 9(8) COMPBINARY VALUE 120.
+       01  KACFG-DEFAULT-INTVL     PIC 9(8) COMPBINARY VALUE 15.
+       01  KACFG-DEFAULT-CNT       PIC 9(8) COMPBINARY VALUE 4.
