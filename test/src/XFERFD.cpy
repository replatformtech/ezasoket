@@ -0,0 +1,28 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one fixed EZA-BUFFER-sized record per SEND/RECV chunk - see
+      *    XFER.cpy for how the two files are driven.
+       FD  EZA-XFER-IN-FILE
+           RECORDING MODE IS F.
+       01  EZA-XFER-IN-RECORD          PIC X(1000).
+
+       FD  EZA-XFER-OUT-FILE
+           RECORDING MODE IS F.
+       01  EZA-XFER-OUT-RECORD         PIC X(1000).
