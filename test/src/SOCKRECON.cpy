@@ -0,0 +1,321 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       EZA-SOCKOPT-REPORT SECTION.
+       SOCKOPT-REPORT-START.
+           PERFORM VARYING SOCKOPT-IX FROM 1 BY 1
+               UNTIL SOCKOPT-IX > SOCKOPT-MAX-ENTRY
+               PERFORM EZA-SOCKOPT-REPORT-ONE
+           END-PERFORM
+           .
+       SOCKOPT-REPORT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-SOCKOPT-REPORT-ONE SECTION.
+       SOCKOPT-REPORT-ONE-START.
+           MOVE 'GETSOCKOPT' TO EZA-FUNCTION
+           MOVE SOCKOPT-CODE(SOCKOPT-IX) TO OPTNAME
+           MOVE 4 TO OPTLEN
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: GETSOCKOPT ' SOCKOPT-NAME(SOCKOPT-IX)
+                      ' returned errno ' EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           MOVE OPTVAL TO SOCKOPT-CURRENT-VALUE
+           IF SOCKOPT-CURRENT-VALUE EQUAL SOCKOPT-TEMPLATE(SOCKOPT-IX)
+              SET SOCKOPT-OK TO TRUE
+           ELSE
+              SET SOCKOPT-DRIFTED TO TRUE
+           END-IF
+           DISPLAY '  ' SOCKOPT-NAME(SOCKOPT-IX)
+                   ' current=' SOCKOPT-CURRENT-VALUE
+                   ' template=' SOCKOPT-TEMPLATE(SOCKOPT-IX)
+                   ' drift=' SOCKOPT-DRIFT-FLAG
+           .
+       SOCKOPT-REPORT-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    brings the listener up to the shop's standard template -
+      *    SO_TYPE can't be set and SO_LINGER's template already
+      *    matches the socket default, so only the two options nobody
+      *    was checking before, plus the one LISTEN14 already proved
+      *    out, are applied here.
+       EZA-APPLY-STANDARD-TEMPLATE SECTION.
+       APPLY-STANDARD-TEMPLATE-START.
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 4 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE 1 TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT SO_REUSEADDR returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 8 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE 1 TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT SO_KEEPALIVE returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 4097 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE 1024 TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT SO_SNDBUF returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+           .
+       APPLY-STANDARD-TEMPLATE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    scheduled drift reconciliation - unlike EZA-APPLY-STANDARD-
+      *    TEMPLATE (which sets three known options unconditionally,
+      *    right after a fresh BIND/LISTEN), this walks the whole
+      *    golden template against a listener that has already been
+      *    running for a while and only touches an option that has
+      *    actually drifted, so a clean scheduled run is a no-op
+      *    instead of three needless SETSOCKOPT calls.
+       EZA-SOCKOPT-RECONCILE SECTION.
+       SOCKOPT-RECONCILE-START.
+           MOVE 0 TO SOCKOPT-DRIFT-COUNT
+           MOVE 0 TO SOCKOPT-RECONCILED-COUNT
+           MOVE 0 TO SOCKOPT-SKIPPED-COUNT
+           PERFORM EZA-SOCKOPT-RECONCILE-ONE
+               VARYING SOCKOPT-IX FROM 1 BY 1
+               UNTIL SOCKOPT-IX > SOCKOPT-MAX-ENTRY
+           .
+       SOCKOPT-RECONCILE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    SO_TYPE is reported like every other entry but can never be
+      *    reconciled - a socket's type is fixed at EZA-SOCKET time -
+      *    so a drifted SO_TYPE (which should never happen in
+      *    practice) is tallied as skipped rather than attempted and
+      *    failed.
+       EZA-SOCKOPT-RECONCILE-ONE SECTION.
+       SOCKOPT-RECONCILE-ONE-START.
+           PERFORM EZA-SOCKOPT-REPORT-ONE
+           IF SOCKOPT-DRIFTED
+              ADD 1 TO SOCKOPT-DRIFT-COUNT
+              IF SOCKOPT-NAME(SOCKOPT-IX) EQUAL 'SO_TYPE'
+                 ADD 1 TO SOCKOPT-SKIPPED-COUNT
+                 DISPLAY '  SKIPPED: ' SOCKOPT-NAME(SOCKOPT-IX)
+                         ' is read-only - cannot reconcile'
+              ELSE
+                 MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+                 MOVE SOCKOPT-CODE(SOCKOPT-IX) TO OPTNAME
+                 MOVE 4 TO OPTLEN
+                 MOVE SOCKOPT-TEMPLATE(SOCKOPT-IX) TO OPTVAL
+                 CALL 'EZASOKET'
+                     USING
+                     EZA-FUNCTION
+                     EZA-S
+                     OPTNAME
+                     OPTVAL
+                     OPTLEN
+                     EZA-ERRNO
+                     EZA-RETCODE
+                 END-CALL
+                 IF EZA-RETCODE IS LESS THAN +0
+                    DISPLAY 'FAIL: SETSOCKOPT ' SOCKOPT-NAME(SOCKOPT-IX)
+                            ' returned errno ' EZA-ERRNO
+                    GO TO AB-ABEND
+                 END-IF
+                 ADD 1 TO SOCKOPT-RECONCILED-COUNT
+                 DISPLAY '  RECONCILED: ' SOCKOPT-NAME(SOCKOPT-IX)
+                         ' reset to template='
+                         SOCKOPT-TEMPLATE(SOCKOPT-IX)
+              END-IF
+           END-IF
+           .
+       SOCKOPT-RECONCILE-ONE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    finds this listener's row in KACFG-TABLE (KACFG.cpy) by
+      *    EZA-PROGRAM; a listener with no row of its own gets the
+      *    shop's default idle/interval/count instead of failing.
+       EZA-KEEPALIVE-TUNE-LOOKUP SECTION.
+       KEEPALIVE-TUNE-LOOKUP-START.
+           MOVE KACFG-DEFAULT-IDLE  TO KACFG-FOUND-IDLE
+           MOVE KACFG-DEFAULT-INTVL TO KACFG-FOUND-INTVL
+           MOVE KACFG-DEFAULT-CNT   TO KACFG-FOUND-CNT
+           PERFORM VARYING KACFG-IX FROM 1 BY 1
+               UNTIL KACFG-IX > KACFG-MAX-ENTRY
+               IF KACFG-NAME(KACFG-IX) EQUAL EZA-PROGRAM
+                  MOVE KACFG-IDLE(KACFG-IX)  TO KACFG-FOUND-IDLE
+                  MOVE KACFG-INTVL(KACFG-IX) TO KACFG-FOUND-INTVL
+                  MOVE KACFG-CNT(KACFG-IX)   TO KACFG-FOUND-CNT
+                  MOVE KACFG-MAX-ENTRY       TO KACFG-IX
+               END-IF
+           END-PERFORM
+           .
+       KEEPALIVE-TUNE-LOOKUP-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    turns SO_KEEPALIVE on and then tunes how soon a dead peer
+      *    gets noticed on this listener's socket - the idle time
+      *    before the first probe, the gap between probes, and how
+      *    many unanswered probes before the connection is given up
+      *    on. SOCKGOLD's own SO_KEEPALIVE entry only ever proves the
+      *    option is on or off, the same way for every listener, which
+      *    is why the per-listener values live in KACFG-TABLE instead
+      *    of a sixth row there.
+       EZA-KEEPALIVE-TUNE SECTION.
+       KEEPALIVE-TUNE-START.
+           PERFORM EZA-KEEPALIVE-TUNE-LOOKUP
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 8 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE 1 TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT SO_KEEPALIVE returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 4200 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE KACFG-FOUND-IDLE TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT TCP_KEEPIDLE returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 4201 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE KACFG-FOUND-INTVL TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT TCP_KEEPINTVL returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 'SETSOCKOPT' TO EZA-FUNCTION
+           MOVE 4202 TO OPTNAME
+           MOVE 4 TO OPTLEN
+           MOVE KACFG-FOUND-CNT TO OPTVAL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               OPTNAME
+               OPTVAL
+               OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: SETSOCKOPT TCP_KEEPCNT returned errno '
+                      EZA-ERRNO
+              GO TO AB-ABEND
+           END-IF
+
+           DISPLAY '  ' EZA-PROGRAM ' keepalive tuned: idle='
+                   KACFG-FOUND-IDLE ' intvl=' KACFG-FOUND-INTVL
+                   ' cnt=' KACFG-FOUND-CNT
+           .
+       KEEPALIVE-TUNE-EXIT.
+           EXIT.
