@@ -0,0 +1,61 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    small in-memory DNS result cache shared by GETHOSTBYNAME and
+      *    GETHOSTBYADDR callers - EZA-HOSTCACHE-FIND/EZA-HOSTCACHE-
+      *    STORE in HOSTCACHL.cpy work this table, keyed on whatever
+      *    the caller looked up (hostname text or a dotted address
+      *    string), good for EZA-HOSTCACHE-TTL-SECONDS before a hit is
+      *    treated as stale and re-resolved. An empty or expired slot
+      *    always has the smallest EZA-HOSTCACHE-ENTRY-STAMP, so the
+      *    same scan that looks for a matching key also tracks the
+      *    slot to reuse when the key isn't found - no separate
+      *    in-use flag needed.
+       01  EZA-HOSTCACHE-TTL-SECONDS    PIC 9(05) COMPBINARY
+                                        VALUE 300.
+       01  EZA-HOSTCACHE-MAX-ENTRY      PIC 9(04) COMPBINARY
+                                        VALUE 12.
+       01  EZA-HOSTCACHE-IX             PIC 9(04) COMPBINARY.
+       01  EZA-HOSTCACHE-OLDEST-IX      PIC 9(04) COMPBINARY.
+       01  EZA-HOSTCACHE-OLDEST-STAMP   PIC 9(08) COMPBINARY
+                                        VALUE 99999999.
+
+       01  EZA-HOSTCACHE-NOW            PIC 9(08) COMPBINARY.
+       01  EZA-HOSTCACHE-NOW-TIME       PIC 9(08).
+       01  EZA-HOSTCACHE-NOW-TIME-X REDEFINES EZA-HOSTCACHE-NOW-TIME.
+           05  EZA-HOSTCACHE-NOW-HH     PIC 9(02).
+           05  EZA-HOSTCACHE-NOW-MM     PIC 9(02).
+           05  EZA-HOSTCACHE-NOW-SS     PIC 9(02).
+           05  FILLER                  PIC 9(02).
+
+      *    the caller MOVEs the lookup key here before PERFORMing
+      *    EZA-HOSTCACHE-FIND or EZA-HOSTCACHE-STORE, and reads/sets
+      *    the result fields around those two PERFORMs.
+       01  EZA-HOSTCACHE-KEY            PIC X(255).
+       01  EZA-HOSTCACHE-RESULT-NAME    PIC X(255).
+       01  EZA-HOSTCACHE-RESULT-LEN     PIC 9(04) COMPBINARY.
+       01  EZA-HOSTCACHE-FOUND          PIC X(01) VALUE 'N'.
+           88  EZA-HOSTCACHE-HIT        VALUE 'Y'.
+
+       01  EZA-HOSTCACHE-ENTRY OCCURS 12 TIMES.
+           05  EZA-HOSTCACHE-ENTRY-KEY    PIC X(255) VALUE SPACES.
+           05  EZA-HOSTCACHE-ENTRY-NAME   PIC X(255) VALUE SPACES.
+           05  EZA-HOSTCACHE-ENTRY-LEN    PIC 9(04) COMPBINARY VALUE 0.
+           05  EZA-HOSTCACHE-ENTRY-STAMP  PIC 9(08) COMPBINARY
+                                          VALUE 0.
