@@ -29,6 +29,7 @@
       * test command FIONBIO
 
            COPY EZADATA.
+           COPY IOCTLCMD.
            01 IOCTL-DATA.
               05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
               05 IOCTL-COMMAND-STR REDEFINES IOCTL-COMMAND PIC X(4).
@@ -63,8 +64,8 @@
        EZA-IOCTL SECTION.
        IOCTL-START.
            MOVE 'IOCTL' TO EZA-FUNCTION
-      *     MOVE X'C020A70D' TO IOCTL-COMMAND-STR
-           MOVE 3223365389 TO IOCTL-COMMAND
+      *    SIOCGIFADDR - see IOCTLCMD.cpy for the name-to-number table.
+           MOVE EZA-IOCTLCMD-SIOCGIFADDR TO IOCTL-COMMAND
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
            MOVE 'eth0' TO IFADDRESS-NAME
