@@ -33,6 +33,9 @@
             01 EZA-NAME-IP PIC 9(8) COMPBINARY.
             01 NTOP-FAMILY PIC 9(8) COMPBINARY VALUES 2.
 
+            01 EZA-NAME-IP6 PIC X(16) VALUES LOW-VALUES.
+            01 NTOP6-FAMILY PIC 9(8) COMPBINARY VALUES 10.
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -43,6 +46,7 @@
 
            PERFORM EZA-INITAPI
            PERFORM EZA-NTOP
+           PERFORM EZA-NTOP6
            PERFORM EZA-TERMAPI
            GOBACK
            
@@ -86,3 +90,43 @@
 
        NTOP-EXIT.
            EXIT.
+
+      *-------------------------------------------------
+      *    same test as EZA-NTOP above but over AF_INET6, proving
+      *    NTOP can turn a 16-byte address into a presentable string
+      *    and not just the 4-byte AF_INET case.
+       EZA-NTOP6 SECTION.
+       NTOP6-START.
+           MOVE 'NTOP' TO EZA-FUNCTION
+           MOVE 45 TO PRESENTABLE-ADDRESS-LEN
+      *    ::1 (loopback)
+           MOVE X'00000000000000000000000000000001' TO EZA-NAME-IP6
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               NTOP6-FAMILY
+               EZA-NAME-IP6
+               PRESENTABLE-ADDRESS
+               PRESENTABLE-ADDRESS-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+                 DISPLAY 'FAIL: NTOP (AF_INET6) returned error code '
+                         EZA-ERRNO '.'
+                 GO TO AB-ABEND
+           ELSE
+              IF PRESENTABLE-ADDRESS(1:PRESENTABLE-ADDRESS-LEN) =
+                 '::1' THEN
+                  DISPLAY 'PASS: NTOP (AF_INET6) RETURNED ADDRESS: ',
+                        PRESENTABLE-ADDRESS(1:PRESENTABLE-ADDRESS-LEN)
+              ELSE
+                  DISPLAY 'FAIL: NTOP (AF_INET6) RETURNED ADDRESS: ',
+                        PRESENTABLE-ADDRESS(1:PRESENTABLE-ADDRESS-LEN)
+              END-IF
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       NTOP6-EXIT.
+           EXIT.
