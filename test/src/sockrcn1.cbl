@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SOCKRCN1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    scheduled drift check meant to be run periodically (a batch
+      *    step on its own JCL interval, independent of SOCKOPT1's
+      *    one-shot before/after demonstration) against a listener
+      *    that has already been up for a while - reports only what
+      *    has drifted from the golden template (SOCKGOLD.cpy) and
+      *    resets it, rather than reapplying the whole template every
+      *    time the way EZA-APPLY-STANDARD-TEMPLATE does right after a
+      *    fresh BIND/LISTEN.
+           COPY EZADATA.
+           COPY SOCKGOLD.
+           COPY KACFG.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'SOCKRCN1' TO EZA-PROGRAM
+           MOVE 5061       TO EZA-NAME-PORT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+           PERFORM EZA-LISTEN
+
+           DISPLAY 'SOCKRCN1: scheduled drift reconciliation'
+           PERFORM EZA-SOCKOPT-RECONCILE
+
+           DISPLAY '-------------------------------'
+           DISPLAY 'DRIFTED: '     SOCKOPT-DRIFT-COUNT
+                   '  RECONCILED: ' SOCKOPT-RECONCILED-COUNT
+                   '  SKIPPED: '    SOCKOPT-SKIPPED-COUNT
+
+           DISPLAY 'SOCKRCN1: per-listener keepalive tuning'
+           PERFORM EZA-KEEPALIVE-TUNE
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-SHUTDOWN
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY LISTEN.
+           COPY CLOSE.
+           COPY SHUTDOWN.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY SOCKRECON.
