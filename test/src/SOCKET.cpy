@@ -20,8 +20,18 @@
        EZA-SOCKET SECTION.
        SOCKET-START.
            MOVE 'SOCKET' TO EZA-FUNCTION
-           MOVE 2 TO EZA-AF
-           MOVE 1 TO EZA-SOCTYPE
+      *    leave EZA-AF alone when the caller already asked for
+      *    AF_INET6 (SET EZA-AF-INET6 TO TRUE before PERFORM
+      *    EZA-SOCKET) - default to AF_INET otherwise, same as always
+           IF NOT EZA-AF-INET6
+               MOVE 2 TO EZA-AF
+           END-IF
+      *    same idea for EZA-SOCTYPE - SET EZA-SOCTYPE-DATAGRAM TO
+      *    TRUE before PERFORM EZA-SOCKET for a UDP socket, default to
+      *    SOCK_STREAM otherwise, same as always.
+           IF NOT EZA-SOCTYPE-DATAGRAM
+               MOVE 1 TO EZA-SOCTYPE
+           END-IF
            MOVE 0 TO EZA-PROTO
            MOVE +0 TO EZA-ERRNO
            CALL 'EZASOKET'
@@ -34,9 +44,10 @@
                EZA-RETCODE
            END-CALL
            IF EZA-RETCODE IS LESS THAN +0
-               DISPLAY 'SOCKET failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
+      *        no socket was ever created - nothing meaningful to log
+      *        as the socket number.
+               MOVE 0 TO EZA-LOG-SOCKET-VALUE
+               PERFORM EZA-LOG-FAILURE
                GO TO AB-ABEND
            END-IF
            MOVE EZA-RETCODE TO EZA-S
