@@ -0,0 +1,48 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    active-connection table for EZA-IDLE-TRACK/EZA-IDLE-REAP in
+      *    IDLEREAP.cpy - one row per accepted socket a daemon is
+      *    watching, refreshed every time that socket does something
+      *    and swept by EZA-IDLE-REAP for anything that has gone quiet
+      *    too long. Same "no separate in-use flag" shape as
+      *    EZA-HOSTCACHE-ENTRY in HOSTCACHE.cpy, just keyed on socket
+      *    number instead of a lookup string - an empty slot's socket
+      *    number is -1.
+       01  EZA-IDLE-TIMEOUT-SECONDS    PIC 9(05) COMPBINARY VALUE 60.
+       01  EZA-IDLE-MAX-ENTRY          PIC 9(04) COMPBINARY VALUE 10.
+       01  EZA-IDLE-IX                 PIC 9(04) COMPBINARY.
+       01  EZA-IDLE-REAPED-COUNT       PIC 9(04) COMPBINARY VALUE 0.
+
+       01  EZA-IDLE-NOW                PIC 9(08) COMPBINARY.
+       01  EZA-IDLE-NOW-TIME           PIC 9(08).
+       01  EZA-IDLE-NOW-TIME-X REDEFINES EZA-IDLE-NOW-TIME.
+           05  EZA-IDLE-NOW-HH         PIC 9(02).
+           05  EZA-IDLE-NOW-MM         PIC 9(02).
+           05  EZA-IDLE-NOW-SS         PIC 9(02).
+           05  FILLER                  PIC 9(02).
+
+      *    the caller MOVEs the socket the call is about here before
+      *    PERFORMing EZA-IDLE-TRACK - EZA-IDLE-IX holds the slot that
+      *    call used on return, in case the caller needs it.
+       01  EZA-IDLE-TRACK-SOCKET       PIC S9(09) COMPBINARY.
+
+       01  EZA-IDLE-ENTRY OCCURS 10 TIMES.
+           05  EZA-IDLE-ENTRY-SOCKET   PIC S9(09) COMPBINARY VALUE -1.
+           05  EZA-IDLE-ENTRY-STAMP    PIC 9(08) COMPBINARY VALUE 0.
