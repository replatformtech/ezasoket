@@ -0,0 +1,49 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    symbolic names for the IOCTL-COMMAND values IOCTL030,
+      *    IOCTL032, IOCTL033, IOCTL035 and FCNTL040 all MOVE as raw
+      *    decimal literals (with the real hex command left in a
+      *    comment, if it's there at all) - one place to see which
+      *    ioctl a program is really issuing instead of recognizing
+      *    it by its magic number.
+      *
+      *        name            hex value    decimal
+      *        FIONBIO         X'8004A77E'  2147788670
+      *        SIOCATMARK      X'4004A707'  1074046727
+      *        SIOCGIFADDR     X'C020A70D'  3223365389
+      *        SIOCGIFFLAGS    X'C020A70E'  3223365390
+      *        SIOCGIFCONF     X'C008A714'  3221792532
+      *
+      *    SIOCGIFFLAGS isn't exercised anywhere yet - LINKSTAT1 is
+      *    the first caller. Its value was picked the same way IOCTL033
+      *    picks SIOCGIFADDR's: an ifreq-shaped get/set (dir bits C0)
+      *    over the same 32-byte name/family/port/value/reserved
+      *    struct IOCTL033 uses, one command number past SIOCGIFADDR
+      *    in the same X'A7xx' command group.
+       01  EZA-IOCTLCMD-FIONBIO        PIC 9(8) COMPBINARY
+                                       VALUE 2147788670.
+       01  EZA-IOCTLCMD-SIOCATMARK     PIC 9(8) COMPBINARY
+                                       VALUE 1074046727.
+       01  EZA-IOCTLCMD-SIOCGIFADDR    PIC 9(8) COMPBINARY
+                                       VALUE 3223365389.
+       01  EZA-IOCTLCMD-SIOCGIFFLAGS   PIC 9(8) COMPBINARY
+                                       VALUE 3223365390.
+       01  EZA-IOCTLCMD-SIOCGIFCONF    PIC 9(8) COMPBINARY
+                                       VALUE 3221792532.
