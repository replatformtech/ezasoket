@@ -0,0 +1,43 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    look up PORTCFG-SERVICE in the PORTCFG-TABLE built in
+      *    PORTCFG.cpy and set EZA-NAME-PORT/EZA-BACKLOG from it -
+      *    abends if the service name is not in the table, the same
+      *    way an unresolved socket call does. EZA-PCFG-LOAD-OVERRIDES
+      *    (PCFG.cpy) is PERFORMed first so a change saved from the
+      *    PORTMNT1 maintenance panel is already applied to the table
+      *    by the time the scan below runs.
+       EZA-PORTCFG-LOOKUP SECTION.
+       PORTCFG-LOOKUP-START.
+           PERFORM EZA-PCFG-LOAD-OVERRIDES
+           PERFORM VARYING PORTCFG-IX FROM 1 BY 1
+               UNTIL PORTCFG-IX > PORTCFG-MAX-ENTRY
+               OR PORTCFG-NAME(PORTCFG-IX) EQUAL PORTCFG-SERVICE
+           END-PERFORM
+           IF PORTCFG-IX > PORTCFG-MAX-ENTRY
+              DISPLAY 'FAIL: no PORTCFG entry for ' PORTCFG-SERVICE
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           MOVE PORTCFG-PORT(PORTCFG-IX)    TO EZA-NAME-PORT
+           MOVE PORTCFG-BACKLOG(PORTCFG-IX) TO EZA-BACKLOG
+           .
+       PORTCFG-LOOKUP-EXIT.
+           EXIT.
