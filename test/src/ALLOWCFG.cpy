@@ -0,0 +1,39 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    inbound connection allow-list, checked by
+      *    EZA-ALLOWLIST-CHECK (ALLOWCHK.cpy) right after
+      *    EZA-CONNLOG-WRITE has already turned the ACCEPTed peer's
+      *    address into a presentable dotted-decimal string - held to
+      *    the same X(45) width as CONNLOG-PEER-IP so a straight MOVE
+      *    lines the two up. 127.0.0.1 is here because it is the
+      *    loopback address every test client in this batch window
+      *    connects from.
+       01  ALLOWLIST-TABLE-VALUES.
+           05  FILLER               PIC X(45) VALUE '127.0.0.1'.
+       01  ALLOWLIST-TABLE REDEFINES ALLOWLIST-TABLE-VALUES.
+           05  ALLOWLIST-ENTRY OCCURS 1 TIMES.
+               10  ALLOWLIST-ADDRESS  PIC X(45).
+
+       01  ALLOWLIST-IX             PIC 9(04) COMPBINARY.
+       01  ALLOWLIST-MAX-ENTRY      PIC 9(04) COMPBINARY VALUE 1.
+       01  ALLOWLIST-FLAG           PIC X(01).
+           88  ALLOWLIST-PERMITTED  VALUE 'Y'.
+           88  ALLOWLIST-REJECTED   VALUE 'N'.
+       01  ALLOWLIST-REJECT-COUNT   PIC 9(06) COMPBINARY VALUE 0.
