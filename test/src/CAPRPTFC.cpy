@@ -0,0 +1,30 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    FILE-CONTROL entry for the GIVESOCKET/TAKESOCKET capacity
+      *    report - COPY this inside FILE-CONTROL, CAPRPTFD inside
+      *    FILE SECTION, CAPRPTWS inside WORKING-STORAGE, and CAPRPT
+      *    inside the PROCEDURE DIVISION. EZASKCAP holds one rewritten
+      *    record of running totals so GIVE0050 (parent) and TAKE0050
+      *    (the child it spawns as a separate process) can both bump
+      *    the same counters the same way EZASKCKP lets them agree on
+      *    the last task dispatched - see EZA-CAPRPT-READ/-WRITE.
+           SELECT EZA-CAPRPT-FILE ASSIGN TO 'EZASKCAP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-CAPRPT-FILE-STATUS.
