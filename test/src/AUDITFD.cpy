@@ -0,0 +1,49 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one line per audited call - INITAPI/TERMAPI bracket a run,
+      *    GIVESOCKET/TAKESOCKET mark a handoff. See AUDIT.cpy.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM      PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-FUNCTION     PIC X(16).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-SOCKET       PIC -(5).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-RETCODE      PIC -(9).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-ERRNO        PIC -(9).
+           05  FILLER             PIC X(01) VALUE SPACE.
+      *    EZA-CLIENTID-TASK (GETCLIENTID) at the time this line was
+      *    written - LOW-VALUES/SPACES on any line written before the
+      *    caller's own EZA-GETCLIENTID has run.
+           05  AUDIT-CLIENTID-TASK PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUDIT-SEQNO        PIC 9(06).
+           05  FILLER             PIC X(01) VALUE SPACE.
+      *    the node this line was written on - see AUDIT-NODEID-VALUE
+      *    in AUDITWS.cpy / EZA-AUDIT-GETNODEID in AUDIT.cpy.
+           05  AUDIT-NODEID       PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+      *    HHMMSSHH the instant this line was written - lets a report
+      *    such as CAPPLAN1 track call volume and pacing per function
+      *    without a separate clock file.
+           05  AUDIT-TIMESTAMP    PIC 9(08).
