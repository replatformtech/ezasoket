@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           REAPER1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * idle-connection reaper - a LISTEN15-style single-process
+      * server, except EZA-SELECT is given a short bounded timeout
+      * (SEL-TIMEOUT-OVERRIDE, added to SELDATA.cpy/SELECT.cpy for
+      * this) instead of blocking forever, so each timeout tick is a
+      * chance to sweep EZA-IDLE-ENTRY (IDLECONN.cpy) and EZA-CLOSE
+      * anything that has gone quiet longer than EZA-IDLE-TIMEOUT-
+      * SECONDS. Accepted clients are added to that table instead of
+      * the single EZA-S-ACCEPT slot LISTEN15 tracks.
+
+           COPY EZADATA.
+           COPY SELDATA.
+           COPY IDLECONN.
+
+       01  REAPER-ITER-COUNT   PIC 9(04) COMPBINARY VALUE 0.
+       01  REAPER-ITER-MAX     PIC 9(04) COMPBINARY VALUE 3.
+       01  REAPER-LISTEN-SOC   PIC S9(09) COMPBINARY.
+       01  REAPER-SELFCHECK-SOC PIC S9(09) COMPBINARY.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'REAPER1' TO EZA-PROGRAM
+           MOVE 5026       TO EZA-NAME-PORT
+           MOVE 5          TO EZA-IDLE-TIMEOUT-SECONDS
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+           PERFORM EZA-LISTEN
+           MOVE EZA-S TO REAPER-LISTEN-SOC
+
+      *    self-check: track a throwaway socket, force its activity
+      *    stamp far enough into the past to already be idle, and
+      *    confirm EZA-IDLE-REAP actually closes it - proves the
+      *    sweep works even on a run where nobody ever connects.
+           PERFORM EZA-SOCKET
+           MOVE EZA-S TO REAPER-SELFCHECK-SOC
+           MOVE REAPER-SELFCHECK-SOC TO EZA-IDLE-TRACK-SOCKET
+           PERFORM EZA-IDLE-TRACK
+           MOVE 0 TO EZA-IDLE-ENTRY-STAMP(EZA-IDLE-IX)
+           PERFORM EZA-IDLE-REAP
+           IF EZA-IDLE-REAPED-COUNT NOT EQUAL 1
+              DISPLAY 'FAIL: idle reaper self-check did not reap'
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           DISPLAY 'PASS: idle reaper self-check reaped 1 socket'
+
+      *    LISTEN15's watch-the-listener-socket setup, so a real
+      *    client connecting during the run gets tracked and, once
+      *    quiet for EZA-IDLE-TIMEOUT-SECONDS, reaped the same way.
+           MOVE 'REAPER1' TO EZA-PROGRAM
+           MOVE REAPER-LISTEN-SOC TO EZA-S
+           PERFORM EZA-SELECT-FDZERO-ALL
+           MOVE EZA-S TO SEL-S
+           PERFORM EZA-SELECT-FDADD-R
+
+           PERFORM REAPER-ITERATION
+               VARYING REAPER-ITER-COUNT FROM 1 BY 1
+               UNTIL REAPER-ITER-COUNT > REAPER-ITER-MAX
+
+           MOVE REAPER-LISTEN-SOC TO EZA-S
+           PERFORM EZA-SHUTDOWN
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY LISTEN.
+           COPY ACCEPT.
+           COPY CLOSE.
+           COPY SHUTDOWN.
+           COPY TERMAPI.
+           COPY SELECT.
+           COPY ABEND.
+           COPY IDLEREAP.
+
+      *-------------------------------------------------
+      *    one bounded-timeout SELECT tick - accept a new client if
+      *    the listener is readable, then sweep for idle connections
+      *    regardless of whether anything was accepted this tick.
+       REAPER-ITERATION.
+      *    EZA-IDLE-REAP's own PERFORM EZA-CLOSE (over in
+      *    IDLEREAP.cpy) leaves EZA-S pointing at whatever it last
+      *    closed, not the listener - put the listener back before
+      *    relying on EZA-S below.
+           MOVE REAPER-LISTEN-SOC TO EZA-S
+           SET SEL-TIMEOUT-IS-OVERRIDDEN TO TRUE
+           MOVE 1 TO SEL-TIMEOUT-SECONDS
+           MOVE 0 TO SEL-TIMEOUT-MICROSEC
+           PERFORM EZA-SELECT
+
+           IF EZA-S NOT EQUAL 0 AND
+              SEL-R-RTN-ARY-ENTRY(SEL-MAX-SOC - EZA-S + 1)
+              EQUAL '1'
+              PERFORM EZA-ACCEPT
+              MOVE EZA-S-ACCEPT TO EZA-IDLE-TRACK-SOCKET
+              PERFORM EZA-IDLE-TRACK
+              MOVE EZA-S-ACCEPT TO SEL-S
+              PERFORM EZA-SELECT-FDADD-R
+           END-IF
+
+           PERFORM EZA-IDLE-REAP
+           IF EZA-IDLE-REAPED-COUNT > 0
+              DISPLAY 'reaped ' EZA-IDLE-REAPED-COUNT
+                      ' idle connection(s) this tick' UPON CONSOLE
+           END-IF
+           .
+       REAPER-ITERATION-EXIT.
+           EXIT.
