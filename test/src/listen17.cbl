@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           LISTEN17.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY XFERFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY XFERFD.
+
+       WORKING-STORAGE SECTION.
+           COPY XFERWS.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    bulk partner file-transfer receiver - accepts one connection
+      *    from SEND0017 and reassembles its chunks into EZASKXOUT.
+      *    See XFER.cpy for the wire format.
+           COPY EZADATA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'LISTEN17' TO EZA-PROGRAM
+           MOVE 5017       TO EZA-NAME-PORT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+           PERFORM EZA-LISTEN
+           PERFORM EZA-ACCEPT
+           PERFORM EZA-XFER-RECV-FILE
+           DISPLAY 'COMPLETE'
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-SHUTDOWN
+           PERFORM EZA-TERMAPI
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY SOCKET.
+           COPY BIND.
+           COPY LISTEN.
+           COPY ACCEPT.
+           COPY CLOSE.
+           COPY SHUTDOWN.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY XFER.
