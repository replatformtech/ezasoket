@@ -29,6 +29,7 @@
       * test command FIONBIO
 
            COPY EZADATA.
+           COPY IOCTLCMD.
            01 IOCTL-DATA.
               05 IOCTL-COMMAND PIC 9(8) COMPBINARY.
               05 IOCTL-COMMAND-STR REDEFINES IOCTL-COMMAND PIC X(4).
@@ -90,8 +91,8 @@
        EZA-IOCTL SECTION.
        IOCTL-START.
            MOVE 'IOCTL' TO EZA-FUNCTION
-      *    MOVE X'8004A77E' TO IOCTL-COMMAND-STR
-           MOVE 2147788670 TO IOCTL-COMMAND
+      *    FIONBIO - see IOCTLCMD.cpy for the name-to-number table.
+           MOVE EZA-IOCTLCMD-FIONBIO TO IOCTL-COMMAND
            MOVE 1 TO IOCTL-BLOCK
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
