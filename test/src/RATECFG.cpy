@@ -0,0 +1,70 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    per-destination outbound rate limit, checked by
+      *    EZA-RATELIMIT-CHECK (RATELIM.cpy) before a SEND/SENDTO/
+      *    SENDMSG - each destination gets its own share of sends per
+      *    one-second window; a destination with no row here gets
+      *    RATECFG-DEFAULT-MAX instead of being refused outright.
+       01  RATECFG-TABLE-VALUES.
+           05  FILLER.
+               10  FILLER          PIC X(45) VALUE '127.0.0.1'.
+               10  FILLER          PIC 9(04) COMPBINARY VALUE 3.
+           05  FILLER.
+               10  FILLER          PIC X(45) VALUE '10.0.0.5'.
+               10  FILLER          PIC 9(04) COMPBINARY VALUE 1.
+       01  RATECFG-TABLE REDEFINES RATECFG-TABLE-VALUES.
+           05  RATECFG-ENTRY OCCURS 2 TIMES.
+               10  RATECFG-ADDRESS         PIC X(45).
+               10  RATECFG-MAX-PER-WINDOW  PIC 9(04) COMPBINARY.
+
+       01  RATECFG-IX               PIC 9(04) COMPBINARY.
+       01  RATECFG-MAX-ENTRY        PIC 9(04) COMPBINARY VALUE 2.
+       01  RATECFG-DEFAULT-MAX      PIC 9(04) COMPBINARY VALUE 5.
+
+      *    one live send count per RATECFG-TABLE row, all reset
+      *    together whenever the one-second window rolls over; any
+      *    destination with no row of its own shares
+      *    RATESTATE-DEFAULT-COUNT against RATECFG-DEFAULT-MAX instead.
+       01  RATESTATE-COUNTS.
+           05  RATESTATE-COUNT-ENTRY OCCURS 2 TIMES
+                   PIC 9(04) COMPBINARY VALUE 0.
+       01  RATESTATE-DEFAULT-COUNT   PIC 9(04) COMPBINARY VALUE 0.
+       01  RATESTATE-WINDOW-SECOND   PIC 9(05) COMPBINARY VALUE 0.
+
+      *    scratch area for the ACCEPT FROM TIME window check, the
+      *    same HH/MM/SS/CS breakdown HEARTBT1's own time math uses.
+       01  RATELIMIT-TIME            PIC 9(08).
+       01  RATELIMIT-TIME-X REDEFINES RATELIMIT-TIME.
+           05  RATELIMIT-HH          PIC 9(02).
+           05  RATELIMIT-MM          PIC 9(02).
+           05  RATELIMIT-SS          PIC 9(02).
+           05  RATELIMIT-CS          PIC 9(02).
+       01  RATELIMIT-CURRENT-SECOND  PIC 9(05) COMPBINARY.
+
+      *    input to EZA-RATELIMIT-CHECK - the caller MOVEs the
+      *    destination's presentable address in before PERFORMing it,
+      *    the same way EZA-ALLOWLIST-CHECK expects CONNLOG-PEER-IP.
+       01  RATELIMIT-DEST-ADDRESS    PIC X(45).
+       01  RATELIMIT-DEST-IX         PIC 9(04) COMPBINARY.
+
+       01  RATELIMIT-FLAG            PIC X(01).
+           88  RATELIMIT-PERMITTED   VALUE 'Y'.
+           88  RATELIMIT-THROTTLED   VALUE 'N'.
+       01  RATELIMIT-THROTTLED-COUNT PIC 9(06) COMPBINARY VALUE 0.
