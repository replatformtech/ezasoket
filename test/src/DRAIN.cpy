@@ -0,0 +1,83 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    checked once per trip around EZA-ACCEPTLOOP, before the next
+      *    ACCEPT is taken - EZASKDRN existing means an operator wants
+      *    this job to stop at the next safe point. We never see a
+      *    half-handled connection here: by the time we loop back,
+      *    the previous ACCEPT has already been fully handed off and
+      *    closed, so "stop before the next ACCEPT" is "stop clean".
+       EZA-DRAIN-CHECK SECTION.
+       DRAIN-CHECK-START.
+           MOVE 'N' TO EZA-DRAIN-SIGNAL
+           OPEN INPUT EZA-DRAIN-FILE
+           IF EZA-DRAIN-FILE-STATUS EQUAL '00'
+              SET EZA-DRAIN-REQUESTED TO TRUE
+              READ EZA-DRAIN-FILE
+              IF EZA-DRAIN-FILE-STATUS EQUAL '00'
+              AND EZA-DRAIN-RECORD NOT EQUAL SPACES
+                 DISPLAY 'DRAIN requested: ' EZA-DRAIN-RECORD
+                         UPON CONSOLE
+              ELSE
+                 DISPLAY 'DRAIN requested' UPON CONSOLE
+              END-IF
+              CLOSE EZA-DRAIN-FILE
+           END-IF
+           .
+       DRAIN-CHECK-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    rewrites EZASKCKP with the task just dispatched - PERFORM
+      *    this right after EZA-GIVESOCKET so it always names the most
+      *    recent handoff, drain or no drain.
+       EZA-CHECKPOINT-WRITE SECTION.
+       CHECKPOINT-WRITE-START.
+           OPEN OUTPUT EZA-CHECKPOINT-FILE
+           MOVE EZA-CLIENTID-TASK TO CKPT-LAST-TASK
+           WRITE EZA-CHECKPOINT-RECORD
+           CLOSE EZA-CHECKPOINT-FILE
+           .
+       CHECKPOINT-WRITE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    PERFORM once at startup, before EZA-ACCEPTLOOP - reports
+      *    what the previous run last got to so an operator resuming a
+      *    drained job can confirm nothing was missed. A listener has
+      *    no backlog of specific inbound connections to replay across
+      *    a restart, so this is bookkeeping, not a re-dispatch.
+       EZA-CHECKPOINT-READ SECTION.
+       CHECKPOINT-READ-START.
+           OPEN INPUT EZA-CHECKPOINT-FILE
+           IF EZA-CHECKPOINT-FILE-STATUS EQUAL '00'
+              READ EZA-CHECKPOINT-FILE
+              IF EZA-CHECKPOINT-FILE-STATUS EQUAL '00'
+                 DISPLAY 'RESUMING: last task dispatched before the '
+                         'previous stop was ' CKPT-LAST-TASK
+                         UPON CONSOLE
+              END-IF
+              CLOSE EZA-CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'no prior checkpoint found, starting fresh'
+                      UPON CONSOLE
+           END-IF
+           .
+       CHECKPOINT-READ-EXIT.
+           EXIT.
