@@ -0,0 +1,36 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  EZA-CAPRPT-FILE-STATUS   PIC X(02) VALUE SPACES.
+
+      *    the totals EZA-CAPRPT-READ replays out of the EZASKCAP
+      *    ledger - see CAPRPT.cpy.
+       01  CAPRPT-GIVEN-COUNT        PIC 9(08) VALUE 0.
+       01  CAPRPT-TAKEN-COUNT        PIC 9(08) VALUE 0.
+       01  CAPRPT-ORPHAN-COUNT       PIC 9(08) VALUE 0.
+      *    sockets handed off by GIVESOCKET that have not yet been
+      *    claimed by a matching TAKESOCKET (or reclaimed as orphans).
+       01  CAPRPT-OUTSTANDING-COUNT  PIC 9(08) VALUE 0.
+      *    the largest CAPRPT-OUTSTANDING-COUNT has ever reached - the
+      *    number a capacity-planning review actually cares about.
+       01  CAPRPT-HIGH-WATER-COUNT   PIC 9(08) VALUE 0.
+
+      *    MOVE 'GIVEN', 'TAKEN', or 'ORPHAN' here before PERFORM
+      *    EZA-CAPRPT-WRITE.
+       01  CAPRPT-EVENT-TO-LOG       PIC X(08) VALUE SPACES.
