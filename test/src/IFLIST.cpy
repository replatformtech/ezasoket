@@ -0,0 +1,44 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    local interface list, same SIOCGIFCONF shape IOCTL035
+      *    demonstrates - EZA-BIND-INTERFACE in BINDIF.cpy fills this
+      *    table and scans it to find the NIC the caller asked to
+      *    bind to.
+       01  EZA-IFLIST-IOCTL-COMMAND    PIC 9(8) COMPBINARY.
+       01  EZA-IFLIST-RETSIZE          PIC 9(8) COMPBINARY.
+       01  EZA-IFLIST-COUNT            PIC 9(8) COMPBINARY VALUE 0.
+       01  EZA-IFLIST-IX               PIC 9(8) COMPBINARY.
+       01  EZA-IFLIST-DATA OCCURS 10 TIMES.
+           05  EZA-IFLIST-NAME         PIC X(16).
+           05  EZA-IFLIST-FAMILY       PIC 9(4) COMPBINARY.
+           05  EZA-IFLIST-PORT         PIC 9(4) COMPBINARY.
+           05  EZA-IFLIST-ADDRESS      PIC 9(8) COMPBINARY.
+           05  EZA-IFLIST-RESERVED     PIC X(8).
+
+      *    the caller MOVEs EZA-BINDIF-NAME (e.g. 'eth0') to pick a
+      *    NIC by name before PERFORM EZA-BIND-INTERFACE in
+      *    BINDIF.cpy - EZA-BINDIF-FOUND comes back 'N' if no
+      *    interface with that name was in the SIOCGIFCONF list.
+       01  EZA-BINDIF-NAME             PIC X(16).
+       01  EZA-BINDIF-FOUND            PIC X(01) VALUE 'N'.
+           88  EZA-BINDIF-IS-FOUND     VALUE 'Y'.
+       01  EZA-BINDIF-ADDR-NUM         PIC 9(8) COMPBINARY.
+       01  EZA-BINDIF-ADDR-STR REDEFINES EZA-BINDIF-ADDR-NUM
+                                        PIC X(4).
