@@ -0,0 +1,36 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+       01  EZA-XFER-IN-STATUS          PIC X(02) VALUE SPACES.
+       01  EZA-XFER-OUT-STATUS         PIC X(02) VALUE SPACES.
+
+       01  EZA-XFER-DONE               PIC X(01) VALUE 'N'.
+           88  EZA-XFER-AT-END                   VALUE 'Y'.
+
+      *    every chunk on the wire is preceded by these 4 bytes so the
+      *    partner knows how many payload bytes follow - a zero-length
+      *    chunk is the end-of-transfer sentinel. GnuCOBOL stores
+      *    BINARY/COMPBINARY fields big-endian regardless of host CPU
+      *    (see BYTEORDR.cbl), so the same layout reads back correctly
+      *    on either end of the connection.
+       01  EZA-XFER-CHUNK-LEN-RAW      PIC X(4).
+       01  EZA-XFER-CHUNK-LEN REDEFINES EZA-XFER-CHUNK-LEN-RAW
+                                       PIC 9(8) COMPBINARY.
+
+       01  EZA-XFER-RECORD-COUNT       PIC 9(8) COMPBINARY VALUE 0.
