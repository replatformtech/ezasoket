@@ -0,0 +1,155 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    TLS/SSL wrapper functions over an already-CONNECTed or
+      *    ACCEPTed EZA-S-ACCEPT socket. These use the same function
+      *    code / NBYTE / BUFFER / ERRNO / RETCODE calling shape as
+      *    SOCKET/SEND/RECV on purpose, so an existing SEND/RECV call
+      *    site only has to change which section it PERFORMs and add
+      *    EZA-SSL-HANDLE - the rest of the copybook (error checking,
+      *    buffer layout) stays identical. EZA-SSL-HANDLE is the
+      *    opaque TLS session handle and must be carried by the
+      *    caller from SSLCONNECT/SSLACCEPT through to SSLSEND/
+      *    SSLRECV and on into EZA-CLOSE.
+
+       EZA-SSLCONNECT SECTION.
+       SSLCONNECT-START.
+           MOVE 'SSLCONNECT' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           SET EZA-SSL-HANDLE TO NULL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-SSL-HANDLE
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'SSLCONNECT failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       SSLCONNECT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-SSLACCEPT SECTION.
+       SSLACCEPT-START.
+           MOVE 'SSLACCEPT' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           SET EZA-SSL-HANDLE TO NULL
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S-ACCEPT
+               EZA-SSL-HANDLE
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'SSLACCEPT failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       SSLACCEPT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-SSLSEND SECTION.
+       SSLSEND-START.
+           MOVE 'SSLSEND' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-SSL-HANDLE
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'SSLSEND failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       SSLSEND-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-SSLRECV SECTION.
+       SSLRECV-START.
+           MOVE 'SSLRECV' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           MOVE 0 TO EZA-FLAGS
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-SSL-HANDLE
+               EZA-FLAGS
+               EZA-NBYTE
+               EZA-BUFFER
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'SSLRECV failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+               GO TO AB-ABEND
+           END-IF
+           .
+       SSLRECV-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-SSLSHUTDOWN SECTION.
+       SSLSHUTDOWN-START.
+           MOVE 'SSLSHUTDOWN' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-SSL-HANDLE
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+               DISPLAY 'SSLSHUTDOWN failed with retcode ' EZA-RETCODE
+                       ' errno ' EZA-ERRNO
+                       UPON CONSOLE
+           END-IF
+           SET EZA-SSL-HANDLE TO NULL
+           .
+       SSLSHUTDOWN-EXIT.
+           EXIT.
