@@ -0,0 +1,124 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    records/refreshes activity on EZA-IDLE-TRACK-SOCKET in the
+      *    EZA-IDLE-ENTRY table built in IDLECONN.cpy - reuses the
+      *    existing row for that socket if it is already being
+      *    watched, otherwise claims the first empty (-1) row. Abends
+      *    if the table is already full of other sockets, the same way
+      *    EZA-SELECT-FDADD-R abends past SEL-MAX-SOC.
+       EZA-IDLE-TRACK SECTION.
+       IDLE-TRACK-START.
+           PERFORM EZA-IDLE-NOW-SECONDS
+           PERFORM VARYING EZA-IDLE-IX FROM 1 BY 1
+               UNTIL EZA-IDLE-IX > EZA-IDLE-MAX-ENTRY
+               OR EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+                  EQUAL EZA-IDLE-TRACK-SOCKET
+               OR EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX) EQUAL -1
+           END-PERFORM
+
+           IF EZA-IDLE-IX > EZA-IDLE-MAX-ENTRY
+              DISPLAY 'FAIL: idle-connection table full' UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE EZA-IDLE-TRACK-SOCKET
+               TO EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+           MOVE EZA-IDLE-NOW TO EZA-IDLE-ENTRY-STAMP(EZA-IDLE-IX)
+           .
+       IDLE-TRACK-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    drops EZA-IDLE-TRACK-SOCKET's row without closing it - for
+      *    a socket the caller is closing itself (a normal EOF/RECV-0
+      *    disconnect) so EZA-IDLE-REAP does not try to close it again
+      *    later.
+       EZA-IDLE-UNTRACK SECTION.
+       IDLE-UNTRACK-START.
+           PERFORM VARYING EZA-IDLE-IX FROM 1 BY 1
+               UNTIL EZA-IDLE-IX > EZA-IDLE-MAX-ENTRY
+               OR EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+                  EQUAL EZA-IDLE-TRACK-SOCKET
+           END-PERFORM
+           IF EZA-IDLE-IX NOT GREATER THAN EZA-IDLE-MAX-ENTRY
+              MOVE -1 TO EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+           END-IF
+           .
+       IDLE-UNTRACK-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    sweeps the whole EZA-IDLE-ENTRY table, EZA-CLOSEing and
+      *    freeing any row that has gone more than
+      *    EZA-IDLE-TIMEOUT-SECONDS since its last EZA-IDLE-TRACK -
+      *    meant to be PERFORMed once per EZA-SELECT timeout tick.
+      *    EZA-IDLE-REAPED-COUNT tells the caller how many it closed
+      *    this pass.
+       EZA-IDLE-REAP SECTION.
+       IDLE-REAP-START.
+           MOVE 0 TO EZA-IDLE-REAPED-COUNT
+           PERFORM EZA-IDLE-NOW-SECONDS
+           PERFORM EZA-IDLE-REAP-SCAN
+               VARYING EZA-IDLE-IX FROM 1 BY 1
+               UNTIL EZA-IDLE-IX > EZA-IDLE-MAX-ENTRY
+           .
+       IDLE-REAP-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    one EZA-IDLE-ENTRY row's half of EZA-IDLE-REAP's sweep.
+       EZA-IDLE-REAP-SCAN SECTION.
+       IDLE-REAP-SCAN-START.
+           IF EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX) NOT EQUAL -1
+           AND EZA-IDLE-NOW IS NOT LESS THAN
+               EZA-IDLE-ENTRY-STAMP(EZA-IDLE-IX)
+           AND EZA-IDLE-NOW - EZA-IDLE-ENTRY-STAMP(EZA-IDLE-IX)
+               IS GREATER THAN EZA-IDLE-TIMEOUT-SECONDS
+               DISPLAY 'REAPING IDLE SOCKET '
+                       EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+                       UPON CONSOLE
+               MOVE EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX) TO EZA-S
+      *        the idle-reap sweep racing a client's own EOF close
+      *        EZA-CLOSE-LENIENT was introduced for (EZADATA.cpy) -
+      *        this row's socket may already be gone by the time the
+      *        sweep gets to it.
+               SET EZA-CLOSE-LENIENT TO TRUE
+               PERFORM EZA-CLOSE
+               MOVE 'N' TO EZA-CLOSE-LENIENT-SW
+               MOVE -1 TO EZA-IDLE-ENTRY-SOCKET(EZA-IDLE-IX)
+               ADD 1 TO EZA-IDLE-REAPED-COUNT
+           END-IF
+           .
+       IDLE-REAP-SCAN-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    same seconds-since-midnight idiom EZA-HOSTCACHE-NOW-SECONDS
+      *    uses in HOSTCACHL.cpy - same known limitation too, an idle
+      *    span that straddles midnight is not accounted for.
+       EZA-IDLE-NOW-SECONDS SECTION.
+       IDLE-NOW-SECONDS-START.
+           ACCEPT EZA-IDLE-NOW-TIME FROM TIME
+           COMPUTE EZA-IDLE-NOW =
+               (EZA-IDLE-NOW-HH * 60 + EZA-IDLE-NOW-MM)
+               * 60 + EZA-IDLE-NOW-SS
+           .
+       IDLE-NOW-SECONDS-EXIT.
+           EXIT.
