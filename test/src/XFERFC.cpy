@@ -0,0 +1,35 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    FILE-CONTROL entries for bulk partner file-transfer mode -
+      *    COPY this inside FILE-CONTROL, XFERFD inside FILE SECTION,
+      *    XFERWS inside WORKING-STORAGE, and XFER inside the
+      *    PROCEDURE DIVISION. EZASKXIN is the local file a sender
+      *    streams to its partner; EZASKXOUT is the local file a
+      *    receiver reassembles the incoming chunks into. A single
+      *    program only ever opens the one of these it actually plays
+      *    the role for, but both SELECTs are declared here so either
+      *    side can COPY the same quad.
+           SELECT EZA-XFER-IN-FILE ASSIGN TO 'EZASKXIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-XFER-IN-STATUS.
+
+           SELECT EZA-XFER-OUT-FILE ASSIGN TO 'EZASKXOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EZA-XFER-OUT-STATUS.
