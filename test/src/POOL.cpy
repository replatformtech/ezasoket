@@ -0,0 +1,144 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    the caller sets POOL-REQUEST-PORT and PERFORMs EZA-POOL-GET
+      *    to get back a usable EZA-S/EZA-S-ACCEPT - either a pooled
+      *    socket for that port, reused in place, or a freshly
+      *    SOCKET/CONNECTed one if the pool had nothing free or the
+      *    pooled socket turned out to be stale.
+       EZA-POOL-GET SECTION.
+       POOL-GET-START.
+           PERFORM VARYING POOL-IX FROM 1 BY 1
+               UNTIL POOL-IX > POOL-MAX-ENTRY
+               OR (POOL-ENTRY-PORT(POOL-IX) EQUAL POOL-REQUEST-PORT
+               AND POOL-ENTRY-FREE(POOL-IX))
+           END-PERFORM
+           IF POOL-IX IS LESS THAN OR EQUAL TO POOL-MAX-ENTRY
+              PERFORM EZA-POOL-CHECK-STALE
+           END-IF
+           IF POOL-IX > POOL-MAX-ENTRY
+              PERFORM EZA-POOL-CONNECT-NEW
+           ELSE
+              IF POOL-ENTRY-SOCKET(POOL-IX) EQUAL -1
+                 PERFORM EZA-POOL-CONNECT-NEW
+              ELSE
+                 MOVE POOL-ENTRY-SOCKET(POOL-IX) TO EZA-S
+                 MOVE POOL-ENTRY-SOCKET(POOL-IX) TO EZA-S-ACCEPT
+                 SET POOL-ENTRY-IN-USE(POOL-IX) TO TRUE
+                 DISPLAY 'POOL: reusing pooled socket for port '
+                         POOL-REQUEST-PORT UPON CONSOLE
+              END-IF
+           END-IF
+           .
+       POOL-GET-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    a pooled socket whose GETSOCKOPT SO_ERROR no longer comes
+      *    back clean went stale while it sat idle (the downstream end
+      *    closed it) - close it and free the slot so EZA-POOL-GET
+      *    falls through to a fresh SOCKET/CONNECT.
+       EZA-POOL-CHECK-STALE SECTION.
+       POOL-CHECK-STALE-START.
+           MOVE 'GETSOCKOPT' TO EZA-FUNCTION
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               POOL-ENTRY-SOCKET(POOL-IX)
+               POOL-SO-ERROR-OPTNAME
+               POOL-SO-ERROR
+               POOL-SO-ERROR-OPTLEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0 OR POOL-SO-ERROR NOT EQUAL 0
+              MOVE 'CLOSE' TO EZA-FUNCTION
+              MOVE +0 TO EZA-ERRNO
+              MOVE +0 TO EZA-RETCODE
+              CALL 'EZASOKET'
+                  USING
+                  EZA-FUNCTION
+                  POOL-ENTRY-SOCKET(POOL-IX)
+                  EZA-ERRNO
+                  EZA-RETCODE
+              END-CALL
+              DISPLAY 'POOL: pooled socket for port '
+                      POOL-ENTRY-PORT(POOL-IX)
+                      ' was stale, closed it' UPON CONSOLE
+              MOVE -1 TO POOL-ENTRY-SOCKET(POOL-IX)
+              MOVE 0  TO POOL-ENTRY-PORT(POOL-IX)
+           END-IF
+           .
+       POOL-CHECK-STALE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    no usable pooled socket was found above - open a new one
+      *    the usual SOCKET/CONNECT way and, if a slot is available,
+      *    remember it for next time.
+       EZA-POOL-CONNECT-NEW SECTION.
+       POOL-CONNECT-NEW-START.
+           IF POOL-IX > POOL-MAX-ENTRY
+              PERFORM EZA-POOL-FIND-FREE-SLOT
+           END-IF
+           PERFORM EZA-SOCKET
+           MOVE POOL-REQUEST-PORT TO EZA-NAME-PORT
+           PERFORM EZA-CONNECT
+           IF POOL-IX IS LESS THAN OR EQUAL TO POOL-MAX-ENTRY
+              MOVE POOL-REQUEST-PORT TO POOL-ENTRY-PORT(POOL-IX)
+              MOVE EZA-S TO POOL-ENTRY-SOCKET(POOL-IX)
+              SET POOL-ENTRY-IN-USE(POOL-IX) TO TRUE
+           ELSE
+              DISPLAY 'POOL: no free slot, socket ' EZA-S
+                      ' will not be pooled' UPON CONSOLE
+           END-IF
+           .
+       POOL-CONNECT-NEW-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-POOL-FIND-FREE-SLOT SECTION.
+       POOL-FIND-FREE-SLOT-START.
+           PERFORM VARYING POOL-IX FROM 1 BY 1
+               UNTIL POOL-IX > POOL-MAX-ENTRY
+               OR POOL-ENTRY-SOCKET(POOL-IX) EQUAL -1
+           END-PERFORM
+           .
+       POOL-FIND-FREE-SLOT-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    caller sets EZA-S-ACCEPT to the socket it is done with (the
+      *    way EZA-POOL-GET left it) and PERFORMs this instead of
+      *    EZA-CLOSE - the socket stays open and goes back in the pool
+      *    for the next EZA-POOL-GET on the same port.
+       EZA-POOL-RELEASE SECTION.
+       POOL-RELEASE-START.
+           PERFORM VARYING POOL-IX FROM 1 BY 1
+               UNTIL POOL-IX > POOL-MAX-ENTRY
+               OR POOL-ENTRY-SOCKET(POOL-IX) EQUAL EZA-S-ACCEPT
+           END-PERFORM
+           IF POOL-IX IS LESS THAN OR EQUAL TO POOL-MAX-ENTRY
+              SET POOL-ENTRY-FREE(POOL-IX) TO TRUE
+           END-IF
+           .
+       POOL-RELEASE-EXIT.
+           EXIT.
