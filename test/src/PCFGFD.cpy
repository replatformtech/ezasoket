@@ -0,0 +1,31 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one line per PORTCFG-TABLE entry, in the same order as the
+      *    table in PORTCFG.cpy - EZASKPCF only exists once an operator
+      *    has saved a change from PORTMNT1; until then EZA-PORTCFG-
+      *    LOOKUP runs on the compiled-in defaults alone.
+       FD  EZA-PCFG-FILE
+           RECORDING MODE IS F.
+       01  EZA-PCFG-RECORD.
+           05  PCFG-NAME          PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  PCFG-PORT          PIC 9(04).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  PCFG-BACKLOG       PIC 9(04).
