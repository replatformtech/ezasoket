@@ -0,0 +1,27 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    one line appended per GIVESOCKET, TAKESOCKET, or reclaimed-
+      *    orphan event - an append-only ledger rather than a rewritten
+      *    snapshot so two concurrent TAKE0050 children appending their
+      *    own event can never clobber each other's. See CAPRPT.cpy.
+       FD  EZA-CAPRPT-FILE
+           RECORDING MODE IS F.
+       01  EZA-CAPRPT-RECORD.
+           05  CAPRPT-LOG-EVENT          PIC X(08).
