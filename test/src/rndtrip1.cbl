@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           RNDTRIP1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    NTOP0001 and PTON0001 each prove their own function against
+      *    a fixed string/binary pair; this one chains PTON straight
+      *    into NTOP (and NTOP straight into PTON) for both AF_INET
+      *    and AF_INET6 so a regression that breaks one function only
+      *    when fed the other's own output - rather than a hand-picked
+      *    literal - still gets caught.
+
+            COPY EZADATA.
+            01 RT-ADDR PIC X(45).
+            01 RT-ADDR-LEN PIC 9(4) COMPBINARY VALUES 45.
+            01 RT-PTON-FAMILY PIC 9(8) COMPBINARY VALUES 2.
+            01 RT-PTON6-FAMILY PIC 9(8) COMPBINARY VALUES 10.
+
+            01 RT-IPADDRESS PIC 9(8) COMPBINARY.
+            01 RT-IPADDRESS6 PIC X(16) VALUES LOW-VALUES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'RNDTRIP1' TO EZA-PROGRAM
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-ROUNDTRIP-4-STR-FIRST
+           PERFORM EZA-ROUNDTRIP-4-BIN-FIRST
+           PERFORM EZA-ROUNDTRIP-6-STR-FIRST
+           PERFORM EZA-ROUNDTRIP-6-BIN-FIRST
+           PERFORM EZA-TERMAPI
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY TERMAPI.
+           COPY ABEND.
+
+      *-------------------------------------------------
+      *    PTON('192.168.1.100') -> RT-IPADDRESS -> NTOP -> string;
+      *    the string that comes back out must match what went in.
+       EZA-ROUNDTRIP-4-STR-FIRST SECTION.
+       ROUNDTRIP-4-STR-FIRST-START.
+           MOVE 'PTON' TO EZA-FUNCTION
+           MOVE '192.168.1.100' TO RT-ADDR
+           MOVE 13 TO RT-ADDR-LEN
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON-FAMILY
+               RT-ADDR
+               RT-ADDR-LEN
+               RT-IPADDRESS
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: PTON returned error code ' EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 45 TO RT-ADDR-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON-FAMILY
+               RT-IPADDRESS
+               RT-ADDR
+               RT-ADDR-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP returned error code ' EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           IF RT-ADDR(1:RT-ADDR-LEN) = '192.168.1.100' THEN
+              DISPLAY 'PASS: PTON->NTOP round trip (AF_INET): ',
+                    RT-ADDR(1:RT-ADDR-LEN)
+           ELSE
+              DISPLAY 'FAIL: PTON->NTOP round trip (AF_INET): ',
+                    RT-ADDR(1:RT-ADDR-LEN)
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       ROUNDTRIP-4-STR-FIRST-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    NTOP(10.0.0.7) -> string -> PTON -> RT-IPADDRESS; the
+      *    binary address that comes back out must match what went in.
+       EZA-ROUNDTRIP-4-BIN-FIRST SECTION.
+       ROUNDTRIP-4-BIN-FIRST-START.
+           MOVE 167772167 TO RT-IPADDRESS
+           MOVE 45 TO RT-ADDR-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON-FAMILY
+               RT-IPADDRESS
+               RT-ADDR
+               RT-ADDR-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP returned error code ' EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 0 TO RT-IPADDRESS
+           MOVE 'PTON' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON-FAMILY
+               RT-ADDR
+               RT-ADDR-LEN
+               RT-IPADDRESS
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: PTON returned error code ' EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           IF RT-IPADDRESS = 167772167 THEN
+              DISPLAY 'PASS: NTOP->PTON round trip (AF_INET): ',
+                    RT-IPADDRESS
+           ELSE
+              DISPLAY 'FAIL: NTOP->PTON round trip (AF_INET): ',
+                    RT-IPADDRESS
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       ROUNDTRIP-4-BIN-FIRST-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    same as EZA-ROUNDTRIP-4-STR-FIRST but over AF_INET6.
+       EZA-ROUNDTRIP-6-STR-FIRST SECTION.
+       ROUNDTRIP-6-STR-FIRST-START.
+           MOVE 'PTON' TO EZA-FUNCTION
+           MOVE '2001:db8::1' TO RT-ADDR
+           MOVE 11 TO RT-ADDR-LEN
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON6-FAMILY
+               RT-ADDR
+               RT-ADDR-LEN
+               RT-IPADDRESS6
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: PTON (AF_INET6) returned error code '
+                      EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE 45 TO RT-ADDR-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON6-FAMILY
+               RT-IPADDRESS6
+               RT-ADDR
+               RT-ADDR-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP (AF_INET6) returned error code '
+                      EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           IF RT-ADDR(1:RT-ADDR-LEN) = '2001:db8::1' THEN
+              DISPLAY 'PASS: PTON->NTOP round trip (AF_INET6): ',
+                    RT-ADDR(1:RT-ADDR-LEN)
+           ELSE
+              DISPLAY 'FAIL: PTON->NTOP round trip (AF_INET6): ',
+                    RT-ADDR(1:RT-ADDR-LEN)
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       ROUNDTRIP-6-STR-FIRST-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    same as EZA-ROUNDTRIP-4-BIN-FIRST but over AF_INET6.
+       EZA-ROUNDTRIP-6-BIN-FIRST SECTION.
+       ROUNDTRIP-6-BIN-FIRST-START.
+           MOVE X'00000000000000000000000000000001' TO RT-IPADDRESS6
+           MOVE 45 TO RT-ADDR-LEN
+           MOVE 'NTOP' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON6-FAMILY
+               RT-IPADDRESS6
+               RT-ADDR
+               RT-ADDR-LEN
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: NTOP (AF_INET6) returned error code '
+                      EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE LOW-VALUES TO RT-IPADDRESS6
+           MOVE 'PTON' TO EZA-FUNCTION
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               RT-PTON6-FAMILY
+               RT-ADDR
+               RT-ADDR-LEN
+               RT-IPADDRESS6
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: PTON (AF_INET6) returned error code '
+                      EZA-ERRNO '.'
+              GO TO AB-ABEND
+           END-IF
+
+           IF RT-IPADDRESS6 = X'00000000000000000000000000000001'
+              DISPLAY 'PASS: NTOP->PTON round trip (AF_INET6) '
+                      'returned loopback'
+           ELSE
+              DISPLAY 'FAIL: NTOP->PTON round trip (AF_INET6): ',
+                    RT-IPADDRESS6
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       ROUNDTRIP-6-BIN-FIRST-EXIT.
+           EXIT.
