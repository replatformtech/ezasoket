@@ -42,7 +42,9 @@
             01 HOSTADDR-LENGTH   PIC 9(4) COMPBINARY. 
             01 HOSTADDR-COUNT    PIC 9(4) COMPBINARY. 
             01 HOSTADDR-SEQ      PIC 9(4) COMPBINARY. 
-            01 HOSTADDR-VALUE    PIC 9(8) COMPBINARY. 
+            01 HOSTADDR-VALUE    PIC 9(8) COMPBINARY.
+            01 HOSTADDR-VALUE-TEXT PIC 9(10).
+            COPY HOSTCACHE.
 
        LINKAGE SECTION.
             01 HOSTENT-INFO.
@@ -67,17 +69,32 @@
            COPY INITAPI.
            COPY TERMAPI.
            COPY ABEND.
-           
-           
+           COPY HOSTCACHL.
+
+
        EZA-GETHOSTBYNAME SECTION.
        GETHOSTBYNAME-START.
-           MOVE 'GETHOSTBYNAME' TO EZA-FUNCTION    
+           MOVE 'GETHOSTBYNAME' TO EZA-FUNCTION
            MOVE '127.0.0.1' TO HOSTNAME
            MOVE 9 TO HOSTNAME-LEN
+
+      *    check the cache before paying for a fresh resolution.
+           MOVE SPACES TO EZA-HOSTCACHE-KEY
+           MOVE HOSTNAME TO EZA-HOSTCACHE-KEY(1:16)
+           PERFORM EZA-HOSTCACHE-FIND
+           IF EZA-HOSTCACHE-HIT
+              MOVE EZA-HOSTCACHE-RESULT-NAME(1:10)
+                  TO HOSTADDR-VALUE-TEXT
+              MOVE HOSTADDR-VALUE-TEXT TO HOSTADDR-VALUE
+              DISPLAY 'PASS (cached): address is: ', HOSTADDR-VALUE
+              DISPLAY 'COMPLETE'
+              GO TO GETHOSTBYNAME-EXIT
+           END-IF
+
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
-               HOSTNAME-LEN 
+               HOSTNAME-LEN
                HOSTNAME
                HOSTENT
                EZA-RETCODE
@@ -89,7 +106,13 @@
               move 0 to HOSTALIAS-SEQ
               move 0 to HOSTADDR-SEQ
               move 0 to HOSTALIAS-COUNT
-              perform EZA-OUTPUTENT 
+              perform EZA-OUTPUTENT
+              MOVE HOSTADDR-VALUE TO HOSTADDR-VALUE-TEXT
+              MOVE SPACES TO EZA-HOSTCACHE-RESULT-NAME
+              MOVE HOSTADDR-VALUE-TEXT
+                  TO EZA-HOSTCACHE-RESULT-NAME(1:10)
+              MOVE 10 TO EZA-HOSTCACHE-RESULT-LEN
+              PERFORM EZA-HOSTCACHE-STORE
            END-IF
            DISPLAY 'COMPLETE'
            .
