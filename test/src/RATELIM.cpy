@@ -0,0 +1,85 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    finds RATELIMIT-DEST-ADDRESS in RATECFG-TABLE - leaves
+      *    RATELIMIT-DEST-IX past RATECFG-MAX-ENTRY when the
+      *    destination has no row of its own.
+       EZA-RATELIMIT-LOOKUP SECTION.
+       RATELIMIT-LOOKUP-START.
+           MOVE RATECFG-MAX-ENTRY TO RATELIMIT-DEST-IX
+           ADD 1 TO RATELIMIT-DEST-IX
+           PERFORM VARYING RATECFG-IX FROM 1 BY 1
+                   UNTIL RATECFG-IX > RATECFG-MAX-ENTRY
+               IF RATECFG-ADDRESS(RATECFG-IX)
+                       EQUAL RATELIMIT-DEST-ADDRESS
+                   MOVE RATECFG-IX TO RATELIMIT-DEST-IX
+                   MOVE RATECFG-MAX-ENTRY TO RATECFG-IX
+               END-IF
+           END-PERFORM
+           .
+       RATELIMIT-LOOKUP-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    a SEND/SENDTO/SENDMSG caller MOVEs the destination's
+      *    presentable address into RATELIMIT-DEST-ADDRESS and
+      *    PERFORMs this before issuing the CALL 'EZASOKET' - a
+      *    RATELIMIT-THROTTLED destination should skip that call
+      *    rather than make it, the same way EZA-ALLOWLIST-CHECK's
+      *    caller skips the ACCEPT it would otherwise keep.
+       EZA-RATELIMIT-CHECK SECTION.
+       RATELIMIT-CHECK-START.
+           ACCEPT RATELIMIT-TIME FROM TIME
+           COMPUTE RATELIMIT-CURRENT-SECOND =
+                   RATELIMIT-HH * 3600 + RATELIMIT-MM * 60
+                   + RATELIMIT-SS
+           IF RATELIMIT-CURRENT-SECOND NOT EQUAL RATESTATE-WINDOW-SECOND
+               MOVE RATELIMIT-CURRENT-SECOND TO RATESTATE-WINDOW-SECOND
+               MOVE 0 TO RATESTATE-DEFAULT-COUNT
+               PERFORM VARYING RATECFG-IX FROM 1 BY 1
+                       UNTIL RATECFG-IX > RATECFG-MAX-ENTRY
+                   MOVE 0 TO RATESTATE-COUNT-ENTRY(RATECFG-IX)
+               END-PERFORM
+           END-IF
+
+           PERFORM EZA-RATELIMIT-LOOKUP
+
+           SET RATELIMIT-THROTTLED TO TRUE
+           IF RATELIMIT-DEST-IX IS GREATER THAN RATECFG-MAX-ENTRY
+               IF RATESTATE-DEFAULT-COUNT IS LESS THAN
+                       RATECFG-DEFAULT-MAX
+                   ADD 1 TO RATESTATE-DEFAULT-COUNT
+                   SET RATELIMIT-PERMITTED TO TRUE
+               END-IF
+           ELSE
+               IF RATESTATE-COUNT-ENTRY(RATELIMIT-DEST-IX) IS LESS THAN
+                       RATECFG-MAX-PER-WINDOW(RATELIMIT-DEST-IX)
+                   ADD 1 TO RATESTATE-COUNT-ENTRY(RATELIMIT-DEST-IX)
+                   SET RATELIMIT-PERMITTED TO TRUE
+               END-IF
+           END-IF
+
+           IF RATELIMIT-THROTTLED
+               ADD 1 TO RATELIMIT-THROTTLED-COUNT
+               DISPLAY 'RATELIMIT: throttled send to '
+                       RATELIMIT-DEST-ADDRESS UPON CONSOLE
+           END-IF
+           .
+       RATELIMIT-CHECK-EXIT.
+           EXIT.
