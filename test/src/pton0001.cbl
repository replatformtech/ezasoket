@@ -38,6 +38,9 @@
             01 DST    PIC X(8).
             01 SRCLEN PIC 9(8)  COMP VALUE 4.
 
+            01 PTON6-FAMILY PIC 9(8) COMPBINARY VALUES 10.
+            01 IPADDRESS6   PIC X(16).
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -48,6 +51,7 @@
 
            PERFORM EZA-INITAPI
            PERFORM EZA-PTON
+           PERFORM EZA-PTON6
            PERFORM EZA-TERMAPI
            GOBACK
            
@@ -92,3 +96,41 @@
 
        PTON-EXIT.
            EXIT.
+
+      *-------------------------------------------------
+      *    same test as EZA-PTON above but over AF_INET6, proving
+      *    PTON can fill in a 16-byte IPADDRESS6 and not just the
+      *    4-byte AF_INET case.
+       EZA-PTON6 SECTION.
+       PTON6-START.
+           MOVE 'PTON' TO EZA-FUNCTION
+           MOVE SPACES TO PRESENTABLE-ADDRESS
+           MOVE '::1' TO PRESENTABLE-ADDRESS
+           MOVE 3 TO PRESENTABLE-ADDRESS-LEN
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               PTON6-FAMILY
+               PRESENTABLE-ADDRESS
+               PRESENTABLE-ADDRESS-LEN
+               IPADDRESS6
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+                 DISPLAY 'FAIL: PTON (AF_INET6) returned error code '
+                         EZA-ERRNO '.'
+                 GO TO AB-ABEND
+           ELSE
+              IF IPADDRESS6 = X'00000000000000000000000000000001'
+                  DISPLAY 'PASS: PTON (AF_INET6) RETURNED LOOPBACK'
+              ELSE
+                  DISPLAY 'FAIL: PTON (AF_INET6) RETURNED ',
+                          IPADDRESS6
+              END-IF
+           END-IF
+           DISPLAY 'COMPLETE'
+           .
+
+       PTON6-EXIT.
+           EXIT.
