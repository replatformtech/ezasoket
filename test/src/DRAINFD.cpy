@@ -0,0 +1,32 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    the drain signal record holds an optional free-text reason
+      *    an operator can drop in EZASKDRN along with the presence of
+      *    the file itself - EZA-DRAIN-CHECK only tests for the file
+      *    being there, but DISPLAYs the reason if one was given.
+       FD  EZA-DRAIN-FILE
+           RECORDING MODE IS F.
+       01  EZA-DRAIN-RECORD        PIC X(80).
+
+      *    one record, rewritten after every dispatch.
+       FD  EZA-CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  EZA-CHECKPOINT-RECORD.
+           05  CKPT-LAST-TASK      PIC X(08).
