@@ -0,0 +1,94 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    applies any saved EZASKPCF overrides on top of the compiled-
+      *    in PORTCFG-TABLE (PORTCFG.cpy) - PERFORMed by EZA-PORTCFG-
+      *    LOOKUP before it scans the table, so a change PORTMNT1 saved
+      *    takes effect the next time GIVE0050 (or any other caller)
+      *    looks a service up. A missing EZASKPCF (file status 05/35)
+      *    just means nothing has been saved yet - the table runs on
+      *    its compiled-in defaults, same as before this existed.
+       EZA-PCFG-LOAD-OVERRIDES SECTION.
+       PCFG-LOAD-OVERRIDES-START.
+           OPEN INPUT EZA-PCFG-FILE
+           IF EZA-PCFG-FILE-STATUS EQUAL '05'
+           OR EZA-PCFG-FILE-STATUS EQUAL '35'
+              GO TO PCFG-LOAD-OVERRIDES-EXIT
+           END-IF
+           PERFORM EZA-PCFG-LOAD-ONE-RECORD
+               UNTIL EZA-PCFG-FILE-STATUS EQUAL '10'
+           CLOSE EZA-PCFG-FILE
+           .
+       PCFG-LOAD-OVERRIDES-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-PCFG-LOAD-ONE-RECORD SECTION.
+       PCFG-LOAD-ONE-RECORD-START.
+           READ EZA-PCFG-FILE
+               AT END
+                  CONTINUE
+               NOT AT END
+                  PERFORM EZA-PCFG-APPLY-ONE-RECORD
+           END-READ
+           .
+       PCFG-LOAD-ONE-RECORD-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-PCFG-APPLY-ONE-RECORD SECTION.
+       PCFG-APPLY-ONE-RECORD-START.
+           PERFORM VARYING PORTCFG-IX FROM 1 BY 1
+               UNTIL PORTCFG-IX > PORTCFG-MAX-ENTRY
+               OR PORTCFG-NAME(PORTCFG-IX) EQUAL PCFG-NAME
+           END-PERFORM
+           IF PORTCFG-IX LESS THAN OR EQUAL TO PORTCFG-MAX-ENTRY
+              MOVE PCFG-PORT    TO PORTCFG-PORT(PORTCFG-IX)
+              MOVE PCFG-BACKLOG TO PORTCFG-BACKLOG(PORTCFG-IX)
+           END-IF
+           .
+       PCFG-APPLY-ONE-RECORD-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      *    writes the whole PORTCFG-TABLE back out to EZASKPCF, one
+      *    line per entry - PERFORMed by PORTMNT1 once the operator
+      *    confirms the panel, so the file always reflects a complete,
+      *    consistent snapshot rather than a partial edit.
+       EZA-PCFG-SAVE-ALL SECTION.
+       PCFG-SAVE-ALL-START.
+           OPEN OUTPUT EZA-PCFG-FILE
+           PERFORM EZA-PCFG-SAVE-ONE-RECORD
+               VARYING PORTCFG-IX FROM 1 BY 1
+               UNTIL PORTCFG-IX > PORTCFG-MAX-ENTRY
+           CLOSE EZA-PCFG-FILE
+           .
+       PCFG-SAVE-ALL-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       EZA-PCFG-SAVE-ONE-RECORD SECTION.
+       PCFG-SAVE-ONE-RECORD-START.
+           MOVE PORTCFG-NAME(PORTCFG-IX)    TO PCFG-NAME
+           MOVE PORTCFG-PORT(PORTCFG-IX)    TO PCFG-PORT
+           MOVE PORTCFG-BACKLOG(PORTCFG-IX) TO PCFG-BACKLOG
+           WRITE EZA-PCFG-RECORD
+           .
+       PCFG-SAVE-ONE-RECORD-EXIT.
+           EXIT.
