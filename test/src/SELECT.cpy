@@ -17,12 +17,71 @@
       **  If not, see <http://www.gnu.org/licenses/>.
       **
 
+      *    round-trips a known bit pattern through EZACIC06 (CTOB then
+      *    BTOC) and asserts SEL-MAX-SOC still fits in the SEL-x-x-MSK
+      *    tables before any mask is built - catches both a broken
+      *    EZACIC06 and a SEL-MAX-SOC raised past SEL-MSK-CAPACITY
+      *    without the OCCURS tables being widened to match.
+       EZA-SELECT-VERIFY SECTION.
+       SELECT-VERIFY-START.
+           IF SEL-MAX-SOC > SEL-MSK-CAPACITY
+              DISPLAY 'FAIL: SEL-MAX-SOC exceeds bitmask capacity'
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE ZEROS TO SEL-SELFCHECK-STR
+           MOVE '1' TO SEL-SELFCHECK-ARY-ENTRY(1)
+           MOVE '1' TO SEL-SELFCHECK-ARY-ENTRY(34)
+
+           MOVE 'CTOB' TO SEL-TOKEN
+           CALL 'EZACIC06' USING SEL-TOKEN
+                                 SEL-SELFCHECK-MSK
+                                 SEL-SELFCHECK-STR
+                                 SEL-MAX-SOC
+                                 SEL-RET-CODE
+           END-CALL
+           IF SEL-RET-CODE NOT EQUAL 0
+              DISPLAY 'FAIL: EZACIC06 CTOB returned non-zero'
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           MOVE ZEROS TO SEL-SELFCHECK-STR
+           MOVE 'BTOC' TO SEL-TOKEN
+           CALL 'EZACIC06' USING SEL-TOKEN
+                                 SEL-SELFCHECK-MSK
+                                 SEL-SELFCHECK-STR
+                                 SEL-MAX-SOC
+                                 SEL-RET-CODE
+           END-CALL
+           IF SEL-RET-CODE NOT EQUAL 0
+              DISPLAY 'FAIL: EZACIC06 BTOC returned non-zero'
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+
+           IF SEL-SELFCHECK-ARY-ENTRY(1) NOT EQUAL '1'
+           OR SEL-SELFCHECK-ARY-ENTRY(34) NOT EQUAL '1'
+              DISPLAY 'FAIL: EZACIC06 BTOC/CTOB round trip mismatch'
+                      UPON CONSOLE
+              GO TO AB-ABEND
+           END-IF
+           .
+
+       SELECT-VERIFY-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+
        EZA-SELECT-FDZERO-R SECTION.
        SELECT-FDZERO-R-START.
            MOVE ZEROS TO SEL-R-SND-STR
 
            MOVE 0 TO SEL-R-SND-MSK-ENTRY(1)
            MOVE 0 TO SEL-R-SND-MSK-ENTRY(2)
+           MOVE 0 TO SEL-R-SND-MSK-ENTRY(3)
+           MOVE 0 TO SEL-R-SND-MSK-ENTRY(4)
            .
 
        SELECT-FDZERO-R-EXIT.
@@ -32,6 +91,7 @@
 
        EZA-SELECT-FDZERO-ALL SECTION.
        SELECT-FDZERO-ALL-START.
+           PERFORM EZA-SELECT-VERIFY
            MOVE ZEROS TO SEL-R-SND-STR
            MOVE ZEROS TO SEL-W-SND-STR
            MOVE ZEROS TO SEL-E-SND-STR
@@ -51,6 +111,18 @@
            MOVE 0 TO SEL-R-RTN-MSK-ENTRY(2)
            MOVE 0 TO SEL-W-RTN-MSK-ENTRY(2)
            MOVE 0 TO SEL-E-RTN-MSK-ENTRY(2)
+           MOVE 0 TO SEL-R-SND-MSK-ENTRY(3)
+           MOVE 0 TO SEL-W-SND-MSK-ENTRY(3)
+           MOVE 0 TO SEL-E-SND-MSK-ENTRY(3)
+           MOVE 0 TO SEL-R-RTN-MSK-ENTRY(3)
+           MOVE 0 TO SEL-W-RTN-MSK-ENTRY(3)
+           MOVE 0 TO SEL-E-RTN-MSK-ENTRY(3)
+           MOVE 0 TO SEL-R-SND-MSK-ENTRY(4)
+           MOVE 0 TO SEL-W-SND-MSK-ENTRY(4)
+           MOVE 0 TO SEL-E-SND-MSK-ENTRY(4)
+           MOVE 0 TO SEL-R-RTN-MSK-ENTRY(4)
+           MOVE 0 TO SEL-W-RTN-MSK-ENTRY(4)
+           MOVE 0 TO SEL-E-RTN-MSK-ENTRY(4)
            .
 
        SELECT-FDZERO-ALL-EXIT.
@@ -86,14 +158,22 @@
            MOVE +0 TO EZA-ERRNO
            MOVE +0 TO EZA-RETCODE
            MOVE 'SELECT' TO EZA-FUNCTION
-           MOVE -1 TO SEL-TIMEOUT-SECONDS
-           MOVE  0 TO SEL-TIMEOUT-MICROSEC
+           IF NOT SEL-TIMEOUT-IS-OVERRIDDEN
+               MOVE -1 TO SEL-TIMEOUT-SECONDS
+               MOVE  0 TO SEL-TIMEOUT-MICROSEC
+           END-IF
            DISPLAY SEL-R-SND-MSK-ENTRY(1)
            DISPLAY SEL-R-SND-MSK-ENTRY(2)
+           DISPLAY SEL-R-SND-MSK-ENTRY(3)
+           DISPLAY SEL-R-SND-MSK-ENTRY(4)
            DISPLAY SEL-W-SND-MSK-ENTRY(1)
            DISPLAY SEL-W-SND-MSK-ENTRY(2)
+           DISPLAY SEL-W-SND-MSK-ENTRY(3)
+           DISPLAY SEL-W-SND-MSK-ENTRY(4)
            DISPLAY SEL-E-SND-MSK-ENTRY(1)
            DISPLAY SEL-E-SND-MSK-ENTRY(2)
+           DISPLAY SEL-E-SND-MSK-ENTRY(3)
+           DISPLAY SEL-E-SND-MSK-ENTRY(4)
            CALL 'EZASOKET'
                USING
                EZA-FUNCTION
@@ -109,9 +189,8 @@
                EZA-RETCODE
            END-CALL
            IF EZA-RETCODE IS LESS THAN +0
-               DISPLAY 'SELECT failed with retcode ' EZA-RETCODE
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
+               MOVE SEL-MAX-SOC TO EZA-LOG-SOCKET-VALUE
+               PERFORM EZA-LOG-FAILURE
                GO TO AB-ABEND
                EXIT
            END-IF
