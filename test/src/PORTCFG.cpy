@@ -0,0 +1,67 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    port/backlog registry, looked up by EZA-PORTCFG-LOOKUP in
+      *    PORTLKUP.cpy (the PROCEDURE DIVISION half) - one row per
+      *    listener that other programs also need to agree on a port
+      *    for, so the port only has to change in one place.
+      *
+      *    GIVE0050 is the only entry actually looked up by name today
+      *    (GIVE0050/GIVESUP1 - see EZA-PORTCFG-LOOKUP) - the other
+      *    rows below are the batch window's other fixed-port
+      *    listeners (LISTEN07/DMPHSTID, IOCTL035, IOCTL033, FCNTL041,
+      *    ERROR002), which keep their own hardcoded literals as fixed
+      *    test fixtures rather than being rewired through this
+      *    lookup. They are carried here anyway so PORTCHK1 has one
+      *    table to walk for the pre-flight port-conflict check
+      *    instead of a second, separately-maintained port list.
+       01  PORTCFG-TABLE-VALUES.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'GIVE0050'.
+               10  FILLER          PIC 9(04) VALUE 5050.
+               10  FILLER          PIC 9(04) VALUE 0012.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'DMPHSTID'.
+               10  FILLER          PIC 9(04) VALUE 5007.
+               10  FILLER          PIC 9(04) VALUE 0012.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'IOCTL035'.
+               10  FILLER          PIC 9(04) VALUE 5035.
+               10  FILLER          PIC 9(04) VALUE 0012.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'IOCTL033'.
+               10  FILLER          PIC 9(04) VALUE 5033.
+               10  FILLER          PIC 9(04) VALUE 0012.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'FCNTL041'.
+               10  FILLER          PIC 9(04) VALUE 5041.
+               10  FILLER          PIC 9(04) VALUE 0012.
+           05  FILLER.
+               10  FILLER          PIC X(08) VALUE 'ERROR002'.
+               10  FILLER          PIC 9(04) VALUE 5678.
+               10  FILLER          PIC 9(04) VALUE 0012.
+       01  PORTCFG-TABLE REDEFINES PORTCFG-TABLE-VALUES.
+           05  PORTCFG-ENTRY OCCURS 6 TIMES.
+               10  PORTCFG-NAME    PIC X(08).
+               10  PORTCFG-PORT    PIC 9(04).
+               10  PORTCFG-BACKLOG PIC 9(04).
+
+       01  PORTCFG-IX             PIC 9(04) COMPBINARY.
+       01  PORTCFG-SERVICE        PIC X(08).
+       01  PORTCFG-MAX-ENTRY      PIC 9(04) COMPBINARY VALUE 6.
