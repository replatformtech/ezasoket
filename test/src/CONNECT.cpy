@@ -20,9 +20,42 @@
        EZA-CONNECT SECTION.
         CONNECT-START.
             MOVE 'CONNECT'  TO EZA-FUNCTION.
-            MOVE 2          TO EZA-NAME-FAMILY
-            MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
- 
+      *     EZA-AF carries the address family the socket was opened
+      *     with (EZA-SOCKET) - mirror it into EZA-NAME so an
+      *     AF_INET6 socket gets the wider EZA-NAME6 view filled in
+      *     instead of being forced back down to a 4-byte address.
+            IF EZA-AF-INET6
+                MOVE 10         TO EZA-NAME6-FAMILY
+                MOVE LOW-VALUES TO EZA-NAME6-IPADDRESS
+            ELSE
+                MOVE 2          TO EZA-NAME-FAMILY
+                MOVE LOW-VALUES TO EZA-NAME-IPADDRESS
+            END-IF
+
+            MOVE 0 TO EZA-CONNECT-RETRY-COUNT
+            PERFORM CONNECT-TRY-ONCE
+
+            PERFORM CONNECT-RETRY-WAIT-AND-TRY
+                UNTIL EZA-RETCODE IS NOT LESS THAN +0
+                OR EZA-CONNECT-RETRY-COUNT IS NOT LESS THAN
+                   EZA-CONNECT-RETRY-MAX
+
+            IF EZA-RETCODE IS LESS THAN +0
+                MOVE EZA-S TO EZA-LOG-SOCKET-VALUE
+                PERFORM EZA-LOG-FAILURE
+                DISPLAY 'CONNECT failed after ' EZA-CONNECT-RETRY-COUNT
+                        ' retr(y/ies), retcode ' EZA-RETCODE
+                        UPON CONSOLE
+                GO TO AB-ABEND
+            END-IF
+            .
+        CONNECT-EXIT.
+            EXIT.
+
+      *-------------------------------------------------
+      *    one raw CONNECT attempt - leaves EZA-RETCODE/EZA-ERRNO the
+      *    way a caller expects to find them, success or not.
+        CONNECT-TRY-ONCE.
             MOVE +0 TO EZA-ERRNO
             MOVE +0 TO EZA-RETCODE
             CALL 'EZASOKET'
@@ -34,12 +67,53 @@
                 EZA-RETCODE
             END-CALL
             MOVE EZA-S TO EZA-S-ACCEPT
-            IF EZA-RETCODE IS LESS THAN +0
-                DISPLAY 'CONNECT failed with retcode ' EZA-RETCODE
-                        UPON CONSOLE
-                GO TO AB-ABEND
-            END-IF
             .
-        CONNECT-EXIT.
+        CONNECT-TRY-ONCE-EXIT.
+            EXIT.
+
+      *-------------------------------------------------
+      *    a failed attempt gets one retry "turn": count it, wait out
+      *    the backoff delay, try again - a host that is mid-restart
+      *    and will accept a connection a few seconds from now doesn't
+      *    have to fail the whole job.
+        CONNECT-RETRY-WAIT-AND-TRY.
+            ADD 1 TO EZA-CONNECT-RETRY-COUNT
+            DISPLAY 'CONNECT attempt ' EZA-CONNECT-RETRY-COUNT
+                    ' failed with retcode ' EZA-RETCODE
+                    ' - retrying in ' EZA-CONNECT-RETRY-DELAY
+                    ' second(s)' UPON CONSOLE
+            PERFORM CONNECT-RETRY-SLEEP
+            PERFORM CONNECT-TRY-ONCE
+            .
+        CONNECT-RETRY-WAIT-AND-TRY-EXIT.
+            EXIT.
+
+      *-------------------------------------------------
+      *    the EZA-SELECT-based sleep CALL0050/LISTEN16 use for
+      *    EZA-SLEEP, watching no sockets at all - just parked on the
+      *    timeout for EZA-CONNECT-RETRY-DELAY seconds.
+        CONNECT-RETRY-SLEEP.
+            MOVE EZA-CONNECT-RETRY-DELAY TO EZA-CONNECT-SLEEP-SECONDS
+            MOVE 0 TO EZA-CONNECT-SLEEP-MICROSEC
+            MOVE 'SELECT' TO EZA-FUNCTION
+            MOVE +0 TO EZA-ERRNO
+            MOVE +0 TO EZA-RETCODE
+            CALL 'EZASOKET'
+                USING
+                EZA-FUNCTION
+                EZA-CONNECT-SLEEP-NFDS
+                EZA-CONNECT-SLEEP-TIMEOUT
+                EZA-CONNECT-SLEEP-R-SND-MSK
+                EZA-CONNECT-SLEEP-W-SND-MSK
+                EZA-CONNECT-SLEEP-E-SND-MSK
+                EZA-CONNECT-SLEEP-R-RTN-MSK
+                EZA-CONNECT-SLEEP-W-RTN-MSK
+                EZA-CONNECT-SLEEP-E-RTN-MSK
+                EZA-ERRNO
+                EZA-RETCODE
+            END-CALL
+            MOVE 'CONNECT' TO EZA-FUNCTION
+            .
+        CONNECT-RETRY-SLEEP-EXIT.
             EXIT.
 
