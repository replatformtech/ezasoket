@@ -0,0 +1,36 @@
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      *    EZA-BATCH-SEND/EZA-BATCH-RECV in BATCHXFR.cpy use EZA-IOV
+      *    slot 1 for EZA-BATCH-HEADER and slots 2 thru 4 for up to
+      *    three caller-supplied record areas - a caller PERFORMing
+      *    EZA-BATCH-SEND points EZA-BATCH-REC-ADDR/LEN at its own FD
+      *    record(s) (SET ... TO ADDRESS OF, MOVE LENGTH OF) instead
+      *    of copying each record into EZA-BUFFER by hand.
+       01  EZA-BATCH-HEADER.
+           05  EZA-BATCH-HDR-PROGRAM    PIC X(08).
+           05  EZA-BATCH-HDR-REC-COUNT  PIC 9(04) COMPBINARY.
+           05  FILLER                   PIC X(04).
+
+       01  EZA-BATCH-REC-COUNT          PIC 9(04) COMPBINARY.
+       01  EZA-BATCH-IX                 PIC 9(04) COMPBINARY.
+       01  EZA-BATCH-REC-LEN            PIC 9(08) COMPBINARY
+                                        OCCURS 3 TIMES.
+       01  EZA-BATCH-REC-ADDR           USAGE IS POINTER
+                                        OCCURS 3 TIMES.
