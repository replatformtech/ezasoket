@@ -26,17 +26,74 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      *    CMDLINE ultimately reaches the C library's system(), which
+      *    hands the whole line to a shell - GIVE0050's EZA-SPWANCHILD
+      *    builds it partly from EZA-CALLPROGRAM, a value that arrived
+      *    over the network via RECV, so CMDLINE cannot be trusted to
+      *    be free of shell metacharacters just because the caller is
+      *    our own code. CP-SAFE-CHARS is the allow-list a legitimate
+      *    CMDLINE is built from (letters, digits, and the path/name
+      *    punctuation EZA-SPWANCHILD actually uses); anything outside
+      *    it - ; | & ` $ < > ( ) { } * ? ~ ! and the like - aborts the
+      *    spawn instead of ever reaching system().
+       01 CP-SAFE-CHARS.
+           05 FILLER PIC X(26) VALUES 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           05 FILLER PIC X(26) VALUES 'abcdefghijklmnopqrstuvwxyz'.
+           05 FILLER PIC X(10) VALUES '0123456789'.
+           05 FILLER PIC X(05) VALUES './_- '.
+       01 CP-SAFE-CHARS-TAB REDEFINES CP-SAFE-CHARS
+           PIC X OCCURS 67.
+       01 CP-IX      PIC 9(4) COMPBINARY.
+       01 CP-TAB-IX  PIC 9(4) COMPBINARY.
+       01 CP-REJECT  PIC X(01) VALUE 'N'.
+           88 CP-REJECTED         VALUE 'Y'.
+
        LINKAGE SECTION.
 
          01 CMDLINE PIC X(100).
-         
+
        PROCEDURE DIVISION USING CMDLINE.
 
        MAINLINE.
 
            display 'CALLPROG: ' CMDLINE UPON CONSOLE
-           call 'system' using CMDLINE
-           end-call
+           PERFORM CP-VALIDATE-CMDLINE
+           IF CP-REJECTED
+              DISPLAY 'FAIL: CALLPROG refused a command line '
+                      'containing an unsafe character' UPON CONSOLE
+           ELSE
+              call 'system' using CMDLINE
+              end-call
+           END-IF
            GOBACK
            .
 
+      *-------------------------------------------------
+      *    scans every character of CMDLINE against CP-SAFE-CHARS-TAB;
+      *    sets CP-REJECT to 'Y' at the first character that is not in
+      *    the allow-list. Trailing spaces (CMDLINE is a fixed PIC X
+      *    field) are themselves allow-listed, so a short command line
+      *    does not falsely reject.
+       CP-VALIDATE-CMDLINE SECTION.
+       CP-VALIDATE-CMDLINE-START.
+           MOVE 'N' TO CP-REJECT
+           PERFORM CP-CHECK-ONE-CHAR
+               VARYING CP-IX FROM 1 BY 1
+               UNTIL CP-IX > LENGTH OF CMDLINE OR CP-REJECTED
+           .
+       CP-VALIDATE-CMDLINE-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+       CP-CHECK-ONE-CHAR SECTION.
+       CP-CHECK-ONE-CHAR-START.
+           PERFORM VARYING CP-TAB-IX FROM 1 BY 1
+               UNTIL CP-TAB-IX > 67
+               OR CP-SAFE-CHARS-TAB(CP-TAB-IX) = CMDLINE(CP-IX:1)
+           END-PERFORM
+           IF CP-TAB-IX > 67
+              SET CP-REJECTED TO TRUE
+           END-IF
+           .
+       CP-CHECK-ONE-CHAR-EXIT.
+           EXIT.
